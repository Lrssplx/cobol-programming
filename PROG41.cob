@@ -0,0 +1,59 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG41
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     COMMON NUMERIC-EDIT ROUTINE. DISPLAYS THE CALLER'S
+001070*              PROMPT, ACCEPTS A VALUE, AND RE-PROMPTS UNTIL THE
+001080*              OPERATOR TYPES SOMETHING NUMERIC THAT FALLS INSIDE
+001090*              THE CALLER'S LOW/HIGH BOUNDS - SO A MISTYPED OR
+001100*              OUT-OF-RANGE ACCEPT NEVER FLOWS INTO ARITHMETIC OR
+001110*              A PERFORM ... TIMES UNCHECKED.
+001120* ----------------------------------------------------------------
+001130* MODIFICATION HISTORY
+001140* DATE       INIT DESCRIPTION
+001150* 2026-08-09 RA   INITIAL VERSION
+001160******************************************************************
+001170 IDENTIFICATION DIVISION.
+001180 PROGRAM-ID. PROG41.
+
+001190 DATA DIVISION.
+001200 WORKING-STORAGE SECTION.
+001210 01  WS-ENTRADA                  PIC 9(09).
+001220 01  WS-VALIDO-SW                PIC X(01) VALUE "N".
+001230     88  WS-VALIDO               VALUE "Y".
+
+001240 LINKAGE SECTION.
+001250 01  LK-MENSAGEM                 PIC X(40).
+001260 01  LK-VALOR                    PIC 9(09).
+001270 01  LK-MINIMO                   PIC 9(09).
+001280 01  LK-MAXIMO                   PIC 9(09).
+
+001290 PROCEDURE DIVISION USING LK-MENSAGEM LK-VALOR
+001300         LK-MINIMO LK-MAXIMO.
+
+001310 0000-MAINLINE.
+001320     MOVE "N" TO WS-VALIDO-SW.
+001330     PERFORM 1000-LER-E-VALIDAR UNTIL WS-VALIDO.
+001340     GOBACK.
+
+001350*----------------------------------------------------------------
+001360* 1000-LER-E-VALIDAR - PROMPT, ACCEPT, RE-PROMPT ON BAD INPUT
+001370*----------------------------------------------------------------
+001380 1000-LER-E-VALIDAR.
+001390     DISPLAY LK-MENSAGEM.
+001400     ACCEPT WS-ENTRADA.
+
+001410     IF WS-ENTRADA IS NOT NUMERIC
+001420         DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS"
+001430     ELSE
+001440         MOVE WS-ENTRADA TO LK-VALOR
+001450         IF LK-VALOR < LK-MINIMO OR LK-VALOR > LK-MAXIMO
+001460             DISPLAY "VALOR FORA DO INTERVALO PERMITIDO"
+001470         ELSE
+001480             MOVE "Y" TO WS-VALIDO-SW
+001490         END-IF
+001500     END-IF.
+001510 1000-LER-E-VALIDAR-EXIT.
+001520     EXIT.
