@@ -0,0 +1,181 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG19
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     COMPUTES A FUNCIONARIO'S NET PAY FOR ONE PAY
+001070*              PERIOD FROM THE SALARIO ON THE EMPLOYEE-MASTER,
+001080*              APPLYING THE STANDARD DEDUCTION PERCENTAGES, AND
+001090*              DISPLAYS A FORMATTED PAYSLIP IN THE EMPLOYEE'S
+001100*              OWN CURRENCY CODE.
+001110* ----------------------------------------------------------------
+001120* MODIFICATION HISTORY
+001130* DATE       INIT DESCRIPTION
+001140* 2026-08-09 RA   INITIAL VERSION
+001150* 2026-08-09 RA   RESTRUCTURED INTO THE NUMBERED 0000-MAINLINE
+001160*                 CONVENTION AND ADDED AN AUDIT-LOG CALL, THE SAME
+001170*                 AS EVERY OTHER PROGRAM THAT TOUCHES SALARIO.
+001180******************************************************************
+001190 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. PROG19.
+
+001210 ENVIRONMENT DIVISION.
+001220 INPUT-OUTPUT SECTION.
+001230 FILE-CONTROL.
+001240     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+001250         ORGANIZATION IS INDEXED
+001260         ACCESS MODE IS DYNAMIC
+001270         RECORD KEY IS CODIGO
+001280         FILE STATUS IS FS-EMPMAST.
+
+001290 DATA DIVISION.
+001300 FILE SECTION.
+001310 FD  EMPLOYEE-MASTER.
+001320 COPY EMPREC.
+
+001330 WORKING-STORAGE SECTION.
+001340 01  FS-EMPMAST                  PIC X(02).
+001350     88  FS-EMPMAST-OK           VALUE "00".
+
+001360 01  WS-MENSAGEM                 PIC X(40).
+001370 01  WS-CODIGO-ENT               PIC 9(09).
+001380 01  WS-LIMITE-MIN               PIC 9(09).
+001390 01  WS-LIMITE-MAX               PIC 9(09).
+
+001400 01  WS-PERCENT-INSS             PIC 9(01)V9(02) VALUE 0.09.
+001410 01  WS-PERCENT-IR               PIC 9(01)V9(02) VALUE 0.15.
+
+001420 01  WS-CALCULO.
+001430     05  WS-SALARIO-BRUTO        PIC 9(06)V9(04).
+001440     05  WS-DESCONTO-INSS        PIC 9(06)V9(04).
+001450     05  WS-DESCONTO-IR          PIC 9(06)V9(04).
+001460     05  WS-TOTAL-DESCONTOS      PIC 9(06)V9(04).
+001470     05  WS-SALARIO-LIQUIDO      PIC 9(06)V9(04).
+
+001480 01  WS-BRUTO-ED                 PIC ZZZ,ZZ9.99.
+001490 01  WS-INSS-ED                  PIC ZZZ,ZZ9.99.
+001500 01  WS-IR-ED                    PIC ZZZ,ZZ9.99.
+001510 01  WS-DESC-ED                  PIC ZZZ,ZZ9.99.
+001520 01  WS-LIQUIDO-ED               PIC ZZZ,ZZ9.99.
+
+001530 01  WS-DESCRICAO-AUD            PIC X(60).
+
+001540 PROCEDURE DIVISION.
+
+001550*----------------------------------------------------------------
+001560* 0000-MAINLINE
+001570*----------------------------------------------------------------
+001580 0000-MAINLINE.
+001590     PERFORM 1000-LOCALIZAR-FUNCIONARIO
+001600         THRU 1000-LOCALIZAR-FUNCIONARIO-EXIT.
+001610     PERFORM 2000-CALCULAR-FOLHA THRU 2000-CALCULAR-FOLHA-EXIT.
+001620     PERFORM 3000-IMPRIMIR-HOLERITE
+001630         THRU 3000-IMPRIMIR-HOLERITE-EXIT.
+001640     PERFORM 4000-GRAVAR-AUDITORIA
+001650         THRU 4000-GRAVAR-AUDITORIA-EXIT.
+001660     GO TO 9999-EXIT.
+
+001670*----------------------------------------------------------------
+001680* 1000-LOCALIZAR-FUNCIONARIO
+001690*----------------------------------------------------------------
+001700 1000-LOCALIZAR-FUNCIONARIO.
+001710     OPEN INPUT EMPLOYEE-MASTER.
+001720     IF NOT FS-EMPMAST-OK
+001730         DISPLAY "PROG19: ERRO AO ABRIR EMPLOYEE-MASTER "
+001740                 FS-EMPMAST
+001750         GO TO 9999-EXIT
+001760     END-IF.
+
+001770     MOVE "CODIGO DO FUNCIONARIO" TO WS-MENSAGEM.
+001780     MOVE ZERO TO WS-LIMITE-MIN.
+001790     MOVE 999999 TO WS-LIMITE-MAX.
+001800     CALL "PROG41" USING WS-MENSAGEM WS-CODIGO-ENT
+001810         WS-LIMITE-MIN WS-LIMITE-MAX.
+001820     MOVE WS-CODIGO-ENT TO CODIGO.
+
+001830     READ EMPLOYEE-MASTER
+001840         INVALID KEY
+001850             DISPLAY "PROG19: FUNCIONARIO NAO ENCONTRADO"
+001860             CLOSE EMPLOYEE-MASTER
+001870             GO TO 9999-EXIT
+001880     END-READ.
+
+001890     IF EMP-INATIVO
+001900         DISPLAY "PROG19: FUNCIONARIO INATIVO - FOLHA NAO "
+001910                 "PROCESSADA"
+001920         CLOSE EMPLOYEE-MASTER
+001930         GO TO 9999-EXIT
+001940     END-IF.
+
+001950     CLOSE EMPLOYEE-MASTER.
+001960 1000-LOCALIZAR-FUNCIONARIO-EXIT.
+001970     EXIT.
+
+001980*----------------------------------------------------------------
+001990* 2000-CALCULAR-FOLHA - GROSS TO NET, ROUNDED AT EACH STEP SO
+002000*                        THE PAY PERIOD NEVER CARRIES A HIDDEN
+002010*                        FRACTION OF A CENT FORWARD.
+002020*----------------------------------------------------------------
+002030 2000-CALCULAR-FOLHA.
+002040     MOVE SALARIO TO WS-SALARIO-BRUTO.
+
+002050     COMPUTE WS-DESCONTO-INSS ROUNDED =
+002060         WS-SALARIO-BRUTO * WS-PERCENT-INSS.
+
+002070     COMPUTE WS-DESCONTO-IR ROUNDED =
+002080         WS-SALARIO-BRUTO * WS-PERCENT-IR.
+
+002090     COMPUTE WS-TOTAL-DESCONTOS ROUNDED =
+002100         WS-DESCONTO-INSS + WS-DESCONTO-IR.
+
+002110     COMPUTE WS-SALARIO-LIQUIDO ROUNDED =
+002120         WS-SALARIO-BRUTO - WS-TOTAL-DESCONTOS.
+002130 2000-CALCULAR-FOLHA-EXIT.
+002140     EXIT.
+
+002150*----------------------------------------------------------------
+002160* 3000-IMPRIMIR-HOLERITE - FORMATTED PAYSLIP IN THE EMPLOYEE'S
+002170*                           OWN CURRENCY CODE
+002180*----------------------------------------------------------------
+002190 3000-IMPRIMIR-HOLERITE.
+002200     MOVE WS-SALARIO-BRUTO   TO WS-BRUTO-ED.
+002210     MOVE WS-DESCONTO-INSS   TO WS-INSS-ED.
+002220     MOVE WS-DESCONTO-IR     TO WS-IR-ED.
+002230     MOVE WS-TOTAL-DESCONTOS TO WS-DESC-ED.
+002240     MOVE WS-SALARIO-LIQUIDO TO WS-LIQUIDO-ED.
+
+002250     DISPLAY "===============================================".
+002260     DISPLAY "               HOLERITE DE PAGAMENTO           ".
+002270     DISPLAY "===============================================".
+002280     DISPLAY "CODIGO ... : " CODIGO.
+002290     DISPLAY "NOME ..... : " NOME.
+002300     DISPLAY "MOEDA .... : " MOEDA-COD.
+002310     DISPLAY "-----------------------------------------------".
+002320     DISPLAY "SALARIO BRUTO ......... : " MOEDA-COD " "
+002330             WS-BRUTO-ED.
+002340     DISPLAY "DESCONTO INSS ......... : " MOEDA-COD " "
+002350             WS-INSS-ED.
+002360     DISPLAY "DESCONTO IR ........... : " MOEDA-COD " "
+002370             WS-IR-ED.
+002380     DISPLAY "TOTAL DE DESCONTOS .... : " MOEDA-COD " "
+002390             WS-DESC-ED.
+002400     DISPLAY "-----------------------------------------------".
+002410     DISPLAY "SALARIO LIQUIDO ....... : " MOEDA-COD " "
+002420             WS-LIQUIDO-ED.
+002430     DISPLAY "===============================================".
+002440 3000-IMPRIMIR-HOLERITE-EXIT.
+002450     EXIT.
+
+002460*----------------------------------------------------------------
+002470* 4000-GRAVAR-AUDITORIA
+002480*----------------------------------------------------------------
+002490 4000-GRAVAR-AUDITORIA.
+002500     STRING "CALCULOU FOLHA DE FUNCIONARIO " CODIGO
+002510         DELIMITED BY SIZE INTO WS-DESCRICAO-AUD.
+002520     CALL "PROG22" USING "PROG19  " WS-DESCRICAO-AUD.
+002530 4000-GRAVAR-AUDITORIA-EXIT.
+002540     EXIT.
+
+002550 9999-EXIT.
+002560     STOP RUN.
