@@ -0,0 +1,126 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG23
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: CONTABILIDADE
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     READS A BATCH OF TRANSACTIONS AND REPRODUCES THEIR
+001070*              TOTAL, THEN COMPARES IT TO AN INDEPENDENTLY KEPT
+001080*              CONTROL TOTAL SUPPLIED BY THE OPERATOR (THE FIGURE
+001090*              THE SUBMITTING DEPARTMENT SAYS THE BATCH SHOULD
+001100*              ADD UP TO). ANY DIFFERENCE IS REPORTED AS AN
+001110*              OUT-OF-BALANCE CONDITION SO IT CAN BE CHASED DOWN
+001120*              THE SAME DAY, NOT AT MONTH-END.
+001130* ----------------------------------------------------------------
+001140* MODIFICATION HISTORY
+001150* DATE       INIT DESCRIPTION
+001160* 2026-08-09 RA   INITIAL VERSION
+001170******************************************************************
+001180 IDENTIFICATION DIVISION.
+001190 PROGRAM-ID. PROG23.
+
+001200 ENVIRONMENT DIVISION.
+001210 INPUT-OUTPUT SECTION.
+001220 FILE-CONTROL.
+001230     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+001240         ORGANIZATION IS LINE SEQUENTIAL
+001250         FILE STATUS IS FS-TRANFILE.
+
+001260 DATA DIVISION.
+001270 FILE SECTION.
+001280 FD  TRANSACTION-FILE.
+001290 COPY TRANREC.
+
+001300 WORKING-STORAGE SECTION.
+001310 01  FS-TRANFILE                 PIC X(02).
+001320     88  FS-TRANFILE-OK          VALUE "00".
+001330     88  FS-TRANFILE-EOF         VALUE "10".
+
+001340 01  WS-TOTAL-CALCULADO          PIC S9(11)V9(02) VALUE ZERO.
+001350 01  WS-TOTAL-CONTROLE           PIC S9(09)V9(02).
+001360 01  WS-DIFERENCA                PIC S9(11)V9(02).
+001370 01  WS-QTD-TRANSACOES           PIC 9(07) COMP VALUE ZERO.
+001380 01  WS-VALIDO-SW                PIC X(01) VALUE "N".
+001390     88  WS-VALIDO               VALUE "Y".
+
+001400 PROCEDURE DIVISION.
+
+001410 0000-MAINLINE.
+001420     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001430     PERFORM 2000-LER-TRANSACOES THRU 2000-LER-TRANSACOES-EXIT
+001440         UNTIL FS-TRANFILE-EOF.
+001450     PERFORM 8000-RECONCILIAR THRU 8000-RECONCILIAR-EXIT.
+001460     GO TO 9999-EXIT.
+
+001470*----------------------------------------------------------------
+001480* 1000-INICIALIZAR
+001490*----------------------------------------------------------------
+001500 1000-INICIALIZAR.
+001510     OPEN INPUT TRANSACTION-FILE.
+001520     IF NOT FS-TRANFILE-OK
+001530         DISPLAY "PROG23: ERRO AO ABRIR TRANSACTION-FILE "
+001540                 FS-TRANFILE
+001550         GO TO 9999-EXIT
+001560     END-IF.
+
+001570     PERFORM 1100-LER-TOTAL-CONTROLE UNTIL WS-VALIDO.
+
+001580     PERFORM 2100-LER-PROXIMA.
+001590 1000-INICIALIZAR-EXIT.
+001600     EXIT.
+
+001610*----------------------------------------------------------------
+001620* 1100-LER-TOTAL-CONTROLE - RE-PROMPT UNTIL A NUMERIC AMOUNT
+001630*                            (WITH OPTIONAL DECIMAL CENTS) IS
+001640*                            TYPED
+001650*----------------------------------------------------------------
+001660 1100-LER-TOTAL-CONTROLE.
+001670     DISPLAY "INFORME O TOTAL DE CONTROLE DO LOTE".
+001680     ACCEPT WS-TOTAL-CONTROLE.
+001690     IF WS-TOTAL-CONTROLE IS NOT NUMERIC
+001700         DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS"
+001710     ELSE
+001720         SET WS-VALIDO TO TRUE
+001730     END-IF.
+
+001740*----------------------------------------------------------------
+001750* 2000-LER-TRANSACOES
+001760*----------------------------------------------------------------
+001770 2000-LER-TRANSACOES.
+001780     ADD TR-VALOR TO WS-TOTAL-CALCULADO.
+001790     ADD 1 TO WS-QTD-TRANSACOES.
+001800     PERFORM 2100-LER-PROXIMA.
+001810 2000-LER-TRANSACOES-EXIT.
+001820     EXIT.
+
+001830 2100-LER-PROXIMA.
+001840     READ TRANSACTION-FILE
+001850         AT END
+001860             SET FS-TRANFILE-EOF TO TRUE
+001870     END-READ.
+
+001880*----------------------------------------------------------------
+001890* 8000-RECONCILIAR
+001900*----------------------------------------------------------------
+001910 8000-RECONCILIAR.
+001920     COMPUTE WS-DIFERENCA =
+001930         WS-TOTAL-CALCULADO - WS-TOTAL-CONTROLE.
+
+001940     DISPLAY "TRANSACOES LIDAS ......... : " WS-QTD-TRANSACOES.
+001950     DISPLAY "TOTAL CALCULADO ........... : "
+001960             WS-TOTAL-CALCULADO.
+001970     DISPLAY "TOTAL DE CONTROLE .......... : "
+001980             WS-TOTAL-CONTROLE.
+
+001990     IF WS-DIFERENCA = ZERO
+002000         DISPLAY "LOTE CONFERE - SEM DIVERGENCIA"
+002010     ELSE
+002020         DISPLAY "LOTE NAO CONFERE - DIFERENCA: " WS-DIFERENCA
+002030     END-IF.
+
+002040     CLOSE TRANSACTION-FILE.
+002050 8000-RECONCILIAR-EXIT.
+002060     EXIT.
+
+002070 9999-EXIT.
+002080     STOP RUN.
