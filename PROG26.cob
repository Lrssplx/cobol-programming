@@ -0,0 +1,82 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG26
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     CALLABLE ADDRESS/CEP VALIDATOR. GIVEN A CEP,
+001065*              CIDADE, AND ESTADO TYPED FOR A NEW OR CHANGED
+001067*              FUNCIONARIO,
+001080*              LOOKS THE CEP UP ON THE POSTAL-CODE REFERENCE FILE
+001090*              AND TELLS THE CALLER WHETHER THE CODE EXISTS AT ALL
+001100*              AND, IF SO, WHETHER THE STATED CIDADE/ESTADO MATCH
+001110*              WHAT THE REFERENCE FILE SAYS THEY SHOULD BE - SO A
+001120*              BAD ADDRESS IS CAUGHT AT ENTRY INSTEAD OF WHEN A
+001130*              MAILING BOUNCES.
+001140* ----------------------------------------------------------------
+001150* MODIFICATION HISTORY
+001160* DATE       INIT DESCRIPTION
+001170* 2026-08-09 RA   INITIAL VERSION
+001180******************************************************************
+001190 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. PROG26.
+
+001210 ENVIRONMENT DIVISION.
+001220 INPUT-OUTPUT SECTION.
+001230 FILE-CONTROL.
+001240     SELECT CEP-FILE ASSIGN TO "CEPFILE"
+001250         ORGANIZATION IS INDEXED
+001260         ACCESS MODE IS DYNAMIC
+001270         RECORD KEY IS CEP-CODIGO
+001280         FILE STATUS IS FS-CEPFILE.
+
+001290 DATA DIVISION.
+001300 FILE SECTION.
+001310 FD  CEP-FILE.
+001320 COPY CEPREC.
+
+001330 WORKING-STORAGE SECTION.
+001340 01  FS-CEPFILE                  PIC X(02).
+001350     88  FS-CEPFILE-OK           VALUE "00".
+001360     88  FS-CEPFILE-NOTFND       VALUE "23".
+
+001370 LINKAGE SECTION.
+001380 01  LK-CEP                       PIC X(09).
+001390 01  LK-CIDADE                    PIC X(20).
+001400 01  LK-ESTADO                    PIC X(02).
+001410 01  LK-STATUS                    PIC X(01).
+001420     88  LK-CEP-OK                VALUE "1".
+001430     88  LK-CEP-NAO-ENCONTRADO    VALUE "2".
+001440     88  LK-CEP-DIVERGENTE        VALUE "3".
+
+001450 PROCEDURE DIVISION USING LK-CEP LK-CIDADE LK-ESTADO LK-STATUS.
+
+001460 0000-MAINLINE.
+001470     PERFORM 1000-VALIDAR THRU 1000-VALIDAR-EXIT.
+001480     GOBACK.
+
+001490*----------------------------------------------------------------
+001500* 1000-VALIDAR
+001510*----------------------------------------------------------------
+001520 1000-VALIDAR.
+001530     OPEN INPUT CEP-FILE.
+001540     IF NOT FS-CEPFILE-OK
+001550         SET LK-CEP-OK TO TRUE
+001560         GO TO 1000-VALIDAR-EXIT
+001570     END-IF.
+
+001580     MOVE LK-CEP TO CEP-CODIGO.
+001590     READ CEP-FILE
+001600         INVALID KEY
+001610             SET LK-CEP-NAO-ENCONTRADO TO TRUE
+001620         NOT INVALID KEY
+001630             IF CEP-CIDADE = LK-CIDADE AND CEP-ESTADO = LK-ESTADO
+001640                 SET LK-CEP-OK TO TRUE
+001650             ELSE
+001660                 SET LK-CEP-DIVERGENTE TO TRUE
+001670             END-IF
+001680     END-READ.
+
+001690     CLOSE CEP-FILE.
+001700 1000-VALIDAR-EXIT.
+001710     EXIT.
