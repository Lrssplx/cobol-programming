@@ -0,0 +1,187 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG24
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     UNATTENDED JOB-STREAM DRIVER FOR THE TABUADA
+001065*              FAMILY (PROG12, PROG13, PROG14). WRITES EACH
+001067*              PROGRAM ITS OWN TABPARM PARAMETER RECORD FROM A
+001068*              SINGLE OPERATOR-OR-FILE-SUPPLIED JOB DEFINITION,
+001069*              THEN LAUNCHES EACH PROGRAM IN TURN AS ITS OWN RUN
+001070*              UNIT SO THAT PROGRAM'S STOP RUN ENDS ONLY ITS
+001071*              OWN STEP, NOT THE WHOLE JOB -
+001120*              CALLING A MAIN PROGRAM DIRECTLY WOULD TAKE THE
+001125*              ENTIRE BATCH DOWN WITH IT THE MOMENT THAT PROGRAM
+001130*              HIT STOP RUN. THE NIGHTLY BATCH WINDOW CAN NOW
+001140*              RUN ALL THREE TABUADA REPORTS BACK TO BACK WITH
+001150*              NOBODY AT A TERMINAL TO ANSWER THE ACCEPT
+001160*              PROMPTS.
+001170* ----------------------------------------------------------------
+001180* MODIFICATION HISTORY
+001190* DATE       INIT DESCRIPTION
+001200* 2026-08-09 RA   INITIAL VERSION
+001205* 2026-08-09 RA   A MISSING JOB24DEF LEFT FS-JOBDEF-EOF UNSET, SO
+001206*                 THE MAINLINE'S PERFORM ... UNTIL FS-JOBDEF-EOF
+001207*                 STILL RAN ONE PASS OF 2000-PROCESSAR-JOB (AND
+001208*                 LAUNCHED PROG12/13/14) OFF AN UNOPENED FILE.
+001209*                 1000-INICIALIZAR NOW SETS FS-JOBDEF-EOF ITSELF
+001210*                 WHEN THE OPEN FAILS SO THE LOOP CORRECTLY RUNS
+001211*                 ZERO TIMES.
+001212******************************************************************
+001220 IDENTIFICATION DIVISION.
+001230 PROGRAM-ID. PROG24.
+
+001240 ENVIRONMENT DIVISION.
+001250 INPUT-OUTPUT SECTION.
+001260 FILE-CONTROL.
+001270     SELECT JOB-DEFINICAO ASSIGN TO "JOB24DEF"
+001280         ORGANIZATION IS LINE SEQUENTIAL
+001290         FILE STATUS IS FS-JOBDEF.
+
+001300     SELECT TABUADA-PARM ASSIGN TO "TABPARM"
+001310         ORGANIZATION IS LINE SEQUENTIAL
+001320         FILE STATUS IS FS-TABPARM.
+
+001330 DATA DIVISION.
+001340 FILE SECTION.
+001350 FD  JOB-DEFINICAO.
+001360 COPY TABPARM.
+
+001370 FD  TABUADA-PARM.
+001380 01  TABUADA-PARM-REC.
+001390     05  OUT-NUMERO              PIC 9(02).
+001400     05  OUT-QUANTOS              PIC 9(03).
+001410     05  OUT-INICIO               PIC 9(03).
+001420     05  OUT-PASSO                PIC 9(03).
+
+001430 WORKING-STORAGE SECTION.
+001440 01  FS-JOBDEF                   PIC X(02).
+001450     88  FS-JOBDEF-OK            VALUE "00".
+001460     88  FS-JOBDEF-EOF           VALUE "10".
+
+001470 01  FS-TABPARM                  PIC X(02).
+
+001480 01  WS-PARM-ED.
+001490     05  WS-PARM-NUMERO          PIC 9(02).
+001500     05  WS-PARM-QUANTOS         PIC 9(03).
+001510     05  WS-PARM-INICIO          PIC 9(03).
+001520     05  WS-PARM-PASSO           PIC 9(03).
+
+001530 01  WS-CONTADOR-JOBS            PIC 9(05) COMP VALUE ZERO.
+
+001540 PROCEDURE DIVISION.
+
+001550*----------------------------------------------------------------
+001560* 0000-MAINLINE
+001570*----------------------------------------------------------------
+001580 0000-MAINLINE.
+001590     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001600     PERFORM 2000-PROCESSAR-JOB THRU 2000-PROCESSAR-JOB-EXIT
+001610         UNTIL FS-JOBDEF-EOF.
+001620     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+001630     STOP RUN.
+
+001640*----------------------------------------------------------------
+001650* 1000-INICIALIZAR - THE JOB DEFINITION IS THE SAME SHAPE AS THE
+001660*                     TABPARM RECORD ITSELF: NUMERO/QUANTOS FEED
+001670*                     PROG12 AND PROG13, ALL FOUR FIELDS FEED
+001680*                     PROG14.
+001690*----------------------------------------------------------------
+001700 1000-INICIALIZAR.
+001710     OPEN INPUT JOB-DEFINICAO.
+001720     IF NOT FS-JOBDEF-OK
+001730         DISPLAY "PROG24: NAO HA JOB24DEF - NADA A ENCADEAR"
+001735         SET FS-JOBDEF-EOF TO TRUE
+001740         GO TO 1000-INICIALIZAR-EXIT
+001750     END-IF.
+
+001760     DISPLAY "PROG24: INICIANDO JOB ENCADEADO DA TABUADA".
+001770     PERFORM 2100-LER-JOB.
+001780 1000-INICIALIZAR-EXIT.
+001790     EXIT.
+
+001800*----------------------------------------------------------------
+001810* 2000-PROCESSAR-JOB - ONE JOB DEFINITION ROW DRIVES ONE PASS OF
+001820*                       ALL THREE TABUADA PROGRAMS
+001830*----------------------------------------------------------------
+001840 2000-PROCESSAR-JOB.
+001850     ADD 1 TO WS-CONTADOR-JOBS.
+001860     MOVE TP-NUMERO  TO WS-PARM-NUMERO.
+001870     MOVE TP-QUANTOS TO WS-PARM-QUANTOS.
+001880     MOVE TP-INICIO  TO WS-PARM-INICIO.
+001890     MOVE TP-PASSO   TO WS-PARM-PASSO.
+
+001900     PERFORM 3000-RODAR-PROG12 THRU 3000-RODAR-PROG12-EXIT.
+001910     PERFORM 4000-RODAR-PROG13 THRU 4000-RODAR-PROG13-EXIT.
+001920     PERFORM 5000-RODAR-PROG14 THRU 5000-RODAR-PROG14-EXIT.
+
+001930     PERFORM 2100-LER-JOB.
+001940 2000-PROCESSAR-JOB-EXIT.
+001950     EXIT.
+
+001960 2100-LER-JOB.
+001970     READ JOB-DEFINICAO
+001980         AT END
+001990             SET FS-JOBDEF-EOF TO TRUE
+002000     END-READ.
+
+002010*----------------------------------------------------------------
+002020* 3000-RODAR-PROG12 - NUMERO/QUANTOS ONLY; PROG12 READS EVERY ROW
+002030*                      IN TABPARM UNTIL EOF SO ONE ROW IS ENOUGH
+002040*----------------------------------------------------------------
+002050 3000-RODAR-PROG12.
+002060     OPEN OUTPUT TABUADA-PARM.
+002070     MOVE WS-PARM-NUMERO  TO OUT-NUMERO.
+002080     MOVE WS-PARM-QUANTOS TO OUT-QUANTOS.
+002090     MOVE ZERO TO OUT-INICIO OUT-PASSO.
+002100     WRITE TABUADA-PARM-REC.
+002110     CLOSE TABUADA-PARM.
+
+002120     CALL "SYSTEM" USING "PROG12".
+002130 3000-RODAR-PROG12-EXIT.
+002140     EXIT.
+
+002150*----------------------------------------------------------------
+002160* 4000-RODAR-PROG13
+002170*----------------------------------------------------------------
+002180 4000-RODAR-PROG13.
+002190     OPEN OUTPUT TABUADA-PARM.
+002200     MOVE WS-PARM-NUMERO  TO OUT-NUMERO.
+002210     MOVE WS-PARM-QUANTOS TO OUT-QUANTOS.
+002220     MOVE ZERO TO OUT-INICIO OUT-PASSO.
+002230     WRITE TABUADA-PARM-REC.
+002240     CLOSE TABUADA-PARM.
+
+002250     CALL "SYSTEM" USING "PROG13".
+002260 4000-RODAR-PROG13-EXIT.
+002270     EXIT.
+
+002280*----------------------------------------------------------------
+002290* 5000-RODAR-PROG14 - THIS IS THE ONLY ONE OF THE THREE THAT USES
+002300*                      TP-INICIO AND TP-PASSO
+002310*----------------------------------------------------------------
+002320 5000-RODAR-PROG14.
+002330     OPEN OUTPUT TABUADA-PARM.
+002340     MOVE WS-PARM-NUMERO  TO OUT-NUMERO.
+002350     MOVE WS-PARM-QUANTOS TO OUT-QUANTOS.
+002360     MOVE WS-PARM-INICIO  TO OUT-INICIO.
+002370     MOVE WS-PARM-PASSO   TO OUT-PASSO.
+002380     WRITE TABUADA-PARM-REC.
+002390     CLOSE TABUADA-PARM.
+
+002400     CALL "SYSTEM" USING "PROG14".
+002410 5000-RODAR-PROG14-EXIT.
+002420     EXIT.
+
+002430*----------------------------------------------------------------
+002440* 8000-FINALIZAR
+002450*----------------------------------------------------------------
+002460 8000-FINALIZAR.
+002470     IF WS-CONTADOR-JOBS > ZERO
+002480         CLOSE JOB-DEFINICAO
+002490     END-IF.
+002500     DISPLAY "PROG24: " WS-CONTADOR-JOBS
+002510         " JOB(S) ENCADEADO(S) COM SUCESSO".
+002520 8000-FINALIZAR-EXIT.
+002530     EXIT.
