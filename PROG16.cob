@@ -1,25 +1,493 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG28.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       01  FUNCIONARIO.
-           05 CODIGO PIC 9(2).
-           05 NOME PIC X(10).
-           05 ENDERECO PIC X(30).
-           05 SALARIO PIC 9(1)V9(4).
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-           MOVE 33 TO CODIGO.
-           MOVE "JOSE" TO NOME.
-           MOVE "RUA TESTE" TO ENDERECO.
-           MOVE 2.500 TO SALARIO.
-            DISPLAY FUNCIONARIO.
-            STOP RUN.
+001000******************************************************************
+001010* PROGRAM-ID: PROG16
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     ADD A NEW FUNCIONARIO TO THE EMPLOYEE-MASTER FILE
+001070*              OR MAINTAIN AN EXISTING ONE. THE OPERATOR PICKS
+001071*              WHICH UP FRONT - INCLUSION ASSIGNS THE NEXT CODIGO
+001072*              AUTOMATICALLY FROM THE CONTROL FILE, OR REJECTS A
+001073*              MANUALLY TYPED ONE THAT ALREADY BELONGS TO ANOTHER
+001074*              FUNCIONARIO. ALTERATION REQUIRES AN EXISTING
+001080*              CODIGO. A SALARY CHANGE ON ALTERATION NEEDS A
+001090*              SECOND OPERATOR'S SIGN-OFF, AND EVERY FIELD CHANGE
+001100*              IS LOGGED TO THE CHANGE-LOG FILE.
+001120* ----------------------------------------------------------------
+001130* MODIFICATION HISTORY
+001140* DATE       INIT DESCRIPTION
+001150* 2026-08-09 RA   REWRITTEN AGAINST THE EMPLOYEE-MASTER INDEXED
+001160*                 FILE - FORMERLY DISPLAYED ONE HARDCODED RECORD.
+001170* 2026-08-09 RA   ADDED A CALL TO PROG26 TO VALIDATE CIDADE/
+001180*                 ESTADO/CEP AGAINST THE POSTAL REFERENCE FILE.
+001181* 2026-08-09 RA   SPLIT CODIGO ENTRY INTO AN EXPLICIT INCLUSION/
+001182*                 ALTERATION CHOICE - A MANUALLY TYPED CODIGO
+001183*                 ALREADY ON FILE IS NOW REJECTED INSTEAD OF
+001184*                 SILENTLY BECOMING AN UPDATE OF THAT RECORD.
+001185*                 CODIGO-CTL-FILE NOW BOOTSTRAPS ITSELF THE SAME
+001186*                 WAY EMPLOYEE-MASTER ALREADY DID WHEN ITS
+001187*                 DATASET DOES NOT EXIST YET.
+001190******************************************************************
+001200 IDENTIFICATION DIVISION.
+001210 PROGRAM-ID. PROG16.
+
+001220 ENVIRONMENT DIVISION.
+001230 INPUT-OUTPUT SECTION.
+001240 FILE-CONTROL.
+001250     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+001260         ORGANIZATION IS INDEXED
+001270         ACCESS MODE IS DYNAMIC
+001280         RECORD KEY IS CODIGO
+001290         FILE STATUS IS FS-EMPMAST.
+
+001300     SELECT CODIGO-CTL-FILE ASSIGN TO "CODIGOCT"
+001310         ORGANIZATION IS INDEXED
+001320         ACCESS MODE IS DYNAMIC
+001330         RECORD KEY IS CTL-CHAVE
+001340         FILE STATUS IS FS-CODIGOCT.
+
+001350     SELECT OPERATOR-FILE ASSIGN TO "OPERADOR"
+001360         ORGANIZATION IS INDEXED
+001370         ACCESS MODE IS DYNAMIC
+001380         RECORD KEY IS OP-CODIGO-OPERADOR
+001390         FILE STATUS IS FS-OPERADOR.
+
+001400 DATA DIVISION.
+001410 FILE SECTION.
+001420 FD  EMPLOYEE-MASTER.
+001430 COPY EMPREC.
+
+001440 FD  CODIGO-CTL-FILE.
+001450 COPY CTLREC.
+
+001460 FD  OPERATOR-FILE.
+001470 COPY OPERREC.
+
+001480 WORKING-STORAGE SECTION.
+001490 01  FS-EMPMAST              PIC X(02).
+001500     88  FS-EMPMAST-OK       VALUE "00".
+001510     88  FS-EMPMAST-NOTFND   VALUE "23".
+
+001520 01  FS-CODIGOCT             PIC X(02).
+001530     88  FS-CODIGOCT-OK      VALUE "00".
+001540     88  FS-CODIGOCT-NOTFND  VALUE "23".
+
+001550 01  FS-OPERADOR             PIC X(02).
+001560     88  FS-OPERADOR-OK      VALUE "00".
+
+001570 01  WS-SWITCHES.
+001580     05  WS-EOF-SW           PIC X(01) VALUE "N".
+001590         88  WS-EOF          VALUE "Y".
+001600     05  WS-DUP-SW           PIC X(01) VALUE "N".
+001610         88  WS-CODIGO-DUP   VALUE "Y".
+001615     05  WS-TIPO-SW          PIC X(01) VALUE "1".
+001616         88  WS-TIPO-INCLUSAO    VALUE "1".
+001617         88  WS-TIPO-ALTERACAO   VALUE "2".
+001620     05  WS-EXISTING-SW      PIC X(01) VALUE "N".
+001630         88  WS-JA-EXISTE    VALUE "Y".
+001640     05  WS-APROVADO-SW      PIC X(01) VALUE "N".
+001650         88  WS-APROVADO     VALUE "Y".
+001660     05  WS-CEP-STATUS       PIC X(01) VALUE "1".
+001670         88  WS-CEP-OK               VALUE "1".
+001680         88  WS-CEP-NAO-ENCONTRADO   VALUE "2".
+001690         88  WS-CEP-DIVERGENTE       VALUE "3".
+
+001700 01  WS-CONTADORES.
+001710     05  WS-LIDOS            PIC 9(06) VALUE ZERO COMP.
+001720     05  WS-INCLUIDOS        PIC 9(06) VALUE ZERO COMP.
+001730     05  WS-ATUALIZADOS      PIC 9(06) VALUE ZERO COMP.
+
+001740 01  WS-CAMPOS-ENTRADA.
+001750     05  WS-NOME-ENT         PIC X(30).
+001760     05  WS-RUA-ENT          PIC X(30).
+001770     05  WS-CIDADE-ENT       PIC X(20).
+001780     05  WS-ESTADO-ENT       PIC X(02).
+001790     05  WS-CEP-ENT          PIC X(09).
+001800     05  WS-NASCIMENTO-ENT   PIC 9(08).
+001810     05  WS-ADMISSAO-ENT     PIC 9(08).
+001820     05  WS-SALARIO-ENT      PIC 9(06)V9(04).
+001830     05  WS-MOEDA-ENT        PIC X(03).
+001840     05  WS-CODIGO-APROV     PIC X(06).
+001850     05  WS-SALARIO-ANTIGO   PIC 9(06)V9(04).
+
+001860 01  WS-CAMPOS-ANTIGOS.
+001870     05  WS-NOME-ANTIGO      PIC X(30).
+001880     05  WS-RUA-ANTIGA       PIC X(30).
+001890     05  WS-CIDADE-ANTIGA    PIC X(20).
+001900     05  WS-ESTADO-ANTIGO    PIC X(02).
+001910     05  WS-CEP-ANTIGO       PIC X(09).
+001920     05  WS-MOEDA-ANTIGA     PIC X(03).
+
+001930 01  WS-CAMPOS-LOG.
+001940     05  WS-SALARIO-ANTIGO-LOG   PIC X(30).
+001950     05  WS-SALARIO-NOVO-LOG     PIC X(30).
+001960     05  WS-VALOR-ANTIGO-LOG     PIC X(30).
+001970     05  WS-VALOR-NOVO-LOG       PIC X(30).
+
+001980 01  WS-DATA-HORA.
+001990     05  WS-DATA-ATUAL       PIC 9(08).
+002000     05  WS-HORA-ATUAL       PIC 9(06).
+
+002010 01  WS-DESCRICAO-AUD        PIC X(60).
+
+002020 PROCEDURE DIVISION.
+
+002030*----------------------------------------------------------------
+002040* 0000-MAINLINE
+002050*----------------------------------------------------------------
+002060 0000-MAINLINE.
+002070     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+002080     PERFORM 2000-OBTER-DADOS THRU 2000-OBTER-DADOS-EXIT.
+002090     PERFORM 3000-PROCESSAR THRU 3000-PROCESSAR-EXIT.
+002100     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+002110     GO TO 9999-EXIT.
+
+002120*----------------------------------------------------------------
+002130* 1000-INICIALIZAR - OPEN FILES, SNAPSHOT CURRENT DATE/TIME
+002140*----------------------------------------------------------------
+002150 1000-INICIALIZAR.
+002160     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+002170     ACCEPT WS-HORA-ATUAL FROM TIME.
+
+002180     OPEN I-O EMPLOYEE-MASTER.
+002190     IF NOT FS-EMPMAST-OK
+002200         OPEN OUTPUT EMPLOYEE-MASTER
+002210         CLOSE EMPLOYEE-MASTER
+002220         OPEN I-O EMPLOYEE-MASTER
+002230     END-IF.
+002240     IF NOT FS-EMPMAST-OK
+002250         DISPLAY "PROG16: ERRO AO ABRIR EMPLOYEE-MASTER "
+002260                 FS-EMPMAST
+002270         GO TO 9999-EXIT
+002280     END-IF.
+
+002290     OPEN I-O CODIGO-CTL-FILE.
+002295     IF NOT FS-CODIGOCT-OK
+002296         OPEN OUTPUT CODIGO-CTL-FILE
+002297         CLOSE CODIGO-CTL-FILE
+002298         OPEN I-O CODIGO-CTL-FILE
+002299     END-IF.
+002300     IF NOT FS-CODIGOCT-OK
+002310         DISPLAY "PROG16: ERRO AO ABRIR CODIGO-CTL-FILE "
+002320                 FS-CODIGOCT
+002330         GO TO 9999-EXIT
+002340     END-IF.
+
+002350     OPEN INPUT OPERATOR-FILE.
+002360 1000-INICIALIZAR-EXIT.
+002370     EXIT.
+
+002380*----------------------------------------------------------------
+002390* 2000-OBTER-DADOS - PROMPT THE OPERATOR FOR THE NEW/CHANGED
+002400*                    FUNCIONARIO INFORMATION
+002410*----------------------------------------------------------------
+002420 2000-OBTER-DADOS.
+002421     DISPLAY "TIPO DE OPERACAO (1 = INCLUIR NOVO FUNCIONARIO / "
+002422             "2 = ALTERAR FUNCIONARIO EXISTENTE)".
+002423     ACCEPT WS-TIPO-SW.
+
+002424     IF WS-TIPO-ALTERACAO
+002425         PERFORM 2200-LER-CODIGO-ALTERACAO
+002426             THRU 2200-LER-CODIGO-ALTERACAO-EXIT
+002427     ELSE
+002428         PERFORM 2100-LER-CODIGO-INCLUSAO
+002429             THRU 2100-LER-CODIGO-INCLUSAO-EXIT
+002430     END-IF.
+
+002510     DISPLAY "NOME COMPLETO".
+002520     ACCEPT WS-NOME-ENT.
+002530     DISPLAY "RUA".
+002540     ACCEPT WS-RUA-ENT.
+002550     DISPLAY "CIDADE".
+002560     ACCEPT WS-CIDADE-ENT.
+002570     DISPLAY "ESTADO (UF)".
+002580     ACCEPT WS-ESTADO-ENT.
+002590     DISPLAY "CEP".
+002600     ACCEPT WS-CEP-ENT.
+002610     CALL "PROG26" USING WS-CEP-ENT WS-CIDADE-ENT WS-ESTADO-ENT
+002620         WS-CEP-STATUS.
+002630     IF WS-CEP-NAO-ENCONTRADO
+002640         DISPLAY "AVISO: CEP NAO CONSTA NO ARQUIVO DE "
+002650             "REFERENCIA"
+002660     END-IF.
+002670     IF WS-CEP-DIVERGENTE
+002680         DISPLAY "AVISO: CIDADE/ESTADO NAO CONFEREM COM O "
+002690             "CEP INFORMADO"
+002700     END-IF.
+002710     DISPLAY "DATA DE NASCIMENTO (AAAAMMDD)".
+002720     ACCEPT WS-NASCIMENTO-ENT.
+002730     DISPLAY "DATA DE ADMISSAO (AAAAMMDD)".
+002740     ACCEPT WS-ADMISSAO-ENT.
+002750     DISPLAY "SALARIO".
+002760     ACCEPT WS-SALARIO-ENT.
+002770     DISPLAY "CODIGO DA MOEDA (BRL/USD/EUR)".
+002780     ACCEPT WS-MOEDA-ENT.
+002790 2000-OBTER-DADOS-EXIT.
+002800     EXIT.
+
+002810*----------------------------------------------------------------
+002820* 2100-LER-CODIGO-INCLUSAO - GET A CODIGO FOR A NEW FUNCIONARIO,
+002821*                             RE-PROMPTING UNTIL IT IS EITHER
+002822*                             AUTO-ASSIGNED OR A MANUALLY TYPED
+002823*                             ONE THAT IS NOT ALREADY IN USE
+002824*----------------------------------------------------------------
+002825 2100-LER-CODIGO-INCLUSAO.
+002826     MOVE "N" TO WS-EXISTING-SW.
+002827     PERFORM 2110-OBTER-E-VERIFICAR-CODIGO
+002828         THRU 2110-OBTER-E-VERIFICAR-CODIGO-EXIT
+002829         UNTIL NOT WS-CODIGO-DUP.
+002830 2100-LER-CODIGO-INCLUSAO-EXIT.
+002831     EXIT.
+
+002832*----------------------------------------------------------------
+002833* 2110-OBTER-E-VERIFICAR-CODIGO
+002834*----------------------------------------------------------------
+002835 2110-OBTER-E-VERIFICAR-CODIGO.
+002836     MOVE "N" TO WS-DUP-SW.
+002837     DISPLAY "CODIGO DO FUNCIONARIO (0 = ATRIBUIR "
+002838         "AUTOMATICAMENTE)".
+002839     ACCEPT CODIGO.
+
+002840     IF CODIGO = ZERO
+002841         PERFORM 2120-PROXIMO-CODIGO THRU 2120-PROXIMO-CODIGO-EXIT
+002842     ELSE
+002843         READ EMPLOYEE-MASTER
+002844             INVALID KEY
+002845                 CONTINUE
+002846             NOT INVALID KEY
+002847                 DISPLAY "PROG16: CODIGO " CODIGO " JA "
+002848                     "CADASTRADO PARA OUTRO FUNCIONARIO - "
+002849                     "OPERACAO REJEITADA"
+002850                 SET WS-CODIGO-DUP TO TRUE
+002851         END-READ
+002852     END-IF.
+002851 2110-OBTER-E-VERIFICAR-CODIGO-EXIT.
+002852     EXIT.
+
+002853*----------------------------------------------------------------
+002854* 2120-PROXIMO-CODIGO - PULL THE NEXT FREE CODIGO OFF THE
+002855*                        CONTROL FILE INSTEAD OF HARDCODING ONE
+002856*----------------------------------------------------------------
+002857 2120-PROXIMO-CODIGO.
+002858     MOVE "ULTCODIGO" TO CTL-CHAVE.
+002859     READ CODIGO-CTL-FILE
+002860         INVALID KEY
+002861             MOVE ZERO TO CTL-ULTIMO-CODIGO
+002862     END-READ.
+
+002863     ADD 1 TO CTL-ULTIMO-CODIGO.
+002864     MOVE CTL-ULTIMO-CODIGO TO CODIGO.
+
+002865     IF FS-CODIGOCT-OK
+002866         REWRITE CTL-CODIGO-REC
+002867     ELSE
+002868         WRITE CTL-CODIGO-REC
+002869     END-IF.
+002870 2120-PROXIMO-CODIGO-EXIT.
+002871     EXIT.
+
+003000*----------------------------------------------------------------
+003010* 2200-LER-CODIGO-ALTERACAO - RE-PROMPT UNTIL THE OPERATOR TYPES
+003020*                              A CODIGO THAT IS ALREADY ON FILE,
+003030*                              THEN CAPTURE ITS CURRENT VALUES
+003040*----------------------------------------------------------------
+003050 2200-LER-CODIGO-ALTERACAO.
+003051     MOVE "N" TO WS-EXISTING-SW.
+003052     PERFORM 2210-LER-E-VALIDAR-CODIGO
+003053         THRU 2210-LER-E-VALIDAR-CODIGO-EXIT
+003054         UNTIL WS-JA-EXISTE.
+003055 2200-LER-CODIGO-ALTERACAO-EXIT.
+003056     EXIT.
+
+003057*----------------------------------------------------------------
+003058* 2210-LER-E-VALIDAR-CODIGO
+003059*----------------------------------------------------------------
+003060 2210-LER-E-VALIDAR-CODIGO.
+003061     DISPLAY "CODIGO DO FUNCIONARIO A ALTERAR".
+003062     ACCEPT CODIGO.
+003070     READ EMPLOYEE-MASTER
+003080         INVALID KEY
+003081             DISPLAY "PROG16: FUNCIONARIO " CODIGO " NAO "
+003082                 "ENCONTRADO - INFORME UM CODIGO CADASTRADO"
+003090         NOT INVALID KEY
+003100             MOVE "Y" TO WS-EXISTING-SW
+003110             MOVE SALARIO      TO WS-SALARIO-ANTIGO
+003120             MOVE NOME         TO WS-NOME-ANTIGO
+003130             MOVE END-RUA      TO WS-RUA-ANTIGA
+003140             MOVE END-CIDADE   TO WS-CIDADE-ANTIGA
+003150             MOVE END-ESTADO   TO WS-ESTADO-ANTIGO
+003160             MOVE END-CEP      TO WS-CEP-ANTIGO
+003170             MOVE MOEDA-COD    TO WS-MOEDA-ANTIGA
+003180     END-READ.
+003190 2210-LER-E-VALIDAR-CODIGO-EXIT.
+003200     EXIT.
+
+003210*----------------------------------------------------------------
+003220* 3000-PROCESSAR - WRITE OR REWRITE THE FUNCIONARIO RECORD
+003230*----------------------------------------------------------------
+003240 3000-PROCESSAR.
+003250     IF WS-JA-EXISTE
+003260         PERFORM 3100-CONFIRMAR-APROVACAO
+003270             THRU 3100-CONFIRMAR-APROVACAO-EXIT
+003280         IF NOT WS-APROVADO
+003290             DISPLAY "PROG16: ALTERACAO DE SALARIO REJEITADA - "
+003300                     "SEM APROVACAO DE UM SEGUNDO OPERADOR"
+003310             GO TO 3000-PROCESSAR-EXIT
+003320         END-IF
+003330     END-IF.
+
+003340     MOVE WS-NOME-ENT       TO NOME.
+003350     MOVE WS-RUA-ENT        TO END-RUA.
+003360     MOVE WS-CIDADE-ENT     TO END-CIDADE.
+003370     MOVE WS-ESTADO-ENT     TO END-ESTADO.
+003380     MOVE WS-CEP-ENT        TO END-CEP.
+003390     MOVE WS-NASCIMENTO-ENT TO DATA-NASCIMENTO.
+003400     MOVE WS-ADMISSAO-ENT   TO DATA-ADMISSAO.
+003410     MOVE WS-SALARIO-ENT    TO SALARIO.
+003420     MOVE WS-MOEDA-ENT      TO MOEDA-COD.
+
+003430     IF WS-JA-EXISTE
+003440         MOVE "A" TO STATUS-FUNCIONARIO
+003450         REWRITE FUNCIONARIO
+003460         IF NOT FS-EMPMAST-OK
+003470             DISPLAY "PROG16: ERRO AO ATUALIZAR FUNCIONARIO "
+003480                 CODIGO " - " FS-EMPMAST
+003490             GO TO 3000-PROCESSAR-EXIT
+003500         END-IF
+003510         ADD 1 TO WS-ATUALIZADOS
+003520         PERFORM 3200-GRAVAR-LOG-ALTERACAO
+003530             THRU 3200-GRAVAR-LOG-ALTERACAO-EXIT
+003540         STRING "ATUALIZOU FUNCIONARIO " CODIGO
+003550             DELIMITED BY SIZE INTO WS-DESCRICAO-AUD
+003560     ELSE
+003570         MOVE "A" TO STATUS-FUNCIONARIO
+003580         WRITE FUNCIONARIO
+003590         IF NOT FS-EMPMAST-OK
+003600             DISPLAY "PROG16: ERRO AO INCLUIR FUNCIONARIO "
+003610                 CODIGO " - " FS-EMPMAST
+003620             GO TO 3000-PROCESSAR-EXIT
+003630         END-IF
+003640         ADD 1 TO WS-INCLUIDOS
+003650         STRING "INCLUIU FUNCIONARIO " CODIGO
+003660             DELIMITED BY SIZE INTO WS-DESCRICAO-AUD
+003670     END-IF.
+
+003680     CALL "PROG22" USING "PROG16  " WS-DESCRICAO-AUD.
+003690 3000-PROCESSAR-EXIT.
+003700     EXIT.
+
+003710*----------------------------------------------------------------
+003720* 3100-CONFIRMAR-APROVACAO - A SALARY CHANGE ON AN EXISTING
+003730*                             RECORD NEEDS A SECOND OPERATOR'S
+003740*                             SIGN-OFF CODE BEFORE IT IS APPLIED
+003750*----------------------------------------------------------------
+003760 3100-CONFIRMAR-APROVACAO.
+003770     MOVE "N" TO WS-APROVADO-SW.
+
+003780     IF WS-SALARIO-ENT = WS-SALARIO-ANTIGO
+003790         MOVE "Y" TO WS-APROVADO-SW
+003800         GO TO 3100-CONFIRMAR-APROVACAO-EXIT
+003810     END-IF.
+
+003820     DISPLAY "ALTERACAO DE SALARIO DETECTADA - INFORME O CODIGO "
+003830             "DO SEGUNDO OPERADOR APROVADOR".
+003840     ACCEPT WS-CODIGO-APROV.
+
+003850     MOVE WS-CODIGO-APROV TO OP-CODIGO-OPERADOR.
+003860     READ OPERATOR-FILE
+003870         INVALID KEY
+003880             DISPLAY "PROG16: OPERADOR APROVADOR NAO ENCONTRADO"
+003890         NOT INVALID KEY
+003900             IF OP-NIVEL-SUPERVISOR
+003910                 MOVE "Y" TO WS-APROVADO-SW
+003920             ELSE
+003930                 DISPLAY "PROG16: OPERADOR INFORMADO NAO TEM "
+003940                         "NIVEL DE APROVACAO"
+003950             END-IF
+003960     END-READ.
+003970 3100-CONFIRMAR-APROVACAO-EXIT.
+003980     EXIT.
+
+003990*----------------------------------------------------------------
+004000* 3200-GRAVAR-LOG-ALTERACAO - RECORD OLD/NEW SALARIO ON THE
+004010*                              CHANGE LOG WHEN IT MOVED
+004020*----------------------------------------------------------------
+004030 3200-GRAVAR-LOG-ALTERACAO.
+004040     IF WS-SALARIO-ENT NOT = WS-SALARIO-ANTIGO
+004050         MOVE SPACES TO WS-SALARIO-ANTIGO-LOG
+004060         MOVE SPACES TO WS-SALARIO-NOVO-LOG
+004070         MOVE WS-SALARIO-ANTIGO TO WS-SALARIO-ANTIGO-LOG
+004080         MOVE WS-SALARIO-ENT TO WS-SALARIO-NOVO-LOG
+004090         CALL "PROG30" USING CODIGO "SALARIO        "
+004100             WS-SALARIO-ANTIGO-LOG WS-SALARIO-NOVO-LOG
+004110     END-IF.
+
+004120     IF WS-NOME-ENT NOT = WS-NOME-ANTIGO
+004130         MOVE SPACES TO WS-VALOR-ANTIGO-LOG
+004140         MOVE SPACES TO WS-VALOR-NOVO-LOG
+004150         MOVE WS-NOME-ANTIGO TO WS-VALOR-ANTIGO-LOG
+004160         MOVE WS-NOME-ENT TO WS-VALOR-NOVO-LOG
+004170         CALL "PROG30" USING CODIGO "NOME           "
+004180             WS-VALOR-ANTIGO-LOG WS-VALOR-NOVO-LOG
+004190     END-IF.
+
+004200     IF WS-RUA-ENT NOT = WS-RUA-ANTIGA
+004210         MOVE SPACES TO WS-VALOR-ANTIGO-LOG
+004220         MOVE SPACES TO WS-VALOR-NOVO-LOG
+004230         MOVE WS-RUA-ANTIGA TO WS-VALOR-ANTIGO-LOG
+004240         MOVE WS-RUA-ENT TO WS-VALOR-NOVO-LOG
+004250         CALL "PROG30" USING CODIGO "RUA            "
+004260             WS-VALOR-ANTIGO-LOG WS-VALOR-NOVO-LOG
+004270     END-IF.
+
+004280     IF WS-CIDADE-ENT NOT = WS-CIDADE-ANTIGA
+004290         MOVE SPACES TO WS-VALOR-ANTIGO-LOG
+004300         MOVE SPACES TO WS-VALOR-NOVO-LOG
+004310         MOVE WS-CIDADE-ANTIGA TO WS-VALOR-ANTIGO-LOG
+004320         MOVE WS-CIDADE-ENT TO WS-VALOR-NOVO-LOG
+004330         CALL "PROG30" USING CODIGO "CIDADE         "
+004340             WS-VALOR-ANTIGO-LOG WS-VALOR-NOVO-LOG
+004350     END-IF.
+
+004360     IF WS-ESTADO-ENT NOT = WS-ESTADO-ANTIGO
+004370         MOVE SPACES TO WS-VALOR-ANTIGO-LOG
+004380         MOVE SPACES TO WS-VALOR-NOVO-LOG
+004390         MOVE WS-ESTADO-ANTIGO TO WS-VALOR-ANTIGO-LOG
+004400         MOVE WS-ESTADO-ENT TO WS-VALOR-NOVO-LOG
+004410         CALL "PROG30" USING CODIGO "ESTADO         "
+004420             WS-VALOR-ANTIGO-LOG WS-VALOR-NOVO-LOG
+004430     END-IF.
+
+004440     IF WS-CEP-ENT NOT = WS-CEP-ANTIGO
+004450         MOVE SPACES TO WS-VALOR-ANTIGO-LOG
+004460         MOVE SPACES TO WS-VALOR-NOVO-LOG
+004470         MOVE WS-CEP-ANTIGO TO WS-VALOR-ANTIGO-LOG
+004480         MOVE WS-CEP-ENT TO WS-VALOR-NOVO-LOG
+004490         CALL "PROG30" USING CODIGO "CEP            "
+004500             WS-VALOR-ANTIGO-LOG WS-VALOR-NOVO-LOG
+004510     END-IF.
+
+004520     IF WS-MOEDA-ENT NOT = WS-MOEDA-ANTIGA
+004530         MOVE SPACES TO WS-VALOR-ANTIGO-LOG
+004540         MOVE SPACES TO WS-VALOR-NOVO-LOG
+004550         MOVE WS-MOEDA-ANTIGA TO WS-VALOR-ANTIGO-LOG
+004560         MOVE WS-MOEDA-ENT TO WS-VALOR-NOVO-LOG
+004570         CALL "PROG30" USING CODIGO "MOEDA          "
+004580             WS-VALOR-ANTIGO-LOG WS-VALOR-NOVO-LOG
+004590     END-IF.
+004600 3200-GRAVAR-LOG-ALTERACAO-EXIT.
+004610     EXIT.
+
+004620*----------------------------------------------------------------
+004630* 8000-FINALIZAR - CLOSE FILES AND SHOW THE RUN'S CONTROL TOTALS
+004640*----------------------------------------------------------------
+004650 8000-FINALIZAR.
+004660     DISPLAY "PROG16: REGISTROS INCLUIDOS   : " WS-INCLUIDOS.
+004670     DISPLAY "PROG16: REGISTROS ATUALIZADOS : " WS-ATUALIZADOS.
+
+004680     CLOSE EMPLOYEE-MASTER CODIGO-CTL-FILE OPERATOR-FILE.
+004690 8000-FINALIZAR-EXIT.
+004700     EXIT.
+
+004710 9999-EXIT.
+004720     STOP RUN.
