@@ -0,0 +1,176 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG27
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     LISTS EVERY ACTIVE FUNCIONARIO GROUPED BY
+001070*              DEPARTAMENTO, WITH A HEADCOUNT SUBTOTAL AFTER
+001080*              EACH DEPARTMENT'S EMPLOYEES AND A GRAND TOTAL AT
+001090*              THE END, SO RH CAN ANSWER "HOW MANY PEOPLE ARE
+001100*              IN FINANCEIRO RIGHT NOW" WITHOUT COUNTING BY
+001110*              HAND.
+001120* ----------------------------------------------------------------
+001130* MODIFICATION HISTORY
+001140* DATE       INIT DESCRIPTION
+001150* 2026-08-09 RA   INITIAL VERSION
+001160******************************************************************
+001170 IDENTIFICATION DIVISION.
+001180 PROGRAM-ID. PROG27.
+
+001190 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001210 FILE-CONTROL.
+001220     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+001230         ORGANIZATION IS INDEXED
+001240         ACCESS MODE IS DYNAMIC
+001250         RECORD KEY IS CODIGO
+001260         FILE STATUS IS FS-EMPMAST.
+
+001270 DATA DIVISION.
+001280 FILE SECTION.
+001290 FD  EMPLOYEE-MASTER.
+001300 COPY EMPREC.
+
+001310 WORKING-STORAGE SECTION.
+001320 01  FS-EMPMAST                  PIC X(02).
+001330     88  FS-EMPMAST-OK           VALUE "00".
+001340     88  FS-EMPMAST-EOF          VALUE "10".
+
+001350 01  WS-QTDE-DEPTOS               PIC 9(03) COMP VALUE ZERO.
+001360 01  WS-INDICE                    PIC 9(03) COMP.
+001370 01  WS-EOF2-SW                   PIC X(01).
+001380     88  WS-EOF2                  VALUE "Y".
+001390 01  WS-ACHOU-SW                  PIC X(01).
+001400     88  WS-ACHOU                 VALUE "Y".
+
+001410 01  WS-TABELA-DEPTOS.
+001420     05  WS-DEPTO-ENTRADA OCCURS 20 TIMES.
+001430         10  WS-DEPTO-NOME        PIC X(10).
+001440         10  WS-DEPTO-QTDE        PIC 9(05) COMP.
+
+001450 01  WS-TOTAL-GERAL               PIC 9(06) COMP VALUE ZERO.
+
+001460 PROCEDURE DIVISION.
+
+001470 0000-MAINLINE.
+001480     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001490     PERFORM 2000-IMPRIMIR-DEPARTAMENTOS
+001500         THRU 2000-IMPRIMIR-DEPARTAMENTOS-EXIT
+001510         VARYING WS-INDICE FROM 1 BY 1
+001520         UNTIL WS-INDICE > WS-QTDE-DEPTOS.
+001530     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+001540     GO TO 9999-EXIT.
+
+001550*----------------------------------------------------------------
+001560* 1000-INICIALIZAR - FIRST PASS: SCAN THE MASTER FILE ONCE TO
+001570*                     BUILD THE LIST OF DISTINCT DEPARTAMENTOS AND
+001580*                     THEIR HEADCOUNTS, IN THE ORDER FIRST SEEN
+001590*----------------------------------------------------------------
+001600 1000-INICIALIZAR.
+001610     DISPLAY "RELATORIO DE FUNCIONARIOS POR DEPARTAMENTO".
+
+001620     OPEN INPUT EMPLOYEE-MASTER.
+001630     IF NOT FS-EMPMAST-OK
+001640         DISPLAY "PROG27: ERRO AO ABRIR EMPLOYEE-MASTER "
+001650                 FS-EMPMAST
+001660         GO TO 9999-EXIT
+001670     END-IF.
+
+001680     PERFORM 1100-LER-PROXIMO.
+001690     PERFORM 1200-CONTAR-DEPARTAMENTO
+001700         UNTIL FS-EMPMAST-EOF.
+
+001710     CLOSE EMPLOYEE-MASTER.
+001720 1000-INICIALIZAR-EXIT.
+001730     EXIT.
+
+001740 1100-LER-PROXIMO.
+001750     READ EMPLOYEE-MASTER NEXT
+001760         AT END
+001770             SET FS-EMPMAST-EOF TO TRUE
+001780     END-READ.
+
+001790 1200-CONTAR-DEPARTAMENTO.
+001800     IF EMP-ATIVO
+001810         PERFORM 1300-LOCALIZAR-DEPTO
+001820         IF WS-ACHOU
+001830             ADD 1 TO WS-DEPTO-QTDE(WS-INDICE)
+001840         ELSE
+001850             IF WS-QTDE-DEPTOS >= 20
+001860                 DISPLAY "PROG27: MAIS DE 20 DEPARTAMENTOS "
+001870                     "DISTINTOS - " DEPARTAMENTO
+001880                     " NAO CONTABILIZADO"
+001890             ELSE
+001900                 ADD 1 TO WS-QTDE-DEPTOS
+001910                 MOVE DEPARTAMENTO
+001920                     TO WS-DEPTO-NOME(WS-QTDE-DEPTOS)
+001930                 MOVE 1 TO WS-DEPTO-QTDE(WS-QTDE-DEPTOS)
+001940             END-IF
+001950         END-IF
+001960     END-IF.
+
+001970     PERFORM 1100-LER-PROXIMO.
+
+001980*----------------------------------------------------------------
+001990* 1300-LOCALIZAR-DEPTO - LINEAR LOOKUP OF DEPARTAMENTO IN THE
+002000*                         TABLE BUILT SO FAR
+002010*----------------------------------------------------------------
+002020 1300-LOCALIZAR-DEPTO.
+002030     MOVE "N" TO WS-ACHOU-SW.
+002040     PERFORM 1310-COMPARAR-ENTRADA
+002050         VARYING WS-INDICE FROM 1 BY 1
+002060         UNTIL WS-INDICE > WS-QTDE-DEPTOS OR WS-ACHOU.
+
+002070 1310-COMPARAR-ENTRADA.
+002080     IF WS-DEPTO-NOME(WS-INDICE) = DEPARTAMENTO
+002090         SET WS-ACHOU TO TRUE
+002100     END-IF.
+
+002110*----------------------------------------------------------------
+002120* 2000-IMPRIMIR-DEPARTAMENTOS - SECOND PASS: ONE PASS OF THE FILE
+002130*                                PER DEPARTAMENTO, LISTING ITS
+002140*                                EMPLOYEES AND THE SUBTOTAL
+002150*----------------------------------------------------------------
+002160 2000-IMPRIMIR-DEPARTAMENTOS.
+002170     DISPLAY " ".
+002180     DISPLAY "DEPARTAMENTO: " WS-DEPTO-NOME(WS-INDICE).
+002190     DISPLAY "CODIGO NOME".
+
+002200     MOVE "N" TO WS-EOF2-SW.
+002210     OPEN INPUT EMPLOYEE-MASTER.
+002220     PERFORM 2100-LER-PROXIMO.
+002230     PERFORM 2200-LISTAR-SE-DO-DEPTO
+002240         UNTIL WS-EOF2.
+002250     CLOSE EMPLOYEE-MASTER.
+
+002260     DISPLAY "SUBTOTAL " WS-DEPTO-NOME(WS-INDICE) ": "
+002270         WS-DEPTO-QTDE(WS-INDICE).
+002280     ADD WS-DEPTO-QTDE(WS-INDICE) TO WS-TOTAL-GERAL.
+002290 2000-IMPRIMIR-DEPARTAMENTOS-EXIT.
+002300     EXIT.
+
+002310 2100-LER-PROXIMO.
+002320     READ EMPLOYEE-MASTER NEXT
+002330         AT END
+002340             SET WS-EOF2 TO TRUE
+002350     END-READ.
+
+002360 2200-LISTAR-SE-DO-DEPTO.
+002370     IF EMP-ATIVO AND DEPARTAMENTO = WS-DEPTO-NOME(WS-INDICE)
+002380         DISPLAY CODIGO " " NOME
+002390     END-IF.
+
+002400     PERFORM 2100-LER-PROXIMO.
+
+002410*----------------------------------------------------------------
+002420* 8000-FINALIZAR
+002430*----------------------------------------------------------------
+002440 8000-FINALIZAR.
+002450     DISPLAY " ".
+002460     DISPLAY "TOTAL GERAL DE FUNCIONARIOS: " WS-TOTAL-GERAL.
+002470 8000-FINALIZAR-EXIT.
+002480     EXIT.
+
+002490 9999-EXIT.
+002500     STOP RUN.
