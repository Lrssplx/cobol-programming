@@ -1,28 +1,44 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG3.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
+001000******************************************************************
+001010* PROGRAM-ID: PROG3
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     ADDS TWO OPERATOR-SUPPLIED NUMBERS. BOTH ACCEPTS
+001070*              NOW GO THROUGH THE COMMON RE-PROMPT-ON-BAD-INPUT
+001080*              ROUTINE INSTEAD OF TRUSTING WHATEVER WAS TYPED.
+001090* ----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001110* DATE       INIT DESCRIPTION
+001120* 2026-08-09 RA   BOTH ACCEPTS NOW RE-PROMPT ON NON-NUMERIC INPUT
+001130*                 VIA PROG41 (WAS AN UNCHECKED ACCEPT).
+001140******************************************************************
+001150 IDENTIFICATION DIVISION.
+001160 PROGRAM-ID. PROG3.
+001170 ENVIRONMENT DIVISION.
+001180 DATA DIVISION.
 
-       WORKING-STORAGE SECTION.
-       01  PRIMEIRO-NUMERO PIC 9(2).
-       01  SEGUNDO-NUMERO PICTURE IS 99.
-       01  RESULTADO   PICTURE IS 999.
-       PROCEDURE DIVISION.
-           PROGRAM-BEGIN.
-            DISPLAY "INFORME O PRIMEIRO NUMERO".
-            ACCEPT PRIMEIRO-NUMERO.
+001190 WORKING-STORAGE SECTION.
+001200 01  PRIMEIRO-NUMERO PIC 9(09).
+001210 01  SEGUNDO-NUMERO PIC 9(09).
+001220 01  RESULTADO   PICTURE IS 9(09).
+001230 01  WS-MENSAGEM PIC X(40).
+001240 01  WS-LIMITE-MIN PIC 9(09).
+001250 01  WS-LIMITE-MAX PIC 9(09).
+001260 PROCEDURE DIVISION.
+001270     PROGRAM-BEGIN.
+001280      MOVE ZERO TO WS-LIMITE-MIN.
+001290      MOVE 999999999 TO WS-LIMITE-MAX.
+001300      MOVE "INFORME O PRIMEIRO NUMERO" TO WS-MENSAGEM.
+001310      CALL "PROG41" USING WS-MENSAGEM PRIMEIRO-NUMERO
+001320          WS-LIMITE-MIN WS-LIMITE-MAX.
 
-            DISPLAY "INFORME O SEGUNDO-NUMERO".
-            ACCEPT SEGUNDO-NUMERO.
+001330      MOVE "INFORME O SEGUNDO NUMERO" TO WS-MENSAGEM.
+001340      CALL "PROG41" USING WS-MENSAGEM SEGUNDO-NUMERO
+001350          WS-LIMITE-MIN WS-LIMITE-MAX.
 
-            COMPUTE RESULTADO = PRIMEIRO-NUMERO + SEGUNDO-NUMERO.
-            DISPLAY "RESULTADO:" RESULTADO.
+001360      COMPUTE RESULTADO = PRIMEIRO-NUMERO + SEGUNDO-NUMERO.
+001370      DISPLAY "RESULTADO:" RESULTADO.
 
-           PROGRAM-DONE.
-            STOP RUN.
+001380     PROGRAM-DONE.
+001390      STOP RUN.
