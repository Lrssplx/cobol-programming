@@ -0,0 +1,455 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG37
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     BULK-LOADS FUNCIONARIO ENTRIES FROM AN EXTERNAL
+001070*              NEW-HIRE FEED FILE INSTEAD OF THE HARDCODED MOVE
+001080*              STATEMENTS PROG16/PROG18 USED FOR DEMO DATA. AN
+001090*              NH-CODIGO OF ZERO ON A FEED ROW ASSIGNS THE NEXT
+001100*              FREE CODIGO (A NEW HIRE); A REAL CODIGO UPDATES
+001110*              THAT FUNCIONARIO'S ROW. TAKES A CHECKPOINT EVERY
+001120*              FEW RECORDS SO A RUN THAT ABENDS PARTWAY THROUGH
+001130*              CAN BE RESTARTED WITHOUT REPROCESSING RECORDS
+001140*              ALREADY COMMITTED, AND PRINTS A READ/INCLUDED/
+001150*              UPDATED CONTROL-COUNT TRAILER AT THE END.
+001160* ----------------------------------------------------------------
+001170* MODIFICATION HISTORY
+001180* DATE       INIT DESCRIPTION
+001190* 2026-08-09 RA   INITIAL VERSION
+001200* 2026-08-09 RA   ADDED THE CREATE-IF-MISSING BOOTSTRAP FOR
+001210*                 EMPLOYEE-MASTER AND FILE-STATUS CHECKS AFTER
+001220*                 EVERY WRITE/REWRITE OF FUNCIONARIO. ADDED A
+001230*                 NEW-HIRE LOG FILE KEYED BY EACH FEED ROW'S
+001240*                 ORDINAL POSITION SO A RESTART FROM A STALE
+001250*                 CHECKPOINT REUSES THE CODIGO A NH-CODIGO-ZERO
+001260*                 ROW WAS ALREADY GIVEN INSTEAD OF ASSIGNING IT
+001270*                 A SECOND ONE.
+001272* 2026-08-09 RA   ADDED THE SAME CREATE-IF-MISSING BOOTSTRAP TO
+001274*                 CODIGO-CTL-FILE THAT EMPLOYEE-MASTER ALREADY
+001276*                 HAD - A FIRST-TIME RUN WITH NO PRE-EXISTING
+001278*                 CODIGOCT DATASET WAS ABORTING INSTEAD OF
+001279*                 CREATING IT. ALSO PRE-STAGES THE OLD/NEW SALARY
+001280*                 INTO 30-BYTE LOG BUFFERS BEFORE CALLING PROG30,
+001281*                 MATCHING THE OTHER CALLERS - THE 10-BYTE
+001282*                 NUMERIC FIELDS WERE BEING PASSED DIRECTLY INTO
+001283*                 PROG30'S 30-BYTE LINKAGE PARAMETERS.
+001284******************************************************************
+001290 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. PROG37.
+
+001310 ENVIRONMENT DIVISION.
+001320 INPUT-OUTPUT SECTION.
+001330 FILE-CONTROL.
+001340     SELECT NEWHIRE-FEED ASSIGN TO "NEWHIRE"
+001350         ORGANIZATION IS LINE SEQUENTIAL
+001360         FILE STATUS IS FS-NEWHIRE.
+
+001370     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+001380         ORGANIZATION IS INDEXED
+001390         ACCESS MODE IS DYNAMIC
+001400         RECORD KEY IS CODIGO
+001410         FILE STATUS IS FS-EMPMAST.
+
+001420     SELECT CODIGO-CTL-FILE ASSIGN TO "CODIGOCT"
+001430         ORGANIZATION IS INDEXED
+001440         ACCESS MODE IS DYNAMIC
+001450         RECORD KEY IS CTL-CHAVE
+001460         FILE STATUS IS FS-CODIGOCT.
+
+001470     SELECT CHECKPOINT-FILE ASSIGN TO "PROG37CK"
+001480         ORGANIZATION IS LINE SEQUENTIAL
+001490         FILE STATUS IS FS-CKPT.
+
+001500     SELECT NEWHIRE-LOG ASSIGN TO "NEWHLOG"
+001510         ORGANIZATION IS INDEXED
+001520         ACCESS MODE IS DYNAMIC
+001530         RECORD KEY IS NHLOG-SEQ
+001540         FILE STATUS IS FS-NHLOG.
+
+001550 DATA DIVISION.
+001560 FILE SECTION.
+001570 FD  NEWHIRE-FEED.
+001580 COPY NEWHIRE.
+
+001590 FD  EMPLOYEE-MASTER.
+001600 COPY EMPREC.
+
+001610 FD  CODIGO-CTL-FILE.
+001620 COPY CTLREC.
+
+001630 FD  CHECKPOINT-FILE.
+001640 COPY CKPTREC.
+
+001650 FD  NEWHIRE-LOG.
+001660 COPY NHLOGREC.
+
+001670 WORKING-STORAGE SECTION.
+001680 01  FS-NEWHIRE                  PIC X(02).
+001690     88  FS-NEWHIRE-OK           VALUE "00".
+001700     88  FS-NEWHIRE-EOF          VALUE "10".
+
+001710 01  FS-EMPMAST                  PIC X(02).
+001720     88  FS-EMPMAST-OK           VALUE "00".
+001730     88  FS-EMPMAST-NOTFND       VALUE "23".
+
+001740 01  FS-CODIGOCT                 PIC X(02).
+001750     88  FS-CODIGOCT-OK          VALUE "00".
+001760     88  FS-CODIGOCT-NOTFND      VALUE "23".
+
+001770 01  FS-CKPT                     PIC X(02).
+001780     88  FS-CKPT-OK              VALUE "00".
+
+001790 01  FS-NHLOG                    PIC X(02).
+001800     88  FS-NHLOG-OK             VALUE "00".
+001810     88  FS-NHLOG-NOTFND         VALUE "23".
+
+001820 01  WS-EOF-SW                   PIC X(01) VALUE "N".
+001830     88  WS-EOF                  VALUE "Y".
+
+001840 01  WS-JA-EXISTE-SW             PIC X(01) VALUE "N".
+001850     88  WS-JA-EXISTE            VALUE "Y".
+
+001860 01  WS-CEP-STATUS                PIC X(01) VALUE "1".
+001870     88  WS-CEP-OK                       VALUE "1".
+001880     88  WS-CEP-NAO-ENCONTRADO           VALUE "2".
+001890     88  WS-CEP-DIVERGENTE               VALUE "3".
+
+001900 01  WS-SALARIO-ANTIGO            PIC 9(06)V9(04).
+
+001905 01  WS-CAMPOS-LOG.
+001906     05  WS-SALARIO-ANTIGO-LOG    PIC X(30).
+001907     05  WS-SALARIO-NOVO-LOG      PIC X(30).
+
+001910 01  WS-CONTADORES.
+001920     05  WS-QTD-LIDOS             PIC 9(07) COMP VALUE ZERO.
+001930     05  WS-QTD-INCLUIDOS         PIC 9(07) COMP VALUE ZERO.
+001940     05  WS-QTD-ATUALIZADOS       PIC 9(07) COMP VALUE ZERO.
+
+001950 01  WS-CONTADOR-CHECKPOINT       PIC 9(07) COMP VALUE ZERO.
+001960 01  WS-INDICE-SKIP               PIC 9(07) COMP.
+001970 01  WS-INTERVALO-CHECKPOINT      PIC 9(03) COMP VALUE 5.
+001980 01  WS-DESDE-ULTIMO-CKPT         PIC 9(03) COMP VALUE ZERO.
+
+001990 PROCEDURE DIVISION.
+
+002000 0000-MAINLINE.
+002010     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+002020     PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+002030         UNTIL WS-EOF.
+002040     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+002050     GO TO 9999-EXIT.
+
+002060*----------------------------------------------------------------
+002070* 1000-INICIALIZAR - OPEN THE FEED AND THE MASTER FILES, THEN
+002080*                     RETOMAR (RESUME) FROM THE LAST CHECKPOINT
+002090*                     IF THE PRIOR RUN LEFT ONE BEHIND
+002100*----------------------------------------------------------------
+002110 1000-INICIALIZAR.
+002120     OPEN INPUT NEWHIRE-FEED.
+002130     IF NOT FS-NEWHIRE-OK
+002140         DISPLAY "PROG37: ERRO AO ABRIR NEWHIRE-FEED " FS-NEWHIRE
+002150         GO TO 9999-EXIT
+002160     END-IF.
+
+002170     OPEN I-O EMPLOYEE-MASTER.
+002180     IF NOT FS-EMPMAST-OK
+002190         OPEN OUTPUT EMPLOYEE-MASTER
+002200         CLOSE EMPLOYEE-MASTER
+002210         OPEN I-O EMPLOYEE-MASTER
+002220     END-IF.
+002230     IF NOT FS-EMPMAST-OK
+002240         DISPLAY "PROG37: ERRO AO ABRIR EMPLOYEE-MASTER "
+002250             FS-EMPMAST
+002260         GO TO 9999-EXIT
+002270     END-IF.
+
+002280     OPEN I-O CODIGO-CTL-FILE.
+002282     IF NOT FS-CODIGOCT-OK
+002284         OPEN OUTPUT CODIGO-CTL-FILE
+002286         CLOSE CODIGO-CTL-FILE
+002288         OPEN I-O CODIGO-CTL-FILE
+002290     END-IF.
+002292     IF NOT FS-CODIGOCT-OK
+002300         DISPLAY "PROG37: ERRO AO ABRIR CODIGO-CTL-FILE "
+002310             FS-CODIGOCT
+002320         GO TO 9999-EXIT
+002330     END-IF.
+
+002340     OPEN I-O NEWHIRE-LOG.
+002350     IF NOT FS-NHLOG-OK
+002360         OPEN OUTPUT NEWHIRE-LOG
+002370         CLOSE NEWHIRE-LOG
+002380         OPEN I-O NEWHIRE-LOG
+002390     END-IF.
+002400     IF NOT FS-NHLOG-OK
+002410         DISPLAY "PROG37: ERRO AO ABRIR NEWHIRE-LOG " FS-NHLOG
+002420         GO TO 9999-EXIT
+002430     END-IF.
+
+002440     PERFORM 1100-RETOMAR-CHECKPOINT
+002450        THRU 1100-RETOMAR-CHECKPOINT-EXIT.
+002460     PERFORM 1200-LER-PROXIMO.
+002470 1000-INICIALIZAR-EXIT.
+002480     EXIT.
+
+002490*----------------------------------------------------------------
+002500* 1100-RETOMAR-CHECKPOINT - IF A CHECKPOINT FILE SURVIVED FROM AN
+002510*                             EARLIER (ABENDED) RUN, SKIP PAST THE
+002520*                             FEED RECORDS IT SAYS ARE ALREADY
+002530*                             COMMITTED INSTEAD OF RELOADING THEM
+002540*----------------------------------------------------------------
+002550 1100-RETOMAR-CHECKPOINT.
+002560     MOVE ZERO TO WS-CONTADOR-CHECKPOINT.
+002570     OPEN INPUT CHECKPOINT-FILE.
+002580     IF FS-CKPT-OK
+002590         READ CHECKPOINT-FILE
+002600             AT END
+002610                 CONTINUE
+002620         END-READ
+002630         IF FS-CKPT-OK
+002640             MOVE CKPT-CONTADOR TO WS-CONTADOR-CHECKPOINT
+002650         END-IF
+002660         CLOSE CHECKPOINT-FILE
+002670     END-IF.
+
+002680     IF WS-CONTADOR-CHECKPOINT > ZERO
+002690         DISPLAY "PROG37: CHECKPOINT ENCONTRADO - RETOMANDO APOS "
+002700             WS-CONTADOR-CHECKPOINT " REGISTRO(S) JA "
+002710            "CONFIRMADO(S)"
+002720         PERFORM 1110-PULAR-REGISTRO
+002730             VARYING WS-INDICE-SKIP FROM 1 BY 1
+002740             UNTIL WS-INDICE-SKIP > WS-CONTADOR-CHECKPOINT
+002750                 OR WS-EOF
+002760     END-IF.
+002770 1100-RETOMAR-CHECKPOINT-EXIT.
+002780     EXIT.
+
+002790 1110-PULAR-REGISTRO.
+002800     READ NEWHIRE-FEED
+002810         AT END
+002820             SET WS-EOF TO TRUE
+002830     END-READ.
+002840     IF NOT WS-EOF
+002850         ADD 1 TO WS-QTD-LIDOS
+002860     END-IF.
+
+002870 1200-LER-PROXIMO.
+002880     READ NEWHIRE-FEED
+002890         AT END
+002900             SET WS-EOF TO TRUE
+002910     END-READ.
+
+002920*----------------------------------------------------------------
+002930* 2000-PROCESSAR - LOAD ONE FEED RECORD ONTO THE MASTER FILE,
+002940*                   VALIDATE ITS ADDRESS, AND CHECKPOINT
+002950*                   PERIODICALLY SO A RESTART DOES NOT REDO
+002960*                   THIS WORK
+002970*----------------------------------------------------------------
+002980 2000-PROCESSAR.
+002990     ADD 1 TO WS-QTD-LIDOS.
+
+003000     IF NH-CODIGO = ZERO
+003010         PERFORM 2120-VERIFICAR-LOG-CARGA
+003020             THRU 2120-VERIFICAR-LOG-CARGA-EXIT
+003030     ELSE
+003040         MOVE NH-CODIGO TO CODIGO
+003050         PERFORM 2200-VALIDAR-CODIGO THRU 2200-VALIDAR-CODIGO-EXIT
+003060     END-IF.
+
+003070     CALL "PROG26" USING NH-CEP NH-CIDADE NH-ESTADO WS-CEP-STATUS.
+003080     IF WS-CEP-NAO-ENCONTRADO
+003090         DISPLAY "PROG37: AVISO - CEP " NH-CEP
+003100             " NAO CONSTA NO ARQUIVO DE REFERENCIA (CODIGO "
+003110             CODIGO ")"
+003120     END-IF.
+003130     IF WS-CEP-DIVERGENTE
+003140         DISPLAY "PROG37: AVISO - CIDADE/ESTADO NAO CONFEREM "
+003150             "COM O CEP INFORMADO (CODIGO " CODIGO ")"
+003160     END-IF.
+
+003170     MOVE NH-NOME         TO NOME.
+003180     MOVE NH-RUA          TO END-RUA.
+003190     MOVE NH-CIDADE       TO END-CIDADE.
+003200     MOVE NH-ESTADO       TO END-ESTADO.
+003210     MOVE NH-CEP          TO END-CEP.
+003220     MOVE NH-NASCIMENTO   TO DATA-NASCIMENTO.
+003230     MOVE NH-ADMISSAO     TO DATA-ADMISSAO.
+003240     MOVE NH-SALARIO      TO SALARIO.
+003250     MOVE NH-MOEDA        TO MOEDA-COD.
+003260     MOVE "A"             TO STATUS-FUNCIONARIO.
+
+003270     IF WS-JA-EXISTE
+003280         REWRITE FUNCIONARIO
+003290         IF NOT FS-EMPMAST-OK
+003300             DISPLAY "PROG37: ERRO AO ATUALIZAR FUNCIONARIO "
+003310                 CODIGO " - " FS-EMPMAST
+003320             PERFORM 1200-LER-PROXIMO
+003330             GO TO 2000-PROCESSAR-EXIT
+003340         END-IF
+003350         ADD 1 TO WS-QTD-ATUALIZADOS
+003360         PERFORM 2300-GRAVAR-LOG-SALARIO
+003370            THRU 2300-GRAVAR-LOG-SALARIO-EXIT
+003380         DISPLAY CODIGO " " NOME " ATUALIZADO"
+003390     ELSE
+003400         WRITE FUNCIONARIO
+003410         IF NOT FS-EMPMAST-OK
+003420             DISPLAY "PROG37: ERRO AO INCLUIR FUNCIONARIO "
+003430                 CODIGO " - " FS-EMPMAST
+003440             PERFORM 1200-LER-PROXIMO
+003450             GO TO 2000-PROCESSAR-EXIT
+003460         END-IF
+003470         PERFORM 2130-GRAVAR-LOG-CARGA
+003480             THRU 2130-GRAVAR-LOG-CARGA-EXIT
+003490         ADD 1 TO WS-QTD-INCLUIDOS
+003500         DISPLAY CODIGO " " NOME " INCLUIDO"
+003510     END-IF.
+
+003520     ADD 1 TO WS-DESDE-ULTIMO-CKPT.
+003530     IF WS-DESDE-ULTIMO-CKPT >= WS-INTERVALO-CHECKPOINT
+003540         PERFORM 2400-GRAVAR-CHECKPOINT
+003550            THRU 2400-GRAVAR-CHECKPOINT-EXIT
+003560     END-IF.
+
+003570     PERFORM 1200-LER-PROXIMO.
+003580 2000-PROCESSAR-EXIT.
+003590     EXIT.
+
+003600*----------------------------------------------------------------
+003610* 2100-PROXIMO-CODIGO - SAME CONTROL-FILE PATTERN PROG16 USES TO
+003620*                         ASSIGN THE NEXT FREE CODIGO
+003630*----------------------------------------------------------------
+003640 2100-PROXIMO-CODIGO.
+003650     MOVE "ULTCODIGO" TO CTL-CHAVE.
+003660     READ CODIGO-CTL-FILE
+003670         INVALID KEY
+003680             MOVE ZERO TO CTL-ULTIMO-CODIGO
+003690     END-READ.
+
+003700     ADD 1 TO CTL-ULTIMO-CODIGO.
+003710     MOVE CTL-ULTIMO-CODIGO TO CODIGO.
+
+003720     IF FS-CODIGOCT-OK
+003730         REWRITE CTL-CODIGO-REC
+003740     ELSE
+003750         WRITE CTL-CODIGO-REC
+003760     END-IF.
+003770 2100-PROXIMO-CODIGO-EXIT.
+003780     EXIT.
+
+003790*----------------------------------------------------------------
+003800* 2120-VERIFICAR-LOG-CARGA - AN NH-CODIGO-ZERO ROW IS ONLY A
+003810*                              GENUINE NEW HIRE THE FIRST TIME IT
+003820*                              IS SEEN. IF THIS FEED ROW'S ORDINAL
+003830*                              POSITION IS ALREADY IN THE NEW-HIRE
+003840*                              LOG, A PRIOR RUN ALREADY ASSIGNED
+003850*                              IT A CODIGO - REUSE THAT CODIGO
+003860*                              INSTEAD OF HANDING OUT A SECOND ONE
+003870*----------------------------------------------------------------
+003880 2120-VERIFICAR-LOG-CARGA.
+003890     MOVE WS-QTD-LIDOS TO NHLOG-SEQ.
+003900     READ NEWHIRE-LOG
+003910         INVALID KEY
+003920             PERFORM 2100-PROXIMO-CODIGO
+003930                 THRU 2100-PROXIMO-CODIGO-EXIT
+003940             MOVE "N" TO WS-JA-EXISTE-SW
+003950         NOT INVALID KEY
+003960             MOVE NHLOG-CODIGO TO CODIGO
+003970             PERFORM 2200-VALIDAR-CODIGO
+003980                 THRU 2200-VALIDAR-CODIGO-EXIT
+003990     END-READ.
+004000 2120-VERIFICAR-LOG-CARGA-EXIT.
+004010     EXIT.
+
+004020*----------------------------------------------------------------
+004030* 2130-GRAVAR-LOG-CARGA - RECORD THAT THIS FEED ROW'S CODIGO HAS
+004040*                           BEEN COMMITTED, KEYED BY THE ROW'S
+004050*                           ORDINAL POSITION ON THE FEED
+004060*----------------------------------------------------------------
+004070 2130-GRAVAR-LOG-CARGA.
+004080     MOVE WS-QTD-LIDOS TO NHLOG-SEQ.
+004090     MOVE CODIGO TO NHLOG-CODIGO.
+004100     WRITE NHLOG-REC.
+004110     IF NOT FS-NHLOG-OK
+004120         DISPLAY "PROG37: ERRO AO GRAVAR NEWHIRE-LOG PARA O "
+004130             "REGISTRO " WS-QTD-LIDOS " - " FS-NHLOG
+004140     END-IF.
+004150 2130-GRAVAR-LOG-CARGA-EXIT.
+004160     EXIT.
+
+004170*----------------------------------------------------------------
+004180* 2200-VALIDAR-CODIGO - A CODIGO SUPPLIED ON THE FEED IS A
+004190*                         MAINTENANCE ROW, NOT A NEW HIRE -
+004200*                         REMEMBER
+004210*                         WHETHER IT ALREADY EXISTS AND ITS OLD
+004220*                         SALARIO FOR THE CHANGE LOG
+004230*----------------------------------------------------------------
+004240 2200-VALIDAR-CODIGO.
+004250     READ EMPLOYEE-MASTER
+004260         INVALID KEY
+004270             MOVE "N" TO WS-JA-EXISTE-SW
+004280         NOT INVALID KEY
+004290             MOVE "Y" TO WS-JA-EXISTE-SW
+004300             MOVE SALARIO TO WS-SALARIO-ANTIGO
+004310     END-READ.
+004320 2200-VALIDAR-CODIGO-EXIT.
+004330     EXIT.
+
+004340*----------------------------------------------------------------
+004350* 2300-GRAVAR-LOG-SALARIO - RECORD OLD/NEW SALARIO ON THE CHANGE
+004360*                             LOG WHEN A FEED ROW UPDATED ONE
+004370*----------------------------------------------------------------
+004380 2300-GRAVAR-LOG-SALARIO.
+004390     IF NH-SALARIO NOT = WS-SALARIO-ANTIGO
+004392         MOVE SPACES TO WS-SALARIO-ANTIGO-LOG
+004394         MOVE SPACES TO WS-SALARIO-NOVO-LOG
+004396         MOVE WS-SALARIO-ANTIGO TO WS-SALARIO-ANTIGO-LOG
+004398         MOVE NH-SALARIO        TO WS-SALARIO-NOVO-LOG
+004400         CALL "PROG30" USING CODIGO "SALARIO        "
+004410             WS-SALARIO-ANTIGO-LOG WS-SALARIO-NOVO-LOG
+004420     END-IF.
+004430 2300-GRAVAR-LOG-SALARIO-EXIT.
+004440     EXIT.
+
+004450*----------------------------------------------------------------
+004460* 2400-GRAVAR-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH THE
+004470*                            COUNT OF FEED RECORDS COMMITTED SO
+004480*                            FAR
+004490*                            AND RESET THE INTERVAL COUNTER
+004500*----------------------------------------------------------------
+004510 2400-GRAVAR-CHECKPOINT.
+004520     MOVE WS-QTD-LIDOS TO CKPT-CONTADOR.
+004530     OPEN OUTPUT CHECKPOINT-FILE.
+004540     WRITE CKPT-REC.
+004550     CLOSE CHECKPOINT-FILE.
+004560     MOVE ZERO TO WS-DESDE-ULTIMO-CKPT.
+004570 2400-GRAVAR-CHECKPOINT-EXIT.
+004580     EXIT.
+
+004590*----------------------------------------------------------------
+004600* 8000-FINALIZAR - CLOSE FILES, PRINT THE CONTROL-COUNT TRAILER,
+004610*                   AND CLEAR THE CHECKPOINT SINCE THE RUN
+004620*                   FINISHED
+004630*----------------------------------------------------------------
+004640 8000-FINALIZAR.
+004650     DISPLAY " ".
+004660     DISPLAY "PROG37: TOTAL DE CONTROLE DA CARGA".
+004670     DISPLAY "PROG37: REGISTROS LIDOS ....... : " WS-QTD-LIDOS.
+004680     DISPLAY "PROG37: REGISTROS INCLUIDOS .. : "
+004690        WS-QTD-INCLUIDOS.
+004700     DISPLAY "PROG37: REGISTROS ATUALIZADOS  : "
+004710        WS-QTD-ATUALIZADOS.
+
+004720     MOVE ZERO TO CKPT-CONTADOR.
+004730     OPEN OUTPUT CHECKPOINT-FILE.
+004740     WRITE CKPT-REC.
+004750     CLOSE CHECKPOINT-FILE.
+
+004760     CLOSE NEWHIRE-FEED EMPLOYEE-MASTER CODIGO-CTL-FILE
+004770         NEWHIRE-LOG.
+004780 8000-FINALIZAR-EXIT.
+004790     EXIT.
+
+004800 9999-EXIT.
+004810     STOP RUN.
