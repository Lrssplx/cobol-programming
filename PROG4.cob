@@ -1,23 +1,103 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGR4.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-      * 01  NOME PICTURE IS XXXXXXXXXX.
-       01  NOME PICTURE X(10).
-
-       PROCEDURE DIVISION.
-           PROGRAM-BEGIN.
-            DISPLAY "QUAL SEU NOME?".
-            ACCEPT NOME.
-
-            DISPLAY "OLA " NOME.
-
-           PROGRAM-DONE.
-            STOP RUN.
+001000******************************************************************
+001010* PROGRAM-ID: PROGR4
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     SESSION-START PROGRAM. LOOKS UP THE OPERATOR CODE
+001070*              AGAINST THE OPERATOR FILE, GREETS THE OPERATOR BY
+001080*              NAME, AND APPENDS THE SIGN-ON TO THE SESSION LOG.
+001090* ----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001110* DATE       INIT DESCRIPTION
+001120* 2026-08-09 RA   WIDENED NOME FROM X(10) TO X(30) - TEN
+001130*                 CHARACTERS WAS TRUNCATING REAL EMPLOYEE NAMES.
+001140* 2026-08-09 RA   TURNED THIS INTO THE SESSION-START PROGRAM: THE
+001150*                 OPERATOR CODE IS NOW LOOKED UP AGAINST THE
+001160*                 OPERATOR FILE AND THE SIGN-ON IS APPENDED TO
+001170*                 THE SESSION LOG, INSTEAD OF JUST GREETING
+001180*                 WHATEVER NAME WAS TYPED.
+001190******************************************************************
+001200 IDENTIFICATION DIVISION.
+001210 PROGRAM-ID. PROGR4.
+
+001220 ENVIRONMENT DIVISION.
+001230 INPUT-OUTPUT SECTION.
+001240 FILE-CONTROL.
+001250     SELECT OPERATOR-FILE ASSIGN TO "OPERADOR"
+001260         ORGANIZATION IS INDEXED
+001265         ACCESS MODE IS DYNAMIC
+001267         RECORD KEY IS OP-CODIGO-OPERADOR
+001270         FILE STATUS IS FS-OPERADOR.
+
+001280     SELECT SESSION-LOG ASSIGN TO "SESSLOG"
+001290         ORGANIZATION IS LINE SEQUENTIAL
+001300         FILE STATUS IS FS-SESSLOG.
+
+001310 DATA DIVISION.
+001320 FILE SECTION.
+001330 FD  OPERATOR-FILE.
+001340 COPY OPERREC.
+
+001350 FD  SESSION-LOG.
+001360 COPY SESSLOG.
+
+001370 WORKING-STORAGE SECTION.
+001380 01  FS-OPERADOR                 PIC X(02).
+001390     88  FS-OPERADOR-OK          VALUE "00".
+
+001410 01  FS-SESSLOG                  PIC X(02).
+001420     88  FS-SESSLOG-OK           VALUE "00".
+
+001430 01  NOME                        PIC X(30).
+001440 01  WS-CODIGO-OPERADOR          PIC X(06).
+001450 01  WS-ACHOU-SW                 PIC X(01) VALUE "N".
+001460     88  WS-ACHOU                VALUE "Y".
+
+001470 PROCEDURE DIVISION.
+001480 PROGRAM-BEGIN.
+001490     DISPLAY "===================================".
+001500     DISPLAY " INICIO DE SESSAO - INFORME SEU     ".
+001510     DISPLAY " CODIGO DE OPERADOR                 ".
+001520     DISPLAY "===================================".
+001530     ACCEPT WS-CODIGO-OPERADOR.
+
+001540     PERFORM LOCALIZAR-OPERADOR.
+
+001550     IF WS-ACHOU
+001560         MOVE OP-NOME TO NOME
+001570         DISPLAY "OLA " NOME " - SESSAO INICIADA COM SUCESSO"
+001580         PERFORM GRAVAR-SESSAO
+001590     ELSE
+001600         DISPLAY "OPERADOR NAO CADASTRADO - SESSAO NEGADA"
+001610     END-IF.
+
+001620 PROGRAM-DONE.
+001630     STOP RUN.
+
+001640 LOCALIZAR-OPERADOR.
+001650     OPEN INPUT OPERATOR-FILE.
+001660     IF FS-OPERADOR-OK
+001670         MOVE WS-CODIGO-OPERADOR TO OP-CODIGO-OPERADOR
+001680         READ OPERATOR-FILE
+001690             INVALID KEY
+001700                 CONTINUE
+001710             NOT INVALID KEY
+001720                 SET WS-ACHOU TO TRUE
+001730         END-READ
+001740         CLOSE OPERATOR-FILE
+001750     END-IF.
+
+001800 GRAVAR-SESSAO.
+001810     MOVE OP-NOME            TO SL-OPERADOR.
+001820     MOVE OP-CODIGO-OPERADOR TO SL-CODIGO-OPERADOR.
+001830     MOVE "PROGR4  "         TO SL-PROGRAMA.
+001840     ACCEPT SL-DATA FROM DATE YYYYMMDD.
+001850     ACCEPT SL-HORA FROM TIME.
+
+001860     OPEN EXTEND SESSION-LOG.
+001870     IF NOT FS-SESSLOG-OK
+001880         OPEN OUTPUT SESSION-LOG
+001890     END-IF.
+001900     WRITE SESSAO-LOG-REC.
+001910     CLOSE SESSION-LOG.
