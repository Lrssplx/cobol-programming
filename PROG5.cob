@@ -1,27 +1,36 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG5.
-       DATA DIVISION.
+001000******************************************************************
+001010* PROGRAM-ID: PROG5
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     DISPLAYS TWO NUMBERED GREETING/FAREWELL MESSAGES
+001070*              FOR AN OPERATOR-SUPPLIED NAME.
+001080* ----------------------------------------------------------------
+001090* MODIFICATION HISTORY
+001100* DATE       INIT DESCRIPTION
+001110* 2026-08-09 RA   WIDENED NOME FROM X(10) TO X(30) - TEN
+001120*                 CHARACTERS WAS TRUNCATING REAL EMPLOYEE NAMES.
+001130******************************************************************
+001140 IDENTIFICATION DIVISION.
+001150 PROGRAM-ID. PROG5.
+001160 DATA DIVISION.
 
-       WORKING-STORAGE SECTION.
-       01  MINHA-MENSAGEM PIC X(20).
-       01  NOME PIC X(10).
-       01  NUMERO PIC 9(2).
-       PROCEDURE DIVISION.
-           PROGRAM-BEGIN.
-            DISPLAY "QUAL SEU NOME?".
-            ACCEPT NOME.
-            MOVE "OLA " TO MINHA-MENSAGEM.
-            MOVE 1 TO NUMERO.
-            DISPLAY "MENSAGEM: " NUMERO ":" MINHA-MENSAGEM NOME.
-            MOVE "TCHAU" TO MINHA-MENSAGEM.
-            MOVE 2 TO NUMERO.
-            DISPLAY "MENSAGEM" NUMERO ":" MINHA-MENSAGEM NOME.
+001170 WORKING-STORAGE SECTION.
+001180 01  MINHA-MENSAGEM              PIC X(20).
+001190 01  NOME                        PIC X(30).
+001200 01  NUMERO                      PIC 9(02).
 
-            PROGRAM-DONE.
-            STOP RUN.
+001210 PROCEDURE DIVISION.
+001220 PROGRAM-BEGIN.
+001230     DISPLAY "QUAL SEU NOME?".
+001240     ACCEPT NOME.
+001250     MOVE "OLA " TO MINHA-MENSAGEM.
+001260     MOVE 1 TO NUMERO.
+001270     DISPLAY "MENSAGEM: " NUMERO ":" MINHA-MENSAGEM NOME.
+001280     MOVE "TCHAU" TO MINHA-MENSAGEM.
+001290     MOVE 2 TO NUMERO.
+001300     DISPLAY "MENSAGEM" NUMERO ":" MINHA-MENSAGEM NOME.
+
+001310 PROGRAM-DONE.
+001320     STOP RUN.
