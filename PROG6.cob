@@ -1,24 +1,39 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG6.
-       DATA DIVISION.
+001000******************************************************************
+001010* PROGRAM-ID: PROG6
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     PROJECTS AN OPERATOR-SUPPLIED AGE 7 YEARS AHEAD.
+001070*              THE ACCEPT NOW GOES THROUGH THE COMMON RE-PROMPT-
+001080*              ON-BAD-INPUT ROUTINE.
+001090* ----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001110* DATE       INIT DESCRIPTION
+001120* 2026-08-09 RA   ACCEPT NOW RE-PROMPTS ON NON-NUMERIC INPUT VIA
+001130*                 PROG41 (WAS AN UNCHECKED ACCEPT).
+001140******************************************************************
+001150 IDENTIFICATION DIVISION.
+001160 PROGRAM-ID. PROG6.
+001170 DATA DIVISION.
 
-       WORKING-STORAGE SECTION.
+001180 WORKING-STORAGE SECTION.
 
-       01  IDADE PIC 9(2).
-       PROCEDURE DIVISION.
-           PROGRAM-BEGIN.
-            DISPLAY "QUAL SUA IDADE?"
-            ACCEPT IDADE.
-            DISPLAY "VOCE TEM" IDADE "ANOS".
+001190 01  IDADE PIC 9(09).
+001200 01  WS-MENSAGEM PIC X(40).
+001210 01  WS-LIMITE-MIN PIC 9(09).
+001220 01  WS-LIMITE-MAX PIC 9(09).
+001230 PROCEDURE DIVISION.
+001240     PROGRAM-BEGIN.
+001250      MOVE ZERO TO WS-LIMITE-MIN.
+001260      MOVE 130 TO WS-LIMITE-MAX.
+001270      MOVE "QUAL SUA IDADE?" TO WS-MENSAGEM.
+001280      CALL "PROG41" USING WS-MENSAGEM IDADE
+001290          WS-LIMITE-MIN WS-LIMITE-MAX.
+001300      DISPLAY "VOCE TEM" IDADE "ANOS".
 
-            ADD 7 TO IDADE
-            DISPLAY "VOCE EM 7 ANOS TERA " IDADE "ANOS"
+001310      ADD 7 TO IDADE
+001320      DISPLAY "VOCE EM 7 ANOS TERA " IDADE "ANOS"
 
 
-            STOP RUN.
+001330      STOP RUN.
