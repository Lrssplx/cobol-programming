@@ -0,0 +1,15 @@
+001000******************************************************************
+001010* COPYBOOK:    NHLOGREC
+001020* PURPOSE:     ONE ROW PER NEW-HIRE FEED RECORD THAT HAS ACTUALLY
+001030*              BEEN COMMITTED TO THE EMPLOYEE MASTER, KEYED BY THE
+001040*              RECORD'S ORDINAL POSITION ON THE FEED. THE BULK
+001050*              LOAD PROGRAM CHECKS THIS FILE BEFORE ASSIGNING A
+001060*              NEW CODIGO TO AN NH-CODIGO-ZERO ROW SO THAT A
+001070*              RESTART AFTER AN ABEND - WHERE THE CHECKPOINT
+001080*              COUNTER MAY BE STALE - CANNOT ASSIGN THE SAME FEED
+001090*              ROW A SECOND, DIFFERENT CODIGO.
+001100* DATE-WRITTEN: 2026-08-09
+001110******************************************************************
+001120 01  NHLOG-REC.
+001130     05  NHLOG-SEQ               PIC 9(07).
+001140     05  NHLOG-CODIGO            PIC 9(06).
