@@ -0,0 +1,11 @@
+001000******************************************************************
+001010* COPYBOOK:    CKPTREC
+001020* PURPOSE:     SINGLE-ROW CHECKPOINT MARKER FOR A BULK LOAD RUN -
+001030*              HOLDS THE COUNT OF NEW-HIRE FEED RECORDS ALREADY
+001040*              COMMITTED TO THE MASTER FILE SO A RESTART AFTER AN
+001050*              ABEND CAN SKIP PAST THEM INSTEAD OF REPROCESSING
+001060*              THE WHOLE FEED.
+001070* DATE-WRITTEN: 2026-08-09
+001080******************************************************************
+001090 01  CKPT-REC.
+001100     05  CKPT-CONTADOR           PIC 9(07).
