@@ -0,0 +1,10 @@
+001000******************************************************************
+001010* COPYBOOK:    CEPREC
+001020* PURPOSE:     POSTAL-CODE (CEP) REFERENCE FILE USED TO VALIDATE
+001030*              A FUNCIONARIO'S ADDRESS AT ENTRY TIME.
+001040* DATE-WRITTEN: 2026-08-09
+001050******************************************************************
+001060 01  CEP-REC.
+001070     05  CEP-CODIGO              PIC X(09).
+001080     05  CEP-CIDADE              PIC X(20).
+001090     05  CEP-ESTADO              PIC X(02).
