@@ -0,0 +1,13 @@
+001000******************************************************************
+001010* COPYBOOK:    AUDITREC
+001020* PURPOSE:     ONE ROW PER SIGNIFICANT ACTION TAKEN BY ANY
+001030*              EMPLOYEE/PAYROLL PROGRAM - SEQUENCE NUMBER,
+001040*              TIMESTAMP AND A SHORT DESCRIPTION.
+001050* DATE-WRITTEN: 2026-08-09
+001060******************************************************************
+001070 01  AUDIT-REC.
+001080     05  AUD-SEQUENCIA           PIC 9(08).
+001090     05  AUD-DATA                PIC 9(08).
+001100     05  AUD-HORA                PIC 9(06).
+001110     05  AUD-PROGRAMA            PIC X(08).
+001120     05  AUD-DESCRICAO           PIC X(60).
