@@ -0,0 +1,10 @@
+001000******************************************************************
+001010* COPYBOOK:    CTLREC
+001020* PURPOSE:     SINGLE-ROW CONTROL FILE HOLDING THE LAST CODIGO
+001030*              ISSUED TO A FUNCIONARIO SO THE NEXT ONE IS ASSIGNED
+001040*              AUTOMATICALLY INSTEAD OF BEING HAND-KEYED.
+001050* DATE-WRITTEN: 2026-08-09
+001060******************************************************************
+001070 01  CTL-CODIGO-REC.
+001080     05  CTL-CHAVE               PIC X(10) VALUE "ULTCODIGO".
+001090     05  CTL-ULTIMO-CODIGO       PIC 9(06).
