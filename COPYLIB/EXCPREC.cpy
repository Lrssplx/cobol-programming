@@ -0,0 +1,14 @@
+001000******************************************************************
+001010* COPYBOOK:    EXCPREC
+001020* PURPOSE:     ONE ROW PER EDIT-CHECK FAILURE (RANGE CHECK,
+001030*              RECONCILIATION MISMATCH, ETC) SO A SUPERVISOR CAN
+001040*              REVIEW A DAY'S REJECTIONS AFTER THE FACT.
+001050* DATE-WRITTEN: 2026-08-09
+001060******************************************************************
+001070 01  EXCP-REC.
+001080     05  EXCP-DATA               PIC 9(08).
+001090     05  EXCP-HORA               PIC 9(06).
+001100     05  EXCP-PROGRAMA           PIC X(08).
+001110     05  EXCP-CAMPO              PIC X(15).
+001120     05  EXCP-VALOR              PIC X(15).
+001130     05  EXCP-REGRA              PIC X(40).
