@@ -0,0 +1,11 @@
+001000******************************************************************
+001010* COPYBOOK:    EDITLIM
+001020* PURPOSE:     ONE ROW PER FIELD NAME GIVING THE LOW/HIGH BOUNDS
+001030*              A RANGE-CHECK EDIT SHOULD APPLY, SO THE BOUNDS ARE
+001040*              A CONFIGURATION VALUE INSTEAD OF A COMPILED-IN IF.
+001050* DATE-WRITTEN: 2026-08-09
+001060******************************************************************
+001070 01  EDIT-LIMIT-REC.
+001080     05  EL-NOME-CAMPO           PIC X(15).
+001090     05  EL-LIMITE-INFERIOR      PIC S9(09)V9(04).
+001100     05  EL-LIMITE-SUPERIOR      PIC S9(09)V9(04).
