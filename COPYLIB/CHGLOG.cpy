@@ -0,0 +1,13 @@
+001000******************************************************************
+001010* COPYBOOK:    CHGLOG
+001020* PURPOSE:     ONE ROW PER FIELD CHANGED ON A FUNCIONARIO RECORD -
+001030*              WHEN IT CHANGED AND THE OLD/NEW VALUE.
+001040* DATE-WRITTEN: 2026-08-09
+001050******************************************************************
+001060 01  CHGLOG-REC.
+001070     05  CL-CODIGO               PIC 9(06).
+001080     05  CL-DATA                 PIC 9(08).
+001090     05  CL-HORA                 PIC 9(06).
+001100     05  CL-CAMPO                PIC X(15).
+001110     05  CL-VALOR-ANTIGO         PIC X(30).
+001120     05  CL-VALOR-NOVO           PIC X(30).
