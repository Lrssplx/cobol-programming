@@ -0,0 +1,12 @@
+001000******************************************************************
+001010* COPYBOOK:    SESSLOG
+001020* PURPOSE:     ONE ROW PER INTERACTIVE SESSION START - WHO RAN
+001030*              WHICH PROGRAM AND WHEN.
+001040* DATE-WRITTEN: 2026-08-09
+001050******************************************************************
+001060 01  SESSAO-LOG-REC.
+001070     05  SL-OPERADOR             PIC X(20).
+001080     05  SL-CODIGO-OPERADOR      PIC X(06).
+001090     05  SL-PROGRAMA             PIC X(08).
+001100     05  SL-DATA                 PIC 9(08).
+001110     05  SL-HORA                 PIC 9(06).
