@@ -0,0 +1,13 @@
+001000******************************************************************
+001010* COPYBOOK:    SURVEY
+001020* PURPOSE:     ONE ROW PER QUESTION ANSWERED BY A FUNCIONARIO ON
+001030*              ANY OF THE SURVEY/QUESTIONNAIRE PROGRAMS.
+001040* DATE-WRITTEN: 2026-08-09
+001050******************************************************************
+001060 01  SURVEY-REC.
+001070     05  SV-CODIGO               PIC 9(06).
+001080     05  SV-QUESTIONARIO         PIC X(08).
+001090     05  SV-PERGUNTA-NUM         PIC 9(02).
+001100     05  SV-RESPOSTA             PIC X(40).
+001110     05  SV-DATA                 PIC 9(08).
+001120     05  SV-HORA                 PIC 9(06).
