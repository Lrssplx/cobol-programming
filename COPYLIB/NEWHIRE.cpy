@@ -0,0 +1,21 @@
+001000******************************************************************
+001010* COPYBOOK:    NEWHIRE
+001020* PURPOSE:     ONE ROW PER FUNCIONARIO ON THE EXTERNAL NEW-HIRE
+001030*              FEED PICKED UP BY THE BULK LOAD PROGRAM. NH-CODIGO
+001040*              OF ZERO MEANS "ASSIGN THE NEXT FREE CODIGO", THE
+001050*              SAME CONVENTION THE INTERACTIVE MAINTENANCE PROGRAM
+001060*              USES, SO A FEED CAN ALSO CARRY UPDATES TO EXISTING
+001070*              FUNCIONARIO ROWS BY SUPPLYING A REAL CODIGO.
+001080* DATE-WRITTEN: 2026-08-09
+001090******************************************************************
+001100 01  NEWHIRE-REC.
+001110     05  NH-CODIGO               PIC 9(06).
+001120     05  NH-NOME                 PIC X(30).
+001130     05  NH-RUA                  PIC X(30).
+001140     05  NH-CIDADE               PIC X(20).
+001150     05  NH-ESTADO               PIC X(02).
+001160     05  NH-CEP                  PIC X(09).
+001170     05  NH-NASCIMENTO           PIC 9(08).
+001180     05  NH-ADMISSAO             PIC 9(08).
+001190     05  NH-SALARIO              PIC 9(06)V9(04).
+001200     05  NH-MOEDA                PIC X(03).
