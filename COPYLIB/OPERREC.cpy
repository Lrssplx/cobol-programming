@@ -0,0 +1,12 @@
+001000******************************************************************
+001010* COPYBOOK:    OPERREC
+001020* PURPOSE:     OPERATOR AUTHORIZATION FILE - WHO IS ALLOWED TO
+001030*              SIGN ON TO THE INTERACTIVE UTILITY PROGRAMS.
+001040* DATE-WRITTEN: 2026-08-09
+001050******************************************************************
+001060 01  OPERADOR-REC.
+001070     05  OP-NOME                 PIC X(20).
+001080     05  OP-CODIGO-OPERADOR      PIC X(06).
+001090     05  OP-NIVEL                PIC X(01).
+001100         88  OP-NIVEL-SUPERVISOR VALUE "S".
+001110         88  OP-NIVEL-COMUM      VALUE "C".
