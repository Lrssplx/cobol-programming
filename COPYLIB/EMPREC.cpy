@@ -0,0 +1,35 @@
+001000******************************************************************
+001010* COPYBOOK:    EMPREC
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* DATE-WRITTEN: 2026-08-09
+001040* PURPOSE:     COMMON EMPLOYEE MASTER RECORD LAYOUT (FUNCIONARIO).
+001050*              SHARED BY EVERY PROGRAM THAT READS OR WRITES THE
+001060*              EMPLOYEE-MASTER FILE SO FIELD SIZES CANNOT DRIFT
+001070*              APART THE WAY THE OLD PER-PROGRAM COPIES DID.
+001080* ----------------------------------------------------------------
+001090* MODIFICATION HISTORY
+001100* DATE       INIT DESCRIPTION
+001110* 2026-08-09 RA   INITIAL VERSION - CONSOLIDATED FROM PROG16/PROG18
+001115* 2026-08-09 RA   ADDED DATA-EFETIVA-TAREFA SO PROG18 CAN CLOSE OFF
+001116*                 A PRIOR ASSIGNMENT WITH ITS OWN EFFECTIVE DATE
+001117*                 INSTEAD OF TODAY'S DATE.
+001120******************************************************************
+001130 01  FUNCIONARIO.
+001140     05  CODIGO                  PIC 9(06).
+001150     05  NOME                    PIC X(30).
+001160     05  ENDERECO.
+001170         10  END-RUA             PIC X(30).
+001180         10  END-CIDADE          PIC X(20).
+001190         10  END-ESTADO          PIC X(02).
+001200         10  END-CEP             PIC X(09).
+001210     05  DATA-NASCIMENTO         PIC 9(08).
+001220     05  DATA-ADMISSAO           PIC 9(08).
+001230     05  SALARIO                 PIC 9(06)V9(04).
+001240     05  MOEDA-COD               PIC X(03).
+001250     05  STATUS-FUNCIONARIO      PIC X(01).
+001260         88  EMP-ATIVO           VALUE "A".
+001270         88  EMP-INATIVO         VALUE "I".
+001280     05  FUNCAO.
+001290         10  DEPARTAMENTO        PIC X(10).
+001300         10  TAREFA              PIC X(100).
+001310         10  DATA-EFETIVA-TAREFA PIC 9(08).
