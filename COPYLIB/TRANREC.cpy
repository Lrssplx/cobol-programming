@@ -0,0 +1,11 @@
+001000******************************************************************
+001010* COPYBOOK:    TRANREC
+001020* PURPOSE:     ONE ROW PER TRANSACTION AMOUNT TO BE SUMMED AND
+001030*              RECONCILED AGAINST AN INDEPENDENTLY KEPT CONTROL
+001040*              TOTAL.
+001050* DATE-WRITTEN: 2026-08-09
+001060******************************************************************
+001070 01  TRANSACAO-REC.
+001080     05  TR-NUMERO               PIC 9(08).
+001090     05  TR-VALOR                PIC S9(09)V9(02).
+001100     05  TR-DATA                 PIC 9(08).
