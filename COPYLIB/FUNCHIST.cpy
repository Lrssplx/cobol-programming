@@ -0,0 +1,14 @@
+001000******************************************************************
+001010* COPYBOOK:    FUNCHIST
+001020* PURPOSE:     ONE ROW PER DEPARTMENT/TASK ASSIGNMENT EVER MADE TO
+001030*              A FUNCIONARIO, WITH THE PERIOD IT WAS EFFECTIVE.
+001040* DATE-WRITTEN: 2026-08-09
+001050******************************************************************
+001060 01  FUNC-HIST-REC.
+001070     05  FH-CODIGO               PIC 9(06).
+001080     05  FH-DEPARTAMENTO         PIC X(10).
+001090     05  FH-TAREFA               PIC X(100).
+001100     05  FH-DATA-EFETIVA         PIC 9(08).
+001110     05  FH-DATA-FIM             PIC 9(08).
+001120     05  FH-DATA-REGISTRO        PIC 9(08).
+001130     05  FH-HORA-REGISTRO        PIC 9(06).
