@@ -0,0 +1,13 @@
+001000******************************************************************
+001010* COPYBOOK:    TABPARM
+001020* PURPOSE:     PARAMETER RECORD FOR THE TABUADA (MULTIPLICATION
+001030*              TABLE) FAMILY OF PROGRAMS - LETS THE TABLE SIZE,
+001040*              STARTING MULTIPLIER AND STEP BE SUPPLIED FROM AN
+001050*              EXTERNAL FILE INSTEAD OF BEING HARDCODED.
+001060* DATE-WRITTEN: 2026-08-09
+001070******************************************************************
+001080 01  TABPARM-REC.
+001090     05  TP-NUMERO               PIC 9(02).
+001100     05  TP-QUANTOS              PIC 9(03).
+001110     05  TP-INICIO               PIC 9(03).
+001120     05  TP-PASSO                PIC 9(03).
