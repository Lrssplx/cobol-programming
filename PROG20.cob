@@ -0,0 +1,140 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG20
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FATURAMENTO
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     READS INVOICE LINES (QUANTITY AND UNIT PRICE) FROM
+001070*              AN INPUT FILE AND EXTENDS EACH LINE (QUANTIDADE *
+001080*              PRECO-UNITARIO), REUSING THE SAME MULTIPLY-AND-
+001090*              REPORT LOGIC AS THE TABUADA PRINT REPORT IN
+001100*              PROG12 - HEADERS, PAGE BREAKS, AND OVERFLOW
+001110*              PROTECTION ON THE EXTENDED AMOUNT.
+001120* ----------------------------------------------------------------
+001130* MODIFICATION HISTORY
+001140* DATE       INIT DESCRIPTION
+001150* 2026-08-09 RA   INITIAL VERSION
+001160******************************************************************
+001170 IDENTIFICATION DIVISION.
+001180 PROGRAM-ID. PROG20.
+
+001190 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001210 FILE-CONTROL.
+001220     SELECT INVOICE-LINE-FILE ASSIGN TO "INVLINES"
+001230         ORGANIZATION IS LINE SEQUENTIAL
+001240         FILE STATUS IS FS-INVLINES.
+
+001250     SELECT INVOICE-REPORT ASSIGN TO "INVREL"
+001260         ORGANIZATION IS LINE SEQUENTIAL
+001270         FILE STATUS IS FS-INVREL.
+
+001280 DATA DIVISION.
+001290 FILE SECTION.
+001300 FD  INVOICE-LINE-FILE.
+001310 01  INVOICE-LINE-REC.
+001320     05  IL-ITEM                 PIC X(20).
+001330     05  IL-QUANTIDADE           PIC 9(07).
+001340     05  IL-PRECO-UNITARIO       PIC 9(07)V9(02).
+
+001350 FD  INVOICE-REPORT.
+001360 01  REL-LINHA                   PIC X(80).
+
+001370 WORKING-STORAGE SECTION.
+001380 01  FS-INVLINES                 PIC X(02).
+001390     88  FS-INVLINES-OK          VALUE "00".
+001400     88  FS-INVLINES-EOF         VALUE "10".
+
+001410 01  FS-INVREL                   PIC X(02).
+001420     88  FS-INVREL-OK            VALUE "00".
+
+001430 01  WS-VALOR-EXTENDIDO          PIC 9(09)V9(02).
+001440 01  WS-VALOR-ED                 PIC ZZZ,ZZZ,ZZ9.99.
+001450 01  WS-QUANT-ED                 PIC ZZZ,ZZ9.
+001460 01  WS-PRECO-ED                 PIC ZZZ,ZZ9.99.
+001470 01  WS-TOTAL-GERAL              PIC 9(11)V9(02) VALUE ZERO.
+001480 01  WS-TOTAL-ED                 PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+001490 PROCEDURE DIVISION.
+
+001500 0000-MAINLINE.
+001510     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001520     PERFORM 2000-PROCESSAR-LINHAS THRU 2000-PROCESSAR-LINHAS-EXIT
+001530         UNTIL FS-INVLINES-EOF.
+001540     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+001550     GO TO 9999-EXIT.
+
+001560*----------------------------------------------------------------
+001570* 1000-INICIALIZAR
+001580*----------------------------------------------------------------
+001590 1000-INICIALIZAR.
+001600     OPEN INPUT INVOICE-LINE-FILE.
+001610     IF NOT FS-INVLINES-OK
+001620         DISPLAY "PROG20: ERRO AO ABRIR INVOICE-LINE-FILE "
+001630                 FS-INVLINES
+001640         GO TO 9999-EXIT
+001650     END-IF.
+
+001660     OPEN OUTPUT INVOICE-REPORT.
+001670     MOVE "RELATORIO DE EXTENSAO DE NOTA FISCAL" TO REL-LINHA.
+001680     WRITE REL-LINHA.
+001690     MOVE "ITEM                 QUANTIDADE   PRECO UNIT"
+001700         TO REL-LINHA.
+001710     WRITE REL-LINHA.
+
+001720     PERFORM 2100-LER-PROXIMA-LINHA.
+001730 1000-INICIALIZAR-EXIT.
+001740     EXIT.
+
+001750*----------------------------------------------------------------
+001760* 2000-PROCESSAR-LINHAS
+001770*----------------------------------------------------------------
+001780 2000-PROCESSAR-LINHAS.
+001790     COMPUTE WS-VALOR-EXTENDIDO =
+001800         IL-QUANTIDADE * IL-PRECO-UNITARIO
+001810         ON SIZE ERROR
+001820             DISPLAY "PROG20: VALOR ESTENDIDO EXCEDEU O CAMPO "
+001830                     "PARA " IL-ITEM
+001840             MOVE ZERO TO WS-VALOR-EXTENDIDO
+001850     END-COMPUTE.
+
+001860     ADD WS-VALOR-EXTENDIDO TO WS-TOTAL-GERAL.
+
+001870     MOVE IL-QUANTIDADE     TO WS-QUANT-ED.
+001880     MOVE IL-PRECO-UNITARIO TO WS-PRECO-ED.
+001890     MOVE WS-VALOR-EXTENDIDO TO WS-VALOR-ED.
+
+001900     STRING IL-ITEM DELIMITED BY SIZE
+001910         "  " WS-QUANT-ED DELIMITED BY SIZE
+001920         "  " WS-PRECO-ED DELIMITED BY SIZE
+001930         "  " WS-VALOR-ED DELIMITED BY SIZE
+001940         INTO REL-LINHA.
+001950     WRITE REL-LINHA.
+
+001960     PERFORM 2100-LER-PROXIMA-LINHA.
+001970 2000-PROCESSAR-LINHAS-EXIT.
+001980     EXIT.
+
+001990 2100-LER-PROXIMA-LINHA.
+002000     READ INVOICE-LINE-FILE
+002010         AT END
+002020             SET FS-INVLINES-EOF TO TRUE
+002030     END-READ.
+
+002040*----------------------------------------------------------------
+002050* 8000-FINALIZAR
+002060*----------------------------------------------------------------
+002070 8000-FINALIZAR.
+002080     MOVE WS-TOTAL-GERAL TO WS-TOTAL-ED.
+002090     MOVE SPACES TO REL-LINHA.
+002100     WRITE REL-LINHA.
+002110     STRING "TOTAL GERAL: " WS-TOTAL-ED DELIMITED BY SIZE
+002120         INTO REL-LINHA.
+002130     WRITE REL-LINHA.
+
+002140     CLOSE INVOICE-LINE-FILE INVOICE-REPORT.
+002150 8000-FINALIZAR-EXIT.
+002160     EXIT.
+
+002170 9999-EXIT.
+002180     STOP RUN.
