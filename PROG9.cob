@@ -1,26 +1,125 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG9.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       01  VALOR1 PIC 9(3).
-       01  VALOR2 PIC 9(3).
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-            DISPLAY "----- USO AND ----"
-             DISPLAY "INFORME O NUMERO MAIOR QUE 10 E".
-              DISPLAY "MENOR QUE 100".
-
-              ACCEPT VALOR1.
-
-              IF VALOR1>10 AND VALOR1<100
-                  DISPLAY "O NUMERO EH " VALOR1 " ESTA NO INTERVALO"
-            STOP RUN.
+001000******************************************************************
+001010* PROGRAM-ID: PROG9
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     RANGE-CHECKS AN OPERATOR-SUPPLIED NUMBER. THE OLD
+001070*              VERSION HAD THE 10/100 BOUNDS COMPILED IN. BOUNDS
+001080*              ARE NOW READ FROM A CONFIGURATION FILE (COPYBOOK
+001090*              EDITLIM) KEYED BY FIELD NAME, SO OPS CAN CHANGE
+001100*              THE LIMITS WITHOUT A RECOMPILE. A VALUE OUTSIDE
+001110*              THE CONFIGURED RANGE IS LOGGED TO THE SAME SHARED
+001120*              EXCEPTIONS FILE PROG8 USES.
+001130* ----------------------------------------------------------------
+001140* MODIFICATION HISTORY
+001150* DATE       INIT DESCRIPTION
+001160* 2026-08-09 RA   REPLACED THE COMPILED-IN 10/100 BOUNDS WITH A
+001170*                 CONFIGURABLE EDIT-LIMITS FILE AND LOGGED
+001180*                 OUT-OF-RANGE VALUES TO THE EXCEPTIONS FILE.
+001190******************************************************************
+001200 IDENTIFICATION DIVISION.
+001210 PROGRAM-ID. PROG9.
+
+001220 ENVIRONMENT DIVISION.
+001230 INPUT-OUTPUT SECTION.
+001240 FILE-CONTROL.
+001250     SELECT EDIT-LIMITS-FILE ASSIGN TO "EDITLIM"
+001260         ORGANIZATION IS LINE SEQUENTIAL
+001270         FILE STATUS IS FS-EDITLIM.
+
+001280     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+001290         ORGANIZATION IS LINE SEQUENTIAL
+001300         FILE STATUS IS FS-EXCPFILE.
+
+001310 DATA DIVISION.
+001320 FILE SECTION.
+001330 FD  EDIT-LIMITS-FILE.
+001340 COPY EDITLIM.
+
+001350 FD  EXCEPTION-FILE.
+001360 COPY EXCPREC.
+
+001370 WORKING-STORAGE SECTION.
+001380 01  FS-EDITLIM                  PIC X(02).
+001390     88  FS-EDITLIM-OK           VALUE "00".
+001400     88  FS-EDITLIM-EOF          VALUE "10".
+
+001410 01  FS-EXCPFILE                 PIC X(02).
+001420     88  FS-EXCPFILE-OK          VALUE "00".
+
+001430 01  VALOR1                      PIC 9(09).
+001440 01  WS-MENSAGEM                 PIC X(40).
+001450 01  WS-NOME-CAMPO               PIC X(15) VALUE "VALOR1".
+001460 01  WS-LIMITE-INFERIOR          PIC S9(09)V9(04) VALUE 10.
+001470 01  WS-LIMITE-SUPERIOR          PIC S9(09)V9(04) VALUE 100.
+001480 01  WS-ACHOU-SW                 PIC X(01) VALUE "N".
+001490     88  WS-ACHOU                VALUE "Y".
+001500 01  WS-VALOR-EDT                PIC X(15).
+001510 01  WS-LIMITE-MIN-CHAM          PIC 9(09).
+001520 01  WS-LIMITE-MAX-CHAM          PIC 9(09).
+
+001530 PROCEDURE DIVISION.
+001540 PROGRAM-BEGIN.
+001550     PERFORM 1000-LER-LIMITES.
+001560     DISPLAY "----- USO AND ----".
+001570     DISPLAY "INFORME O NUMERO MAIOR QUE " WS-LIMITE-INFERIOR
+001580             " E MENOR QUE " WS-LIMITE-SUPERIOR.
+001590     MOVE "INFORME O VALOR" TO WS-MENSAGEM.
+001600     MOVE ZERO TO WS-LIMITE-MIN-CHAM.
+001610     MOVE 999999999 TO WS-LIMITE-MAX-CHAM.
+001620     CALL "PROG41" USING WS-MENSAGEM VALOR1
+001630         WS-LIMITE-MIN-CHAM WS-LIMITE-MAX-CHAM.
+
+001640     IF VALOR1 > WS-LIMITE-INFERIOR AND
+001650             VALOR1 < WS-LIMITE-SUPERIOR
+001660         DISPLAY "O NUMERO EH " VALOR1 " ESTA NO INTERVALO"
+001670     ELSE
+001680         DISPLAY "O NUMERO EH " VALOR1 " ESTA FORA DO INTERVALO"
+001690         PERFORM 2000-GRAVAR-EXCECAO
+001700     END-IF.
+001710     STOP RUN.
+
+001720*----------------------------------------------------------------
+001730* 1000-LER-LIMITES - LOOK UP THE CONFIGURED BOUNDS FOR VALOR1.
+001740*                     IF THE FILE OR THE ROW IS MISSING, THE
+001750*                     COMPILED-IN DEFAULT OF 10/100 IS KEPT.
+001760*----------------------------------------------------------------
+001770 1000-LER-LIMITES.
+001780     OPEN INPUT EDIT-LIMITS-FILE.
+001790     IF FS-EDITLIM-OK
+001800         PERFORM 1100-PROCURAR-LIMITE UNTIL
+001810             FS-EDITLIM-EOF OR WS-ACHOU
+001820         CLOSE EDIT-LIMITS-FILE
+001830     END-IF.
+
+001840 1100-PROCURAR-LIMITE.
+001850     READ EDIT-LIMITS-FILE
+001860         AT END
+001870             SET FS-EDITLIM-EOF TO TRUE
+001880         NOT AT END
+001890             IF EL-NOME-CAMPO = WS-NOME-CAMPO
+001900                 MOVE EL-LIMITE-INFERIOR TO WS-LIMITE-INFERIOR
+001910                 MOVE EL-LIMITE-SUPERIOR TO WS-LIMITE-SUPERIOR
+001920                 SET WS-ACHOU TO TRUE
+001930             END-IF
+001940     END-READ.
+
+001950*----------------------------------------------------------------
+001960* 2000-GRAVAR-EXCECAO
+001970*----------------------------------------------------------------
+001980 2000-GRAVAR-EXCECAO.
+001990     MOVE VALOR1 TO WS-VALOR-EDT.
+002000     ACCEPT EXCP-DATA FROM DATE YYYYMMDD.
+002010     ACCEPT EXCP-HORA FROM TIME.
+002020     MOVE "PROG9   "     TO EXCP-PROGRAMA.
+002030     MOVE WS-NOME-CAMPO  TO EXCP-CAMPO.
+002040     MOVE WS-VALOR-EDT   TO EXCP-VALOR.
+002050     MOVE "FORA DO INTERVALO CONFIGURADO" TO EXCP-REGRA.
+
+002060     OPEN EXTEND EXCEPTION-FILE.
+002070     IF NOT FS-EXCPFILE-OK
+002080         OPEN OUTPUT EXCEPTION-FILE
+002090     END-IF.
+002100     WRITE EXCP-REC.
+002110     CLOSE EXCEPTION-FILE.
