@@ -1,41 +1,291 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG12.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUMERO PIC 9(2).
-       01  MULTIPLICADOR PIC 9(3).
-       01  PRODUTO PIC 9(4).
-       01  QUANTOS PIC 9(2).
-
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-           PERFORM INICIALIZAR-PROGRAMA.
-           PERFORM PEGA-TABUADA.
-           PERFORM EXIBIR-TABUADA.
-
-            STOP RUN.
-
-            INICIALIZAR-PROGRAMA.
-                MOVE 0 TO MULTIPLICADOR.
-            PEGA-TABUADA.
-                DISPLAY "QUAL A TABUADA DE MULTIPLICACAO?"
-                ACCEPT NUMERO.
-                DISPLAY "QUAL O TAMANHO DA TABUADA?"
-                ACCEPT QUANTOS.
-
-            EXIBIR-TABUADA.
-                DISPLAY "A TABUADA DE MULTIPLICACAO DE " NUMERO "EH".
-                PERFORM CALCULA-E-EXIBE QUANTOS TIMES.
-
-            CALCULA-E-EXIBE.
-                ADD 1 TO MULTIPLICADOR.
-                COMPUTE PRODUTO = NUMERO * MULTIPLICADOR.
-                DISPLAY NUMERO "*" MULTIPLICADOR "=" PRODUTO.
+001000******************************************************************
+001010* PROGRAM-ID: PROG12
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     PRINTS A MULTIPLICATION (TABUADA) TABLE FOR ONE
+001070*              NUMERO OR A FULL NxN MATRIX OF NUMEROS, TO A
+001080*              PRINT FILE WITH REPORT HEADERS AND PAGE BREAKS
+001090*              INSTEAD OF DISPLAY-ONLY OUTPUT. WHEN A TABPARM
+001100*              FILE IS PRESENT IT RUNS UNATTENDED AGAINST EVERY
+001110*              NUMERO/QUANTOS PAIR IN IT; OTHERWISE IT PROMPTS
+001120*              THE OPERATOR INTERACTIVELY, RE-PROMPTING ON BAD
+001130*              INPUT VIA PROG41.
+001140* ----------------------------------------------------------------
+001150* MODIFICATION HISTORY
+001160* DATE       INIT DESCRIPTION
+001170* 2026-08-09 RA   ADDED PRINT-FILE OUTPUT, INPUT VALIDATION,
+001180*                 A FULL NxN MATRIX OPTION, BATCH-MODE INPUT AND
+001190*                 OVERFLOW PROTECTION ON PRODUTO. FORMERLY
+001200*                 DISPLAYED ONE ROW STRAIGHT TO THE CONSOLE WITH
+001210*                 NO EDITING ON THE ACCEPTED VALUES.
+001220******************************************************************
+001230 IDENTIFICATION DIVISION.
+001240 PROGRAM-ID. PROG12.
+
+001250 ENVIRONMENT DIVISION.
+001260 INPUT-OUTPUT SECTION.
+001270 FILE-CONTROL.
+001280     SELECT TABUADA-PARM ASSIGN TO "TABPARM"
+001290         ORGANIZATION IS LINE SEQUENTIAL
+001300         FILE STATUS IS FS-TABPARM.
+
+001310     SELECT TABUADA-REPORT ASSIGN TO "TABREL"
+001320         ORGANIZATION IS LINE SEQUENTIAL
+001330         FILE STATUS IS FS-TABREL.
+
+001340 DATA DIVISION.
+001350 FILE SECTION.
+001360 FD  TABUADA-PARM.
+001370 COPY TABPARM.
+
+001380 FD  TABUADA-REPORT.
+001390 01  REL-LINHA                   PIC X(80).
+
+001400 WORKING-STORAGE SECTION.
+001410 01  NUMERO                      PIC 9(02).
+001420 01  MULTIPLICADOR               PIC 9(03).
+001430 01  PRODUTO                     PIC 9(07).
+001440 01  QUANTOS                     PIC 9(03).
+
+001450 01  FS-TABPARM                  PIC X(02).
+001460     88  FS-TABPARM-OK           VALUE "00".
+001470 01  FS-TABREL                   PIC X(02).
+
+001480 01  WS-SWITCHES.
+001490     05  WS-BATCH-SW             PIC X(01) VALUE "N".
+001500         88  WS-MODO-BATCH       VALUE "Y".
+001510     05  WS-EOF-SW               PIC X(01) VALUE "N".
+001520         88  WS-FIM-PARM         VALUE "Y".
+001530     05  WS-OPCAO                PIC X(01) VALUE "L".
+001540         88  WS-OPCAO-LINHA      VALUE "L".
+001550         88  WS-OPCAO-MATRIZ     VALUE "M".
+
+001560 01  WS-CAMPOS-EDIT.
+001570     05  WS-VALOR-EDITADO        PIC 9(09).
+001580     05  WS-LIMITE-MIN           PIC 9(09).
+001590     05  WS-LIMITE-MAX           PIC 9(09).
+001600     05  WS-NUMERO-FINAL         PIC 9(02).
+001610     05  WS-NUM-ATUAL            PIC 9(02).
+001620     05  WS-MENSAGEM             PIC X(40).
+
+001630 01  WS-CABECALHO.
+001640     05  WS-DATA-EXEC            PIC 9(08).
+001650     05  WS-PAGINA               PIC 9(04) COMP VALUE 1.
+001660     05  WS-PAGINA-ED            PIC 9(04).
+001670     05  WS-LINHAS-PAGINA        PIC 9(02) COMP VALUE ZERO.
+001680     05  WS-MAX-LINHAS           PIC 9(02) COMP VALUE 40.
+
+001690 PROCEDURE DIVISION.
+
+001700*----------------------------------------------------------------
+001710* 0000-MAINLINE
+001720*----------------------------------------------------------------
+001730 0000-MAINLINE.
+001740     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+
+001750     IF WS-MODO-BATCH
+001760         PERFORM 2000-PROCESSAR-BATCH
+001770             THRU 2000-PROCESSAR-BATCH-EXIT
+001780     ELSE
+001790         PERFORM 3000-PROCESSAR-INTERATIVO
+001800             THRU 3000-PROCESSAR-INTERATIVO-EXIT
+001810     END-IF.
+
+001820     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+001830     GO TO 9999-EXIT.
+
+001840*----------------------------------------------------------------
+001850* 1000-INICIALIZAR - LOOK FOR AN UNATTENDED PARAMETER FILE FIRST;
+001860*                     FALL BACK TO INTERACTIVE PROMPTS
+001870*----------------------------------------------------------------
+001880 1000-INICIALIZAR.
+001890     ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+001900     MOVE ZERO TO MULTIPLICADOR.
+
+001910     OPEN INPUT TABUADA-PARM.
+001920     IF FS-TABPARM-OK
+001930         MOVE "Y" TO WS-BATCH-SW
+001940     ELSE
+001950         MOVE "N" TO WS-BATCH-SW
+001960     END-IF.
+
+001970     OPEN OUTPUT TABUADA-REPORT.
+001980     PERFORM 1100-IMPRIMIR-CABECALHO
+001990         THRU 1100-IMPRIMIR-CABECALHO-EXIT.
+002000 1000-INICIALIZAR-EXIT.
+002010     EXIT.
+
+002020*----------------------------------------------------------------
+002030* 1100-IMPRIMIR-CABECALHO - REPORT TITLE, RUN DATE AND PAGE
+002040*----------------------------------------------------------------
+002050 1100-IMPRIMIR-CABECALHO.
+002060     MOVE WS-PAGINA TO WS-PAGINA-ED.
+002070     MOVE SPACES TO REL-LINHA.
+002080     STRING "RELATORIO DE TABUADA DE MULTIPLICACAO"
+002090         DELIMITED BY SIZE
+002100         "     DATA: " DELIMITED BY SIZE
+002110         WS-DATA-EXEC DELIMITED BY SIZE
+002120         "     PAGINA: " DELIMITED BY SIZE
+002130         WS-PAGINA-ED DELIMITED BY SIZE
+002140         INTO REL-LINHA.
+002150     WRITE REL-LINHA.
+
+002160     MOVE SPACES TO REL-LINHA.
+002170     WRITE REL-LINHA.
+
+002180     ADD 1 TO WS-PAGINA.
+002190     MOVE ZERO TO WS-LINHAS-PAGINA.
+002200 1100-IMPRIMIR-CABECALHO-EXIT.
+002210     EXIT.
+
+002220*----------------------------------------------------------------
+002230* 2000-PROCESSAR-BATCH - RUN EVERY NUMERO/QUANTOS PAIR IN THE
+002240*                         PARAMETER FILE UNATTENDED
+002250*----------------------------------------------------------------
+002260 2000-PROCESSAR-BATCH.
+002270     PERFORM 2100-LER-PARM.
+002280     PERFORM 2200-EXECUTAR-PARM UNTIL WS-FIM-PARM.
+002290 2000-PROCESSAR-BATCH-EXIT.
+002300     EXIT.
+
+002310 2100-LER-PARM.
+002320     READ TABUADA-PARM
+002330         AT END
+002340             MOVE "Y" TO WS-EOF-SW
+002350     END-READ.
+002360 2100-LER-PARM-EXIT.
+002370     EXIT.
+
+002380 2200-EXECUTAR-PARM.
+002390     MOVE TP-NUMERO  TO NUMERO.
+002400     MOVE TP-QUANTOS TO QUANTOS.
+002410     MOVE ZERO       TO MULTIPLICADOR.
+002420     PERFORM 4100-CABECALHO-TABUADA
+002430         THRU 4100-CABECALHO-TABUADA-EXIT.
+002440     PERFORM 4000-CALCULA-E-EXIBE QUANTOS TIMES.
+002450     PERFORM 2100-LER-PARM.
+002460 2200-EXECUTAR-PARM-EXIT.
+002470     EXIT.
+
+002480*----------------------------------------------------------------
+002490* 3000-PROCESSAR-INTERATIVO
+002500*----------------------------------------------------------------
+002510 3000-PROCESSAR-INTERATIVO.
+002520     MOVE ZERO TO WS-LIMITE-MIN.
+002530     MOVE 99 TO WS-LIMITE-MAX.
+002540     MOVE "QUAL A TABUADA DE MULTIPLICACAO (0-99)?" TO
+002550         WS-MENSAGEM.
+002560     CALL "PROG41" USING
+002570         WS-MENSAGEM
+002580         WS-VALOR-EDITADO WS-LIMITE-MIN WS-LIMITE-MAX.
+002590     MOVE WS-VALOR-EDITADO TO NUMERO.
+
+002600     MOVE 1 TO WS-LIMITE-MIN.
+002610     MOVE 50 TO WS-LIMITE-MAX.
+002620     MOVE "QUAL O TAMANHO DA TABUADA (1-50)?" TO WS-MENSAGEM.
+002630     CALL "PROG41" USING
+002640         WS-MENSAGEM
+002650         WS-VALOR-EDITADO WS-LIMITE-MIN WS-LIMITE-MAX.
+002660     MOVE WS-VALOR-EDITADO TO QUANTOS.
+
+002670     DISPLAY "GERAR UMA LINHA (L) OU A MATRIZ COMPLETA (M)?".
+002680     ACCEPT WS-OPCAO.
+
+002690     IF WS-OPCAO-MATRIZ
+002700         MOVE NUMERO TO WS-LIMITE-MIN
+002710         MOVE 99 TO WS-LIMITE-MAX
+002720         MOVE "TABUADA FINAL DA MATRIZ (0-99)?" TO WS-MENSAGEM
+002730         CALL "PROG41" USING
+002740             WS-MENSAGEM
+002750             WS-VALOR-EDITADO WS-LIMITE-MIN WS-LIMITE-MAX
+002760         MOVE WS-VALOR-EDITADO TO WS-NUMERO-FINAL
+002770         PERFORM 4200-LINHA-MATRIZ
+002780             THRU 4200-LINHA-MATRIZ-EXIT
+002790             VARYING WS-NUM-ATUAL FROM NUMERO BY 1
+002800             UNTIL WS-NUM-ATUAL > WS-NUMERO-FINAL
+002810     ELSE
+002820         MOVE ZERO TO MULTIPLICADOR
+002830         PERFORM 4100-CABECALHO-TABUADA
+002840             THRU 4100-CABECALHO-TABUADA-EXIT
+002850         PERFORM 4000-CALCULA-E-EXIBE QUANTOS TIMES
+002860     END-IF.
+002870 3000-PROCESSAR-INTERATIVO-EXIT.
+002880     EXIT.
+
+002890*----------------------------------------------------------------
+002900* 4000-CALCULA-E-EXIBE - ONE TABLE ROW, PROTECTED AGAINST A
+002910*                         PRODUTO THAT OVERFLOWS ITS PICTURE
+002920*----------------------------------------------------------------
+002930 4000-CALCULA-E-EXIBE.
+002940     ADD 1 TO MULTIPLICADOR.
+
+002950     COMPUTE PRODUTO = NUMERO * MULTIPLICADOR
+002960         ON SIZE ERROR
+002970             MOVE ZERO TO PRODUTO
+002980             MOVE SPACES TO REL-LINHA
+002990             STRING NUMERO " * " MULTIPLICADOR
+003000                 " = *** PRODUTO EXCEDE O LIMITE DO CAMPO ***"
+003010                 DELIMITED BY SIZE INTO REL-LINHA
+003020             PERFORM 4300-ESCREVER-LINHA
+003030                 THRU 4300-ESCREVER-LINHA-EXIT
+003040             GO TO 4000-CALCULA-E-EXIBE-EXIT
+003050     END-COMPUTE.
+
+003060     MOVE SPACES TO REL-LINHA.
+003070     STRING NUMERO " * " MULTIPLICADOR " = " PRODUTO
+003080         DELIMITED BY SIZE INTO REL-LINHA.
+003090     PERFORM 4300-ESCREVER-LINHA THRU 4300-ESCREVER-LINHA-EXIT.
+003100 4000-CALCULA-E-EXIBE-EXIT.
+003110     EXIT.
+
+003120*----------------------------------------------------------------
+003130* 4100-CABECALHO-TABUADA - THE "TABUADA DE ... EH" BANNER LINE
+003140*----------------------------------------------------------------
+003150 4100-CABECALHO-TABUADA.
+003160     MOVE SPACES TO REL-LINHA.
+003170     STRING "A TABUADA DE MULTIPLICACAO DE " NUMERO " EH"
+003180         DELIMITED BY SIZE INTO REL-LINHA.
+003190     PERFORM 4300-ESCREVER-LINHA THRU 4300-ESCREVER-LINHA-EXIT.
+003200 4100-CABECALHO-TABUADA-EXIT.
+003210     EXIT.
+
+003220*----------------------------------------------------------------
+003230* 4200-LINHA-MATRIZ - ONE ROW OF THE FULL NxN MATRIX
+003240*----------------------------------------------------------------
+003250 4200-LINHA-MATRIZ.
+003260     MOVE WS-NUM-ATUAL TO NUMERO.
+003270     MOVE ZERO TO MULTIPLICADOR.
+003280     PERFORM 4100-CABECALHO-TABUADA
+003290         THRU 4100-CABECALHO-TABUADA-EXIT.
+003300     PERFORM 4000-CALCULA-E-EXIBE QUANTOS TIMES.
+003310 4200-LINHA-MATRIZ-EXIT.
+003320     EXIT.
+
+003330*----------------------------------------------------------------
+003340* 4300-ESCREVER-LINHA - WRITE ONE DETAIL LINE, BREAKING TO A NEW
+003350*                        PAGE WHEN THE PAGE IS FULL
+003360*----------------------------------------------------------------
+003370 4300-ESCREVER-LINHA.
+003380     IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+003390         PERFORM 1100-IMPRIMIR-CABECALHO
+003400             THRU 1100-IMPRIMIR-CABECALHO-EXIT
+003410     END-IF.
+
+003420     WRITE REL-LINHA.
+003430     DISPLAY REL-LINHA.
+003440     ADD 1 TO WS-LINHAS-PAGINA.
+003450 4300-ESCREVER-LINHA-EXIT.
+003460     EXIT.
+
+003470*----------------------------------------------------------------
+003480* 8000-FINALIZAR
+003490*----------------------------------------------------------------
+003500 8000-FINALIZAR.
+003510     CLOSE TABUADA-PARM TABUADA-REPORT.
+003520 8000-FINALIZAR-EXIT.
+003530     EXIT.
+
+003540 9999-EXIT.
+003550     STOP RUN.
