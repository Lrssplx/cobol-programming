@@ -0,0 +1,164 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG29
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     TAKES A "BEFORE" AND AN "AFTER" COPY OF THE
+001070*              EMPLOYEE-MASTER FILE TAKEN AROUND A RAISE CYCLE AND
+001080*              APPLIES PROG8'S GREATER/LESS/EQUAL COMPARISON TO
+001090*              EVERY MATCHING CODIGO'S SALARIO, REPORTING WHO WENT
+001100*              UP, WHO WENT DOWN, AND BY HOW MUCH, SO A RAISE
+001110*              CYCLE GETS A REVIEWABLE VARIANCE REPORT INSTEAD OF
+001120*              NOBODY CHECKING THE NET EFFECT.
+001130* ----------------------------------------------------------------
+001140* MODIFICATION HISTORY
+001150* DATE       INIT DESCRIPTION
+001160* 2026-08-09 RA   INITIAL VERSION
+001170******************************************************************
+001180 IDENTIFICATION DIVISION.
+001190 PROGRAM-ID. PROG29.
+
+001200 ENVIRONMENT DIVISION.
+001210 INPUT-OUTPUT SECTION.
+001220 FILE-CONTROL.
+001230     SELECT EMPLOYEE-BEFORE ASSIGN TO "EMPBEFOR"
+001240         ORGANIZATION IS INDEXED
+001250         ACCESS MODE IS DYNAMIC
+001260         RECORD KEY IS CODIGO OF FUNCIONARIO-ANTES
+001270         FILE STATUS IS FS-EMPBEFOR.
+
+001280     SELECT EMPLOYEE-AFTER ASSIGN TO "EMPAFTER"
+001290         ORGANIZATION IS INDEXED
+001300         ACCESS MODE IS DYNAMIC
+001310         RECORD KEY IS CODIGO OF FUNCIONARIO-DEPOIS
+001320         FILE STATUS IS FS-EMPAFTER.
+
+001330 DATA DIVISION.
+001340 FILE SECTION.
+001350 FD  EMPLOYEE-BEFORE.
+001360 COPY EMPREC REPLACING ==FUNCIONARIO== BY ==FUNCIONARIO-ANTES==.
+
+001370 FD  EMPLOYEE-AFTER.
+001380 COPY EMPREC REPLACING ==FUNCIONARIO== BY ==FUNCIONARIO-DEPOIS==.
+
+001390 WORKING-STORAGE SECTION.
+001400 01  FS-EMPBEFOR                 PIC X(02).
+001410     88  FS-EMPBEFOR-OK          VALUE "00".
+001420     88  FS-EMPBEFOR-EOF         VALUE "10".
+
+001430 01  FS-EMPAFTER                 PIC X(02).
+001440     88  FS-EMPAFTER-OK          VALUE "00".
+001450     88  FS-EMPAFTER-NOTFND      VALUE "23".
+
+001460 01  WS-VARIACAO                 PIC S9(06)V9(04).
+001470 01  WS-RESULTADO                PIC X(15).
+
+001480 01  WS-CONTADORES.
+001490     05  WS-QTD-AUMENTOU         PIC 9(05) COMP VALUE ZERO.
+001500     05  WS-QTD-DIMINUIU         PIC 9(05) COMP VALUE ZERO.
+001510     05  WS-QTD-INALTERADO       PIC 9(05) COMP VALUE ZERO.
+001520     05  WS-QTD-NAO-LOCALIZADO   PIC 9(05) COMP VALUE ZERO.
+
+001530 PROCEDURE DIVISION.
+
+001540 0000-MAINLINE.
+001550     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001560     PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+001570         UNTIL FS-EMPBEFOR-EOF.
+001580     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+001590     GO TO 9999-EXIT.
+
+001600*----------------------------------------------------------------
+001610* 1000-INICIALIZAR
+001620*----------------------------------------------------------------
+001630 1000-INICIALIZAR.
+001640     OPEN INPUT EMPLOYEE-BEFORE.
+001650     IF NOT FS-EMPBEFOR-OK
+001660         DISPLAY "PROG29: ERRO AO ABRIR EMPLOYEE-BEFORE "
+001670                 FS-EMPBEFOR
+001680         GO TO 9999-EXIT
+001690     END-IF.
+
+001700     OPEN INPUT EMPLOYEE-AFTER.
+001710     IF NOT FS-EMPAFTER-OK
+001720         DISPLAY "PROG29: ERRO AO ABRIR EMPLOYEE-AFTER "
+001730                 FS-EMPAFTER
+001740         GO TO 9999-EXIT
+001750     END-IF.
+
+001760     DISPLAY "RELATORIO DE VARIACAO SALARIAL".
+001770     DISPLAY "CODIGO NOME                       ANTES     "
+001780         "DEPOIS    VARIACAO   RESULTADO".
+
+001790     PERFORM 1100-LER-PROXIMO.
+001800 1000-INICIALIZAR-EXIT.
+001810     EXIT.
+
+001820 1100-LER-PROXIMO.
+001830     READ EMPLOYEE-BEFORE NEXT
+001840         AT END
+001850             SET FS-EMPBEFOR-EOF TO TRUE
+001860     END-READ.
+
+001870*----------------------------------------------------------------
+001880* 2000-PROCESSAR - LOOK UP THE SAME CODIGO ON THE AFTER FILE AND
+001890*                   COMPARE ITS SALARIO TO THE BEFORE SALARIO
+001900*----------------------------------------------------------------
+001910 2000-PROCESSAR.
+001920     MOVE CODIGO OF FUNCIONARIO-ANTES
+001925         TO CODIGO OF FUNCIONARIO-DEPOIS.
+001930     READ EMPLOYEE-AFTER
+001940         INVALID KEY
+001950             ADD 1 TO WS-QTD-NAO-LOCALIZADO
+001960             DISPLAY CODIGO OF FUNCIONARIO-ANTES " "
+001970                 NOME OF FUNCIONARIO-ANTES
+001980                 " NAO LOCALIZADO NO ARQUIVO DEPOIS"
+001990         NOT INVALID KEY
+002000             PERFORM 2100-COMPARAR-SALARIO
+002010     END-READ.
+
+002020     PERFORM 1100-LER-PROXIMO.
+002030 2000-PROCESSAR-EXIT.
+002040     EXIT.
+
+002050 2100-COMPARAR-SALARIO.
+002060     COMPUTE WS-VARIACAO =
+002070         SALARIO OF FUNCIONARIO-DEPOIS
+002075         - SALARIO OF FUNCIONARIO-ANTES.
+
+002080     IF WS-VARIACAO > ZERO
+002090         MOVE "AUMENTOU" TO WS-RESULTADO
+002100         ADD 1 TO WS-QTD-AUMENTOU
+002110     ELSE
+002120         IF WS-VARIACAO < ZERO
+002130             MOVE "DIMINUIU" TO WS-RESULTADO
+002140             ADD 1 TO WS-QTD-DIMINUIU
+002150         ELSE
+002160             MOVE "SEM ALTERACAO" TO WS-RESULTADO
+002170             ADD 1 TO WS-QTD-INALTERADO
+002180         END-IF
+002190     END-IF.
+
+002200     DISPLAY CODIGO OF FUNCIONARIO-ANTES " "
+002210         NOME OF FUNCIONARIO-ANTES " "
+002220         SALARIO OF FUNCIONARIO-ANTES " "
+002230         SALARIO OF FUNCIONARIO-DEPOIS " "
+002240         WS-VARIACAO " " WS-RESULTADO.
+
+002250*----------------------------------------------------------------
+002260* 8000-FINALIZAR
+002270*----------------------------------------------------------------
+002280 8000-FINALIZAR.
+002290     DISPLAY " ".
+002300     DISPLAY "AUMENTARAM ......... : " WS-QTD-AUMENTOU.
+002310     DISPLAY "DIMINUIRAM ......... : " WS-QTD-DIMINUIU.
+002320     DISPLAY "SEM ALTERACAO ...... : " WS-QTD-INALTERADO.
+002330     DISPLAY "NAO LOCALIZADOS ..... : " WS-QTD-NAO-LOCALIZADO.
+
+002340     CLOSE EMPLOYEE-BEFORE EMPLOYEE-AFTER.
+002350 8000-FINALIZAR-EXIT.
+002360     EXIT.
+
+002370 9999-EXIT.
+002380     STOP RUN.
