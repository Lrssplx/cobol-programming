@@ -1,31 +1,117 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG10.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       01  VALOR1 PIC 9(3).
-       01  NOME PIC X(20).
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-            DISPLAY "---- USO OR ----".
-            DISPLAY "INFORME O NOME".
-            ACCEPT NOME.
-            DISPLAY "INFORME O NUMERO".
-            ACCEPT VALOR1.
-
-            IF NOME = "MARIA" OR VALOR1 = 10
-                 DISPLAY "CONDICAO VERDADEIRA"
-
-            ELSE
-                 DISPLAY "CONDICAO FALSA".
-
-
-            STOP RUN.
+001000******************************************************************
+001010* PROGRAM-ID: PROG10
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     LOOKS UP A REAL EMPLOYEE ON THE EMPLOYEE-MASTER
+001070*              FILE, EITHER BY CODIGO OR BY NAME. THE OLD VERSION
+001080*              ONLY COMPARED WHATEVER WAS TYPED AGAINST THE
+001090*              LITERAL "MARIA" OR THE LITERAL 10 - IT NEVER
+001100*              TOUCHED A REAL RECORD.
+001110* ----------------------------------------------------------------
+001120* MODIFICATION HISTORY
+001130* DATE       INIT DESCRIPTION
+001140* 2026-08-09 RA   REPLACED THE HARD-CODED "MARIA"/10 SAMPLE WITH
+001150*                 A REAL LOOKUP AGAINST EMPLOYEE-MASTER BY CODIGO
+001160*                 OR BY NOME.
+001170******************************************************************
+001180 IDENTIFICATION DIVISION.
+001190 PROGRAM-ID. PROG10.
+
+001200 ENVIRONMENT DIVISION.
+001210 INPUT-OUTPUT SECTION.
+001220 FILE-CONTROL.
+001230     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+001240         ORGANIZATION IS INDEXED
+001250         ACCESS MODE IS DYNAMIC
+001260         RECORD KEY IS CODIGO
+001270         FILE STATUS IS FS-EMPMAST.
+
+001280 DATA DIVISION.
+001290 FILE SECTION.
+001300 FD  EMPLOYEE-MASTER.
+001310 COPY EMPREC.
+
+001320 WORKING-STORAGE SECTION.
+001330 01  FS-EMPMAST                  PIC X(02).
+001340     88  FS-EMPMAST-OK           VALUE "00".
+001350     88  FS-EMPMAST-EOF          VALUE "10".
+
+001360 01  WS-TIPO-BUSCA               PIC X(01).
+001370 01  WS-NOME-PROCURADO           PIC X(30).
+001380 01  WS-ACHOU-SW                 PIC X(01) VALUE "N".
+001390     88  WS-ACHOU                VALUE "Y".
+001400 01  WS-MENSAGEM                 PIC X(40).
+001410 01  WS-CODIGO-ENT               PIC 9(09).
+001420 01  WS-LIMITE-MIN               PIC 9(09).
+001430 01  WS-LIMITE-MAX               PIC 9(09).
+
+001440 PROCEDURE DIVISION.
+001450 PROGRAM-BEGIN.
+001460     OPEN INPUT EMPLOYEE-MASTER.
+001470     IF NOT FS-EMPMAST-OK
+001480         DISPLAY "PROG10: ERRO AO ABRIR EMPLOYEE-MASTER "
+001490                 FS-EMPMAST
+001500         GO TO PROGRAM-DONE
+001510     END-IF.
+
+001520     DISPLAY "---- BUSCA DE FUNCIONARIO ----".
+001530     DISPLAY "BUSCAR POR (C)ODIGO OU (N)OME?".
+001540     ACCEPT WS-TIPO-BUSCA.
+
+001550     IF WS-TIPO-BUSCA = "C" OR WS-TIPO-BUSCA = "c"
+001560         PERFORM BUSCAR-POR-CODIGO
+001570     ELSE
+001580         PERFORM BUSCAR-POR-NOME
+001590     END-IF.
+
+001600     IF WS-ACHOU
+001610         DISPLAY "CONDICAO VERDADEIRA - FUNCIONARIO ENCONTRADO"
+001620         DISPLAY FUNCIONARIO
+001630     ELSE
+001640         DISPLAY "CONDICAO FALSA - FUNCIONARIO NAO ENCONTRADO"
+001650     END-IF.
+
+001660     CLOSE EMPLOYEE-MASTER.
+
+001670 PROGRAM-DONE.
+001680     STOP RUN.
+
+001690 BUSCAR-POR-CODIGO.
+001700     MOVE "INFORME O CODIGO" TO WS-MENSAGEM.
+001710     MOVE ZERO TO WS-LIMITE-MIN.
+001720     MOVE 999999 TO WS-LIMITE-MAX.
+001730     CALL "PROG41" USING WS-MENSAGEM WS-CODIGO-ENT
+001740         WS-LIMITE-MIN WS-LIMITE-MAX.
+001750     MOVE WS-CODIGO-ENT TO CODIGO.
+001760     READ EMPLOYEE-MASTER
+001770         INVALID KEY
+001780             MOVE "N" TO WS-ACHOU-SW
+001790         NOT INVALID KEY
+001800             MOVE "Y" TO WS-ACHOU-SW
+001810     END-READ.
+
+001820 BUSCAR-POR-NOME.
+001830     DISPLAY "INFORME O NOME".
+001840     ACCEPT WS-NOME-PROCURADO.
+001850     MOVE "N" TO WS-ACHOU-SW.
+001860     MOVE LOW-VALUES TO CODIGO.
+001870     START EMPLOYEE-MASTER KEY IS NOT LESS THAN CODIGO
+001880         INVALID KEY
+001890             MOVE "N" TO WS-ACHOU-SW
+001900     END-START.
+001910     IF WS-ACHOU-SW NOT = "N"
+001920         PERFORM PROCURAR-PROXIMO UNTIL
+001930             FS-EMPMAST-EOF OR WS-ACHOU
+001940     END-IF.
+
+001950 PROCURAR-PROXIMO.
+001960     READ EMPLOYEE-MASTER NEXT
+001970         AT END
+001980             SET FS-EMPMAST-EOF TO TRUE
+001990         NOT AT END
+002000             IF NOME = WS-NOME-PROCURADO
+002010                 SET WS-ACHOU TO TRUE
+002020             END-IF
+002030     END-READ.
