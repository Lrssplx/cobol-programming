@@ -1,31 +1,99 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG8.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
+001000******************************************************************
+001010* PROGRAM-ID: PROG8
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     COMPARES TWO OPERATOR-SUPPLIED VALUES. THE OLD
+001070*              VERSION ONLY REPORTED "MAIOR" OR "MENOR" AND SAID
+001080*              NOTHING WHEN THE TWO VALUES WERE EQUAL. NOW ALL
+001090*              THREE CASES ARE HANDLED, AND A MISMATCH IS
+001100*              APPENDED TO A RECONCILIATION-EXCEPTIONS FILE SO A
+001110*              BATCH OF COMPARISONS CAN BE REVIEWED LATER - THE
+001120*              SAME EXCEPTION LAYOUT PROG9 USES FOR ITS RANGE
+001130*              CHECK.
+001140* ----------------------------------------------------------------
+001150* MODIFICATION HISTORY
+001160* DATE       INIT DESCRIPTION
+001170* 2026-08-09 RA   ADDED THE EQUAL CASE (WAS SILENT ON A TIE) AND
+001180*                 LOGGED EVERY COMPARISON TO A SHARED EXCEPTIONS
+001190*                 FILE VIA COPYBOOK EXCPREC.
+001195* 2026-08-09 RA   ONLY A MISMATCH IS LOGGED NOW, NOT A MATCHING
+001196*                 COMPARISON - THE ORIGINAL REQUEST ASKED FOR
+001197*                 MISMATCHES TO BE WRITTEN TO THE EXCEPTIONS FILE,
+001198*                 NOT A RECORD OF EVERY COMPARISON MADE.
+001200******************************************************************
+001210 IDENTIFICATION DIVISION.
+001220 PROGRAM-ID. PROG8.
 
+001230 ENVIRONMENT DIVISION.
+001240 INPUT-OUTPUT SECTION.
+001250 FILE-CONTROL.
+001260     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+001270         ORGANIZATION IS LINE SEQUENTIAL
+001280         FILE STATUS IS FS-EXCPFILE.
 
-       WORKING-STORAGE SECTION.
-       01  VALOR1 PIC 9(2).
-       01  VALOR2 PIC 9(2).
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
+001290 DATA DIVISION.
+001300 FILE SECTION.
+001310 FD  EXCEPTION-FILE.
+001320 COPY EXCPREC.
 
-            DISPLAY "INFORME O VALOR 1".
-            ACCEPT VALOR1.
+001330 WORKING-STORAGE SECTION.
+001340 01  FS-EXCPFILE                 PIC X(02).
+001350     88  FS-EXCPFILE-OK          VALUE "00".
 
-            DISPLAY "INFORME VALOR 2"
-            ACCEPT VALOR2.
+001360 01  VALOR1                      PIC 9(09).
+001370 01  VALOR2                      PIC 9(09).
+001380 01  WS-MENSAGEM                 PIC X(40).
+001390 01  WS-RESULTADO                PIC X(15).
+001400 01  WS-LIMITE-MIN               PIC 9(09).
+001410 01  WS-LIMITE-MAX               PIC 9(09).
 
-            IF VALOR1>VALOR2
-                DISPLAY "VALOR1 EH MAIOR QUE VALOR2".
+001420 PROCEDURE DIVISION.
+001430 PROGRAM-BEGIN.
+001440     PERFORM 1000-LER-VALORES.
+001450     PERFORM 2000-COMPARAR.
+001460     PERFORM 3000-GRAVAR-EXCECAO.
+001470     STOP RUN.
 
-                IF VALOR1<VALOR2
-                    DISPLAY "VALOR1 EH MENOR QUE VALOR2".
+001480 1000-LER-VALORES.
+001490     MOVE ZERO TO WS-LIMITE-MIN.
+001500     MOVE 999999999 TO WS-LIMITE-MAX.
+001510     MOVE "INFORME O VALOR 1" TO WS-MENSAGEM.
+001520     CALL "PROG41" USING WS-MENSAGEM VALOR1
+001530         WS-LIMITE-MIN WS-LIMITE-MAX.
 
-            STOP RUN.
+001540     MOVE "INFORME O VALOR 2" TO WS-MENSAGEM.
+001550     CALL "PROG41" USING WS-MENSAGEM VALOR2
+001560         WS-LIMITE-MIN WS-LIMITE-MAX.
+
+001570 2000-COMPARAR.
+001580     IF VALOR1 > VALOR2
+001590         DISPLAY "VALOR1 EH MAIOR QUE VALOR2"
+001600         MOVE "VALOR1 MAIOR" TO WS-RESULTADO
+001610     ELSE
+001620         IF VALOR1 < VALOR2
+001630             DISPLAY "VALOR1 EH MENOR QUE VALOR2"
+001640             MOVE "VALOR1 MENOR" TO WS-RESULTADO
+001650         ELSE
+001660             DISPLAY "VALOR1 EH IGUAL A VALOR2"
+001670             MOVE "VALOR1 IGUAL" TO WS-RESULTADO
+001680         END-IF
+001690     END-IF.
+
+001700 3000-GRAVAR-EXCECAO.
+001705     IF VALOR1 NOT = VALOR2
+001710         ACCEPT EXCP-DATA FROM DATE YYYYMMDD
+001720         ACCEPT EXCP-HORA FROM TIME
+001730         MOVE "PROG8   "  TO EXCP-PROGRAMA
+001740         MOVE "VALOR1/2" TO EXCP-CAMPO
+001750         MOVE WS-RESULTADO TO EXCP-VALOR
+001760         MOVE "VALORES NAO CONFEREM" TO EXCP-REGRA
+
+001770         OPEN EXTEND EXCEPTION-FILE
+001780         IF NOT FS-EXCPFILE-OK
+001790             OPEN OUTPUT EXCEPTION-FILE
+001800         END-IF
+001810         WRITE EXCP-REC
+001820         CLOSE EXCEPTION-FILE
+001825     END-IF.
