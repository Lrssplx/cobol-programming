@@ -0,0 +1,132 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG25
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     FRONT-DOOR DISPATCHER FOR THE UTILITY PROGRAMS.
+001070*              TAKES A TWO-DIGIT JOB CODE - EITHER TYPED BY THE
+001080*              OPERATOR OR SUPPLIED UNATTENDED VIA A DISPPARM
+001090*              FILE (THE SAME WAY PROG35'S MENU FEEDS IT) - AND
+001100*              ROUTES TO THE MATCHING UTILITY BY PROGRAM-ID, SO
+001110*              NOBODY HAS TO MEMORIZE WHICH PROGRAM-ID CURRENTLY
+001120*              BACKS WHICH JOB.
+001130* ----------------------------------------------------------------
+001140* MODIFICATION HISTORY
+001150* DATE       INIT DESCRIPTION
+001160* 2026-08-09 RA   INITIAL VERSION
+001170******************************************************************
+001180 IDENTIFICATION DIVISION.
+001190 PROGRAM-ID. PROG25.
+
+001200 ENVIRONMENT DIVISION.
+001210 INPUT-OUTPUT SECTION.
+001220 FILE-CONTROL.
+001230     SELECT DISPATCH-PARM ASSIGN TO "DISPPARM"
+001240         ORGANIZATION IS LINE SEQUENTIAL
+001250         FILE STATUS IS FS-DISPPARM.
+
+001260 DATA DIVISION.
+001270 FILE SECTION.
+001280 FD  DISPATCH-PARM.
+001290 01  DISPPARM-REC                PIC X(02).
+
+001300 WORKING-STORAGE SECTION.
+001310 01  FS-DISPPARM                 PIC X(02).
+001320     88  FS-DISPPARM-OK          VALUE "00".
+
+001330 01  WS-CODIGO-JOB                PIC X(02).
+001340 01  WS-INDICE                    PIC 9(02) COMP.
+001350 01  WS-ACHOU-SW                  PIC X(01) VALUE "N".
+001360     88  WS-ACHOU                 VALUE "Y".
+
+001370 01  WS-TABELA-JOBS.
+001380    05  FILLER PIC X(40) VALUE
+001390        "01PROG16  CADASTRAR/ATUALIZAR FUNCIONARI".
+001400    05  FILLER PIC X(40) VALUE
+001410        "02PROG18  ATRIBUIR TAREFA/DEPARTAMENTO  ".
+001420    05  FILLER PIC X(40) VALUE
+001430        "03PROG19  CALCULAR FOLHA DE PAGAMENTO   ".
+001440    05  FILLER PIC X(40) VALUE
+001450        "04PROG12  IMPRIMIR RELATORIO DE TABUADA ".
+001460    05  FILLER PIC X(40) VALUE
+001470        "05PROG10  CONSULTAR FUNCIONARIO         ".
+001480    05  FILLER PIC X(40) VALUE
+001490        "06PROG21  RELATORIO DE APOSENTADORIA    ".
+001500    05  FILLER PIC X(40) VALUE
+001510        "07PROG23  RECONCILIACAO DE LOTE         ".
+001520    05  FILLER PIC X(40) VALUE
+001530        "08PROG7   PESQUISA COM O FUNCIONARIO    ".
+001540 01  WS-TABELA-JOBS-TAB REDEFINES WS-TABELA-JOBS.
+001550     05  WS-JOB-ENTRADA OCCURS 8 TIMES.
+001560         10  WS-JOB-CODIGO         PIC X(02).
+001570         10  WS-JOB-PROGRAMA       PIC X(08).
+001580         10  WS-JOB-DESCRICAO      PIC X(30).
+
+001590 PROCEDURE DIVISION.
+
+001600*----------------------------------------------------------------
+001610* 0000-MAINLINE
+001620*----------------------------------------------------------------
+001630 0000-MAINLINE.
+001640     PERFORM 1000-OBTER-CODIGO THRU 1000-OBTER-CODIGO-EXIT.
+001650     PERFORM 2000-LOCALIZAR-JOB THRU 2000-LOCALIZAR-JOB-EXIT.
+
+001660     IF WS-ACHOU
+001670         PERFORM 3000-DESPACHAR THRU 3000-DESPACHAR-EXIT
+001680     ELSE
+001690         DISPLAY "PROG25: CODIGO DE JOB DESCONHECIDO: "
+001700             WS-CODIGO-JOB
+001710     END-IF.
+
+001720     STOP RUN.
+
+001730*----------------------------------------------------------------
+001740* 1000-OBTER-CODIGO - A DISPPARM FILE MEANS THIS RUN WAS
+001750*                      DISPATCHED BY PROG35's MENU; OTHERWISE
+001760*                      PROMPT DIRECTLY
+001770*----------------------------------------------------------------
+001780 1000-OBTER-CODIGO.
+001790     OPEN INPUT DISPATCH-PARM.
+001800     IF FS-DISPPARM-OK
+001810         READ DISPATCH-PARM
+001820             AT END
+001830                 MOVE SPACES TO WS-CODIGO-JOB
+001840             NOT AT END
+001850                 MOVE DISPPARM-REC TO WS-CODIGO-JOB
+001860         END-READ
+001870         CLOSE DISPATCH-PARM
+001880     ELSE
+001890         DISPLAY "DIGITE O CODIGO DO JOB DESEJADO (01-08)"
+001900         ACCEPT WS-CODIGO-JOB
+001910     END-IF.
+001920 1000-OBTER-CODIGO-EXIT.
+001930     EXIT.
+
+001940*----------------------------------------------------------------
+001950* 2000-LOCALIZAR-JOB
+001960*----------------------------------------------------------------
+001970 2000-LOCALIZAR-JOB.
+001980     MOVE ZERO TO WS-INDICE.
+001990     PERFORM 2100-COMPARAR-ENTRADA
+002000         VARYING WS-INDICE FROM 1 BY 1
+002010         UNTIL WS-INDICE > 8 OR WS-ACHOU.
+002020 2000-LOCALIZAR-JOB-EXIT.
+002030     EXIT.
+
+002040 2100-COMPARAR-ENTRADA.
+002050     IF WS-JOB-CODIGO(WS-INDICE) = WS-CODIGO-JOB
+002060         SET WS-ACHOU TO TRUE
+002070     END-IF.
+
+002080*----------------------------------------------------------------
+002090* 3000-DESPACHAR - LAUNCH THE TARGET AS ITS OWN RUN UNIT SO ITS
+002100*                   STOP RUN DOES NOT END THIS DISPATCHER'S CALLER
+002110*----------------------------------------------------------------
+002120 3000-DESPACHAR.
+002130     DISPLAY "PROG25: DESPACHANDO "
+002140         WS-JOB-DESCRICAO(WS-INDICE)
+002150         " (" WS-JOB-PROGRAMA(WS-INDICE) ")".
+002160     CALL "SYSTEM" USING WS-JOB-PROGRAMA(WS-INDICE).
+002170 3000-DESPACHAR-EXIT.
+002180     EXIT.
