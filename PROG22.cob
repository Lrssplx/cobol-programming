@@ -0,0 +1,111 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG22
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     CALLABLE AUDIT-TRAIL WRITER. GIVEN A CALLING
+001070*              PROGRAM NAME AND A SHORT DESCRIPTION, APPENDS A
+001080*              SEQUENCE-NUMBERED, TIMESTAMPED ROW TO THE AUDIT
+001090*              LOG SO "WHAT HAPPENED, IN WHAT ORDER, DURING
+001100*              TODAY'S RUN" CAN BE ANSWERED AFTER THE FACT.
+001110*              MODELED ON THE NUMBERED-MESSAGE IDEA IN PROG5.
+001120* ----------------------------------------------------------------
+001130* MODIFICATION HISTORY
+001140* DATE       INIT DESCRIPTION
+001150* 2026-08-09 RA   INITIAL VERSION
+001160******************************************************************
+001170 IDENTIFICATION DIVISION.
+001180 PROGRAM-ID. PROG22.
+
+001190 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001210 FILE-CONTROL.
+001220     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+001230         ORGANIZATION IS LINE SEQUENTIAL
+001240         FILE STATUS IS FS-AUDITLOG.
+
+001250     SELECT AUDIT-SEQ-FILE ASSIGN TO "AUDITSEQ"
+001260         ORGANIZATION IS INDEXED
+001270         ACCESS MODE IS DYNAMIC
+001280         RECORD KEY IS SEQ-CHAVE
+001290         FILE STATUS IS FS-AUDITSEQ.
+
+001300 DATA DIVISION.
+001310 FILE SECTION.
+001320 FD  AUDIT-LOG.
+001330 COPY AUDITREC.
+
+001340 FD  AUDIT-SEQ-FILE.
+001350 01  SEQ-CONTROL-REC.
+001360     05  SEQ-CHAVE               PIC X(10).
+001370     05  SEQ-ULTIMO              PIC 9(08).
+
+001380 WORKING-STORAGE SECTION.
+001390 01  FS-AUDITLOG                 PIC X(02).
+001400     88  FS-AUDITLOG-OK          VALUE "00".
+001410 01  FS-AUDITSEQ                 PIC X(02).
+001420     88  FS-AUDITSEQ-OK          VALUE "00".
+
+001430 LINKAGE SECTION.
+001440 01  LK-PROGRAMA                 PIC X(08).
+001450 01  LK-DESCRICAO                PIC X(60).
+
+001460 PROCEDURE DIVISION USING LK-PROGRAMA LK-DESCRICAO.
+
+001470 0000-MAINLINE.
+001480     PERFORM 1000-PROXIMA-SEQUENCIA
+001485         THRU 1000-PROXIMA-SEQUENCIA-EXIT.
+001490     PERFORM 2000-GRAVAR-AUDITORIA
+001495         THRU 2000-GRAVAR-AUDITORIA-EXIT.
+001500     GOBACK.
+
+001510*----------------------------------------------------------------
+001520* 1000-PROXIMA-SEQUENCIA - NEXT SEQUENCE NUMBER, KEPT IN A
+001530*                           ONE-ROW CONTROL FILE SO IT SURVIVES
+001540*                           ACROSS SEPARATE RUNS
+001550*----------------------------------------------------------------
+001560 1000-PROXIMA-SEQUENCIA.
+001570     OPEN I-O AUDIT-SEQ-FILE.
+001580     IF NOT FS-AUDITSEQ-OK
+001590         OPEN OUTPUT AUDIT-SEQ-FILE
+001600         CLOSE AUDIT-SEQ-FILE
+001610         OPEN I-O AUDIT-SEQ-FILE
+001620     END-IF.
+
+001630     MOVE "AUDITSEQ" TO SEQ-CHAVE.
+001640     READ AUDIT-SEQ-FILE
+001650         INVALID KEY
+001660             MOVE ZERO TO SEQ-ULTIMO
+001670     END-READ.
+
+001680     ADD 1 TO SEQ-ULTIMO.
+001690     MOVE SEQ-ULTIMO TO AUD-SEQUENCIA.
+
+001700     IF FS-AUDITSEQ-OK
+001710         REWRITE SEQ-CONTROL-REC
+001720     ELSE
+001730         WRITE SEQ-CONTROL-REC
+001740     END-IF.
+
+001750     CLOSE AUDIT-SEQ-FILE.
+001760 1000-PROXIMA-SEQUENCIA-EXIT.
+001770     EXIT.
+
+001780*----------------------------------------------------------------
+001790* 2000-GRAVAR-AUDITORIA
+001800*----------------------------------------------------------------
+001810 2000-GRAVAR-AUDITORIA.
+001820     ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+001830     ACCEPT AUD-HORA FROM TIME.
+001840     MOVE LK-PROGRAMA  TO AUD-PROGRAMA.
+001850     MOVE LK-DESCRICAO TO AUD-DESCRICAO.
+
+001860     OPEN EXTEND AUDIT-LOG.
+001870     IF NOT FS-AUDITLOG-OK
+001880         OPEN OUTPUT AUDIT-LOG
+001890     END-IF.
+001900     WRITE AUDIT-REC.
+001910     CLOSE AUDIT-LOG.
+001920 2000-GRAVAR-AUDITORIA-EXIT.
+001930     EXIT.
