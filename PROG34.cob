@@ -0,0 +1,264 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG34
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     BUILDS OUT PROG7'S SURVEY PATTERN INTO A FULL NEW-
+001070*              HIRE ONBOARDING QUESTIONNAIRE - SEVERAL YES/NO AND
+001080*              SHORT-ANSWER QUESTIONS INSTEAD OF ONE UNGRADED
+001090*              PIZZA PREFERENCE - ALL CAPTURED TO THE SHARED
+001100*              SURVEY FILE UNDER THE "ONBOARD" QUESTIONNAIRE TAG.
+001110*              ALSO OFFERS A COMPLETION REPORT SHOWING HR WHICH
+001120*              ACTIVE EMPLOYEES HAVE FINISHED ONBOARDING AND WHICH
+001130*              HAVE NOT.
+001140* ----------------------------------------------------------------
+001150* MODIFICATION HISTORY
+001160* DATE       INIT DESCRIPTION
+001170* 2026-08-09 RA   INITIAL VERSION
+001175* 2026-08-09 RA   2300-CONTAR-RESPOSTAS WAS COUNTING SURVEY ROWS
+001176*                 AGAINST WS-QTD-PERGUNTAS, NOT DISTINCT QUESTIONS
+001177*                 ANSWERED - A RE-RUN OR DUPLICATE ANSWER COULD
+001178*                 REACH THE ROW COUNT WITH QUESTIONS STILL UNSET.
+001179*                 NOW TALLIES DISTINCT SV-PERGUNTA-NUM VALUES IN A
+001180*                 5-ENTRY ANSWERED-FLAG TABLE, THE SAME WAY PROG7
+001181*                 TALLIES ITS SURVEY ROWS.
+001182******************************************************************
+001190 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. PROG34.
+
+001210 ENVIRONMENT DIVISION.
+001220 INPUT-OUTPUT SECTION.
+001230 FILE-CONTROL.
+001240     SELECT SURVEY-FILE ASSIGN TO "SURVEY"
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS IS FS-SURVEY.
+
+001270     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+001280         ORGANIZATION IS INDEXED
+001290         ACCESS MODE IS DYNAMIC
+001300         RECORD KEY IS CODIGO
+001310         FILE STATUS IS FS-EMPMAST.
+
+001320 DATA DIVISION.
+001330 FILE SECTION.
+001340 FD  SURVEY-FILE.
+001350 COPY SURVEY.
+
+001360 FD  EMPLOYEE-MASTER.
+001370 COPY EMPREC.
+
+001380 WORKING-STORAGE SECTION.
+001390 01  FS-SURVEY                   PIC X(02).
+001400     88  FS-SURVEY-OK            VALUE "00".
+001410     88  FS-SURVEY-EOF           VALUE "10".
+
+001420 01  FS-EMPMAST                  PIC X(02).
+001430     88  FS-EMPMAST-OK           VALUE "00".
+001440     88  FS-EMPMAST-EOF          VALUE "10".
+
+001450 01  WS-OPCAO                    PIC X(01).
+
+001460 01  WS-CODIGO                   PIC 9(06).
+001470 01  WS-CODIGO-ENT               PIC 9(09).
+001480 01  WS-MENSAGEM                 PIC X(40).
+001490 01  WS-LIMITE-MIN               PIC 9(09).
+001500 01  WS-LIMITE-MAX               PIC 9(09).
+001510 01  WS-PERGUNTA-NUM              PIC 9(02) COMP.
+001520 01  WS-RESPOSTA                 PIC X(40).
+
+001530 01  WS-QTD-PERGUNTAS            PIC 9(02) COMP VALUE 5.
+
+001540 01  WS-PERGUNTAS.
+001550     05  FILLER PIC X(35) VALUE
+001560         "RECEBEU O CRACHA E OS ACESSOS?".
+001570     05  FILLER PIC X(35) VALUE
+001580         "CONCLUIU O TREINAMENTO DE SEGURANC".
+001590     05  FILLER PIC X(35) VALUE
+001600         "JA CONHECE SEU GESTOR DIRETO?".
+001610     05  FILLER PIC X(35) VALUE
+001620         "QUAL O NOME DO SEU MENTOR DESIGNAD".
+001630     05  FILLER PIC X(35) VALUE
+001640         "QUAL RAMAL TELEFONICO FOI ATRIBUID".
+001650 01  WS-PERGUNTAS-TAB REDEFINES WS-PERGUNTAS.
+001660     05  WS-PERGUNTA-TXT PIC X(35) OCCURS 5 TIMES.
+
+001670 01  WS-TIPOS.
+001680     05  FILLER PIC X(01) VALUE "S".
+001690     05  FILLER PIC X(01) VALUE "S".
+001700     05  FILLER PIC X(01) VALUE "S".
+001710     05  FILLER PIC X(01) VALUE "T".
+001720     05  FILLER PIC X(01) VALUE "T".
+001730 01  WS-TIPOS-TAB REDEFINES WS-TIPOS.
+001740     05  WS-TIPO PIC X(01) OCCURS 5 TIMES.
+
+001750 01  WS-QTD-RESPONDIDAS           PIC 9(03) COMP.
+001760 01  WS-QTD-CONCLUIDOS            PIC 9(05) COMP VALUE ZERO.
+001770 01  WS-QTD-PENDENTES             PIC 9(05) COMP VALUE ZERO.
+
+001772 01  WS-RESP-IDX                  PIC 9(02) COMP.
+001774 01  WS-RESP-TABLE.
+001776     05  WS-RESP-FLAG PIC X(01) OCCURS 5 TIMES VALUE "N".
+001778         88  WS-RESP-DADA            VALUE "Y".
+
+001780 PROCEDURE DIVISION.
+
+001790 0000-MAINLINE.
+001800     DISPLAY "1 = RESPONDER QUESTIONARIO DE INTEGRACAO".
+001810     DISPLAY "2 = RELATORIO DE CONCLUSAO DE INTEGRACAO".
+001820     ACCEPT WS-OPCAO.
+
+001830     IF WS-OPCAO = "1"
+001840         PERFORM 1000-QUESTIONARIO THRU 1000-QUESTIONARIO-EXIT
+001850     ELSE
+001860         IF WS-OPCAO = "2"
+001870             PERFORM 2000-RELATORIO THRU 2000-RELATORIO-EXIT
+001880         ELSE
+001890             DISPLAY "PROG34: OPCAO INVALIDA"
+001900         END-IF
+001910     END-IF.
+
+001920     STOP RUN.
+
+001930*----------------------------------------------------------------
+001940* 1000-QUESTIONARIO
+001950*----------------------------------------------------------------
+001960 1000-QUESTIONARIO.
+001970     MOVE "CODIGO DO FUNCIONARIO" TO WS-MENSAGEM.
+001980     MOVE ZERO TO WS-LIMITE-MIN.
+001990     MOVE 999999 TO WS-LIMITE-MAX.
+002000     CALL "PROG41" USING WS-MENSAGEM WS-CODIGO-ENT
+002010         WS-LIMITE-MIN WS-LIMITE-MAX.
+002020     MOVE WS-CODIGO-ENT TO WS-CODIGO.
+
+002030     OPEN EXTEND SURVEY-FILE.
+002040     IF NOT FS-SURVEY-OK
+002050         OPEN OUTPUT SURVEY-FILE
+002060     END-IF.
+
+002070     MOVE ZERO TO WS-PERGUNTA-NUM.
+002080     PERFORM 1100-PERGUNTA
+002090         UNTIL WS-PERGUNTA-NUM = WS-QTD-PERGUNTAS.
+
+002100     CLOSE SURVEY-FILE.
+002110 1000-QUESTIONARIO-EXIT.
+002120     EXIT.
+
+002130 1100-PERGUNTA.
+002140     ADD 1 TO WS-PERGUNTA-NUM.
+002150     DISPLAY WS-PERGUNTA-TXT(WS-PERGUNTA-NUM).
+
+002160     IF WS-TIPO(WS-PERGUNTA-NUM) = "S"
+002170         DISPLAY "(S/N)"
+002180         ACCEPT WS-RESPOSTA
+002190     ELSE
+002200         DISPLAY "(RESPOSTA CURTA)"
+002210         ACCEPT WS-RESPOSTA
+002220     END-IF.
+
+002230     MOVE WS-CODIGO       TO SV-CODIGO.
+002240     MOVE "ONBOARD "      TO SV-QUESTIONARIO.
+002250     MOVE WS-PERGUNTA-NUM TO SV-PERGUNTA-NUM.
+002260     MOVE WS-RESPOSTA     TO SV-RESPOSTA.
+002270     ACCEPT SV-DATA FROM DATE YYYYMMDD.
+002280     ACCEPT SV-HORA FROM TIME.
+002290     WRITE SURVEY-REC.
+
+002300*----------------------------------------------------------------
+002310* 2000-RELATORIO - FOR EVERY ACTIVE FUNCIONARIO, COUNT HOW MANY
+002320*                   OF THE ONBOARDING QUESTIONS WERE ANSWERED AND
+002330*                   FLAG "CONCLUIDO" ONLY WHEN ALL ARE PRESENT
+002340*----------------------------------------------------------------
+002350 2000-RELATORIO.
+002360     OPEN INPUT EMPLOYEE-MASTER.
+002370     IF NOT FS-EMPMAST-OK
+002380         DISPLAY "PROG34: ERRO AO ABRIR EMPLOYEE-MASTER "
+002390                 FS-EMPMAST
+002400         GO TO 2000-RELATORIO-EXIT
+002410     END-IF.
+
+002420     DISPLAY "RELATORIO DE CONCLUSAO DE INTEGRACAO".
+002430     DISPLAY "CODIGO NOME                       STATUS".
+
+002440     PERFORM 2100-LER-PROXIMO-EMP.
+002450     PERFORM 2200-AVALIAR-FUNCIONARIO
+002460         UNTIL FS-EMPMAST-EOF.
+
+002470     DISPLAY " ".
+002480     DISPLAY "CONCLUIDOS: " WS-QTD-CONCLUIDOS.
+002490     DISPLAY "PENDENTES ..: " WS-QTD-PENDENTES.
+
+002500     CLOSE EMPLOYEE-MASTER.
+002510 2000-RELATORIO-EXIT.
+002520     EXIT.
+
+002530 2100-LER-PROXIMO-EMP.
+002540     READ EMPLOYEE-MASTER NEXT
+002550         AT END
+002560             SET FS-EMPMAST-EOF TO TRUE
+002570     END-READ.
+
+002580 2200-AVALIAR-FUNCIONARIO.
+002590     IF EMP-ATIVO
+002600         PERFORM 2300-CONTAR-RESPOSTAS
+002610         IF WS-QTD-RESPONDIDAS >= WS-QTD-PERGUNTAS
+002620             DISPLAY CODIGO " " NOME " CONCLUIDO"
+002630             ADD 1 TO WS-QTD-CONCLUIDOS
+002640         ELSE
+002650             DISPLAY CODIGO " " NOME " PENDENTE ("
+002660                 WS-QTD-RESPONDIDAS "/" WS-QTD-PERGUNTAS ")"
+002670             ADD 1 TO WS-QTD-PENDENTES
+002680         END-IF
+002690     END-IF.
+
+002700     PERFORM 2100-LER-PROXIMO-EMP.
+
+002710*----------------------------------------------------------------
+002720* 2300-CONTAR-RESPOSTAS - ONE PASS OF THE SURVEY FILE COUNTING
+002730*                          DISTINCT ONBOARDING QUESTIONS ANSWERED
+002740*                          BY THIS CODIGO
+002750*----------------------------------------------------------------
+002760 2300-CONTAR-RESPOSTAS.
+002762     MOVE ZERO TO WS-RESP-IDX.
+002764     PERFORM 2305-ZERAR-RESP-FLAG UNTIL WS-RESP-IDX = 5.
+
+002770     MOVE ZERO TO WS-QTD-RESPONDIDAS.
+002780     MOVE "N" TO FS-SURVEY.
+002790     OPEN INPUT SURVEY-FILE.
+002800     IF NOT FS-SURVEY-OK
+002810         GO TO 2300-CONTAR-RESPOSTAS-EXIT
+002820     END-IF.
+
+002830     PERFORM 2310-LER-PROXIMA-RESPOSTA.
+002840     PERFORM 2320-VERIFICAR-RESPOSTA UNTIL FS-SURVEY-EOF.
+
+002845     PERFORM 2330-SOMAR-RESP-FLAG VARYING WS-RESP-IDX
+002846         FROM 1 BY 1 UNTIL WS-RESP-IDX > 5.
+
+002850     CLOSE SURVEY-FILE.
+002860 2300-CONTAR-RESPOSTAS-EXIT.
+002870     EXIT.
+
+002875 2305-ZERAR-RESP-FLAG.
+002876     ADD 1 TO WS-RESP-IDX.
+002877     MOVE "N" TO WS-RESP-FLAG(WS-RESP-IDX).
+
+002880 2310-LER-PROXIMA-RESPOSTA.
+002890     READ SURVEY-FILE
+002900         AT END
+002910             SET FS-SURVEY-EOF TO TRUE
+002920     END-READ.
+
+002930 2320-VERIFICAR-RESPOSTA.
+002940     IF SV-CODIGO = CODIGO AND SV-QUESTIONARIO = "ONBOARD "
+002945         IF SV-PERGUNTA-NUM >= 1 AND SV-PERGUNTA-NUM <= 5
+002950             SET WS-RESP-DADA(SV-PERGUNTA-NUM) TO TRUE
+002955         END-IF
+002960     END-IF.
+
+002970     PERFORM 2310-LER-PROXIMA-RESPOSTA.
+
+002980 2330-SOMAR-RESP-FLAG.
+002985     IF WS-RESP-DADA(WS-RESP-IDX)
+002990         ADD 1 TO WS-QTD-RESPONDIDAS
+002995     END-IF.
