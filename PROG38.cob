@@ -0,0 +1,152 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG38
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     CONSOLIDATED END-OF-DAY BATCH WRAPPER. LAUNCHES
+001070*              THE SHOP'S UNATTENDED EMPLOYEE-MASTER REPORTS
+001080*              BACK TO BACK AS ITS OWN RUN UNIT THE SAME WAY
+001090*              PROG24 CHAINS THE TABUADA FAMILY, SO ONE JOB
+001100*              SUBMISSION AT NIGHT COVERS THE INVOICE-LINE
+001110*              REPORT (PROG20), THE RETIREMENT-ELIGIBILITY
+001120*              REPORT (PROG21), THE DEPARTMENT ROSTER (PROG27),
+001130*              THE BONUS REGISTER (PROG32), AND THE TENURE/
+001140*              ANNIVERSARY REPORT (PROG36) INSTEAD OF AN
+001150*              OPERATOR RUNNING FIVE PROGRAMS ONE AT A TIME.
+001160*              THE RECONCILIATION (PROG23), VARIANCE (PROG29),
+001170*              MAILING EXTRACT (PROG31) AND ONBOARDING (PROG34)
+001180*              PROGRAMS ARE LEFT OUT OF THE CHAIN ON PURPOSE -
+001190*              THEY EITHER WAIT ON AN OPERATOR-SUPPLIED FIGURE
+001200*              OR CHOICE, OR NEED A BEFORE/AFTER SNAPSHOT PAIR
+001210*              THAT DOES NOT EXIST EVERY NIGHT, SO CHAINING
+001220*              THEM UNATTENDED WOULD JUST HANG THE JOB.
+001230*              EACH STEP'S OUTPUT IS CAPTURED INTO A DATED
+001240*              DIRECTORY (RELDIA.YYYYMMDD) SO THE NIGHT'S FULL
+001250*              SET OF REPORTS SITS TOGETHER IN ONE PLACE INSTEAD
+001260*              OF BEING OVERWRITTEN BY THE NEXT RUN.
+001270* ----------------------------------------------------------------
+001280* MODIFICATION HISTORY
+001290* DATE       INIT DESCRIPTION
+001300* 2026-08-09 RA   INITIAL VERSION
+001310* 2026-08-09 RA   ADDED THE DATED RELDIA.YYYYMMDD DIRECTORY AND
+001320*                 CAPTURED EACH STEP'S OUTPUT INTO IT, SO THE
+001330*                 WRAPPER ACTUALLY ASSEMBLES A DATED REPORT
+001340*                 PACKAGE INSTEAD OF JUST CHAINING THE RUNS.
+001350******************************************************************
+001360 IDENTIFICATION DIVISION.
+001370 PROGRAM-ID. PROG38.
+
+001380 ENVIRONMENT DIVISION.
+
+001390 DATA DIVISION.
+001400 WORKING-STORAGE SECTION.
+001410 01  WS-DATA-ATUAL               PIC 9(08).
+001420 01  WS-HORA-ATUAL                PIC 9(06).
+001430 01  WS-QTD-PASSOS                PIC 9(02) COMP VALUE ZERO.
+001440 01  WS-DIR-RELATORIOS            PIC X(20).
+001450 01  WS-COMANDO                   PIC X(80).
+
+001460 PROCEDURE DIVISION.
+
+001470 0000-MAINLINE.
+001480     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001490     PERFORM 2000-RODAR-RELATORIOS
+001500         THRU 2000-RODAR-RELATORIOS-EXIT.
+001510     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+001520     STOP RUN.
+
+001530*----------------------------------------------------------------
+001540* 1000-INICIALIZAR
+001550*----------------------------------------------------------------
+001560 1000-INICIALIZAR.
+001570     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+001580     ACCEPT WS-HORA-ATUAL FROM TIME.
+001590     DISPLAY "PROG38: INICIANDO O FECHAMENTO DIARIO - "
+001600         WS-DATA-ATUAL " " WS-HORA-ATUAL.
+
+001610     MOVE SPACES TO WS-DIR-RELATORIOS.
+001620     STRING "RELDIA." WS-DATA-ATUAL
+001630         DELIMITED BY SIZE INTO WS-DIR-RELATORIOS.
+
+001640     MOVE SPACES TO WS-COMANDO.
+001650     STRING "mkdir -p " DELIMITED BY SIZE
+001660         WS-DIR-RELATORIOS DELIMITED BY SPACE
+001670         INTO WS-COMANDO.
+001680     CALL "SYSTEM" USING WS-COMANDO.
+001690     DISPLAY "PROG38: PACOTE DE RELATORIOS DO DIA EM "
+001700         WS-DIR-RELATORIOS.
+001710 1000-INICIALIZAR-EXIT.
+001720     EXIT.
+
+001730*----------------------------------------------------------------
+001740* 2000-RODAR-RELATORIOS - RUN EACH REPORT AS ITS OWN RUN UNIT
+001750*                           SO THAT REPORT'S STOP RUN ENDS ONLY
+001760*                           ITS OWN STEP, NOT THE WHOLE JOB
+001770*----------------------------------------------------------------
+001780 2000-RODAR-RELATORIOS.
+001790     DISPLAY "PROG38: PASSO 1 - RELATORIO DE LINHAS DE FATURA "
+001800         "(PROG20)".
+001810     CALL "SYSTEM" USING "PROG20".
+001820     MOVE SPACES TO WS-COMANDO.
+001830     STRING "cp INVREL " DELIMITED BY SIZE
+001840         WS-DIR-RELATORIOS DELIMITED BY SPACE
+001850         "/INVREL.DAT" DELIMITED BY SIZE
+001860         INTO WS-COMANDO.
+001870     CALL "SYSTEM" USING WS-COMANDO.
+001880     ADD 1 TO WS-QTD-PASSOS.
+
+001890     DISPLAY "PROG38: PASSO 2 - RELATORIO DE ELEGIBILIDADE PARA "
+001900         "APOSENTADORIA (PROG21)".
+001910     MOVE SPACES TO WS-COMANDO.
+001920     STRING "PROG21 > " DELIMITED BY SIZE
+001930         WS-DIR-RELATORIOS DELIMITED BY SPACE
+001940         "/PROG21.LST" DELIMITED BY SIZE
+001950         INTO WS-COMANDO.
+001960     CALL "SYSTEM" USING WS-COMANDO.
+001970     ADD 1 TO WS-QTD-PASSOS.
+
+001980     DISPLAY "PROG38: PASSO 3 - RELATORIO DE FUNCIONARIOS POR "
+001990         "DEPARTAMENTO (PROG27)".
+002000     MOVE SPACES TO WS-COMANDO.
+002010     STRING "PROG27 > " DELIMITED BY SIZE
+002020         WS-DIR-RELATORIOS DELIMITED BY SPACE
+002030         "/PROG27.LST" DELIMITED BY SIZE
+002040         INTO WS-COMANDO.
+002050     CALL "SYSTEM" USING WS-COMANDO.
+002060     ADD 1 TO WS-QTD-PASSOS.
+
+002070     DISPLAY "PROG38: PASSO 4 - REGISTRO DE BONIFICACAO DE FIM "
+002080         "DE ANO (PROG32)".
+002090     MOVE SPACES TO WS-COMANDO.
+002100     STRING "PROG32 > " DELIMITED BY SIZE
+002110         WS-DIR-RELATORIOS DELIMITED BY SPACE
+002120         "/PROG32.LST" DELIMITED BY SIZE
+002130         INTO WS-COMANDO.
+002140     CALL "SYSTEM" USING WS-COMANDO.
+002150     ADD 1 TO WS-QTD-PASSOS.
+
+002160     DISPLAY "PROG38: PASSO 5 - RELATORIO DE TEMPO DE CASA E "
+002170         "ANIVERSARIOS (PROG36)".
+002180     MOVE SPACES TO WS-COMANDO.
+002190     STRING "PROG36 > " DELIMITED BY SIZE
+002200         WS-DIR-RELATORIOS DELIMITED BY SPACE
+002210         "/PROG36.LST" DELIMITED BY SIZE
+002220         INTO WS-COMANDO.
+002230     CALL "SYSTEM" USING WS-COMANDO.
+002240     ADD 1 TO WS-QTD-PASSOS.
+002250 2000-RODAR-RELATORIOS-EXIT.
+002260     EXIT.
+
+002270*----------------------------------------------------------------
+002280* 8000-FINALIZAR
+002290*----------------------------------------------------------------
+002300 8000-FINALIZAR.
+002310     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+002320     ACCEPT WS-HORA-ATUAL FROM TIME.
+002330     DISPLAY "PROG38: FECHAMENTO DIARIO CONCLUIDO - "
+002340         WS-QTD-PASSOS " RELATORIO(S) EXECUTADO(S) - "
+002350         WS-DATA-ATUAL " " WS-HORA-ATUAL.
+002360     DISPLAY "PROG38: PACOTE GRAVADO EM " WS-DIR-RELATORIOS.
+002370 8000-FINALIZAR-EXIT.
+002380     EXIT.
