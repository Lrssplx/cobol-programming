@@ -0,0 +1,141 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG36
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     LISTS EVERY ACTIVE FUNCIONARIO'S TENURE IN YEARS
+001070*              PROJECTED FROM DATA-ADMISSAO, AND FLAGS ANYONE
+001080*              WHOSE TENURE LANDS EXACTLY ON A 5, 10, 15, 20, OR
+001090*              25-YEAR SERVICE-ANNIVERSARY MILESTONE THIS
+001100*              CALENDAR YEAR, SINCE THERE WAS NO WAY TO ANSWER
+001110*              "HOW LONG HAS THIS PERSON BEEN HERE" WITHOUT ASKING
+001120*              THEM DIRECTLY.
+001130* ----------------------------------------------------------------
+001140* MODIFICATION HISTORY
+001150* DATE       INIT DESCRIPTION
+001160* 2026-08-09 RA   INITIAL VERSION
+001170******************************************************************
+001180 IDENTIFICATION DIVISION.
+001190 PROGRAM-ID. PROG36.
+
+001200 ENVIRONMENT DIVISION.
+001210 INPUT-OUTPUT SECTION.
+001220 FILE-CONTROL.
+001230     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+001240         ORGANIZATION IS INDEXED
+001250         ACCESS MODE IS DYNAMIC
+001260         RECORD KEY IS CODIGO
+001270         FILE STATUS IS FS-EMPMAST.
+
+001280 DATA DIVISION.
+001290 FILE SECTION.
+001300 FD  EMPLOYEE-MASTER.
+001310 COPY EMPREC.
+
+001320 WORKING-STORAGE SECTION.
+001330 01  FS-EMPMAST                  PIC X(02).
+001340     88  FS-EMPMAST-OK           VALUE "00".
+001350     88  FS-EMPMAST-EOF          VALUE "10".
+
+001360 01  WS-DATA-ATUAL-FILLER         PIC 9(08).
+001370 01  WS-ANO-ATUAL                 PIC 9(04).
+001380 01  WS-ANO-ADMISSAO              PIC 9(04).
+001390 01  WS-TEMPO-DE-CASA             PIC 9(03).
+
+001400 01  WS-ANIVERSARIO-SW            PIC X(01).
+001410     88  WS-ANIVERSARIO           VALUE "Y".
+
+001420 01  WS-QTD-FUNCIONARIOS          PIC 9(06) COMP VALUE ZERO.
+001430 01  WS-QTD-ANIVERSARIOS          PIC 9(06) COMP VALUE ZERO.
+
+001440 PROCEDURE DIVISION.
+
+001450 0000-MAINLINE.
+001460     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001470     PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+001480         UNTIL FS-EMPMAST-EOF.
+001490     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+001500     GO TO 9999-EXIT.
+
+001510*----------------------------------------------------------------
+001520* 1000-INICIALIZAR
+001530*----------------------------------------------------------------
+001540 1000-INICIALIZAR.
+001550     OPEN INPUT EMPLOYEE-MASTER.
+001560     IF NOT FS-EMPMAST-OK
+001570         DISPLAY "PROG36: ERRO AO ABRIR EMPLOYEE-MASTER "
+001580                 FS-EMPMAST
+001590         GO TO 9999-EXIT
+001600     END-IF.
+
+001610     ACCEPT WS-DATA-ATUAL-FILLER FROM DATE YYYYMMDD.
+001620     MOVE WS-DATA-ATUAL-FILLER(1:4) TO WS-ANO-ATUAL.
+
+001630     DISPLAY "RELATORIO DE TEMPO DE CASA E ANIVERSARIOS".
+001640     DISPLAY "CODIGO NOME                       ANOS  "
+001650         "ANIVERSARIO".
+
+001660     PERFORM 1100-LER-PROXIMO.
+001670 1000-INICIALIZAR-EXIT.
+001680     EXIT.
+
+001690 1100-LER-PROXIMO.
+001700     READ EMPLOYEE-MASTER NEXT
+001710         AT END
+001720             SET FS-EMPMAST-EOF TO TRUE
+001730     END-READ.
+
+001740*----------------------------------------------------------------
+001750* 2000-PROCESSAR
+001760*----------------------------------------------------------------
+001770 2000-PROCESSAR.
+001780     IF EMP-ATIVO
+001790         MOVE DATA-ADMISSAO(1:4) TO WS-ANO-ADMISSAO
+001800         COMPUTE WS-TEMPO-DE-CASA =
+001810             WS-ANO-ATUAL - WS-ANO-ADMISSAO
+001820         PERFORM 2100-VERIFICAR-ANIVERSARIO
+001830         PERFORM 2200-IMPRIMIR-LINHA
+001840         ADD 1 TO WS-QTD-FUNCIONARIOS
+001850     END-IF.
+
+001860     PERFORM 1100-LER-PROXIMO.
+001870 2000-PROCESSAR-EXIT.
+001880     EXIT.
+
+001890*----------------------------------------------------------------
+001900* 2100-VERIFICAR-ANIVERSARIO - FLAGS 5, 10, 15, 20, AND 25-YEAR
+001910*                                MILESTONES
+001920*----------------------------------------------------------------
+001930 2100-VERIFICAR-ANIVERSARIO.
+001940     MOVE "N" TO WS-ANIVERSARIO-SW.
+001950     IF WS-TEMPO-DE-CASA = 5  OR WS-TEMPO-DE-CASA = 10
+001960         OR WS-TEMPO-DE-CASA = 15 OR WS-TEMPO-DE-CASA = 20
+001970         OR WS-TEMPO-DE-CASA = 25
+001980         SET WS-ANIVERSARIO TO TRUE
+001990         ADD 1 TO WS-QTD-ANIVERSARIOS
+002000     END-IF.
+
+002010 2200-IMPRIMIR-LINHA.
+002020     IF WS-ANIVERSARIO
+002030         DISPLAY CODIGO " " NOME " " WS-TEMPO-DE-CASA
+002040             " *** ANIVERSARIO DE " WS-TEMPO-DE-CASA " ANOS ***"
+002050     ELSE
+002060         DISPLAY CODIGO " " NOME " " WS-TEMPO-DE-CASA
+002070     END-IF.
+
+002080*----------------------------------------------------------------
+002090* 8000-FINALIZAR
+002100*----------------------------------------------------------------
+002110 8000-FINALIZAR.
+002120     DISPLAY " ".
+002130     DISPLAY "TOTAL DE FUNCIONARIOS ......... : "
+002140         WS-QTD-FUNCIONARIOS.
+002150     DISPLAY "ANIVERSARIOS ESTE ANO .......... : "
+002160         WS-QTD-ANIVERSARIOS.
+002170     CLOSE EMPLOYEE-MASTER.
+002180 8000-FINALIZAR-EXIT.
+002190     EXIT.
+
+002200 9999-EXIT.
+002210     STOP RUN.
