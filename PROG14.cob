@@ -1,45 +1,130 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG13.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUMERO PIC 9(2).
-       01  MULTIPLICADOR PIC 9(3).
-       01  PRODUTO PIC 9(4).
-       01  QUANTOS PIC 9(3).
-
-
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-           PERFORM INICIALIZAR-PROGRAMA.
-           PERFORM PEGA-TABUADA.
-           PERFORM EXIBIR-TABUADA.
-
-            STOP RUN.
-
-            INICIALIZAR-PROGRAMA.
-                MOVE 0 TO MULTIPLICADOR.
-            PEGA-TABUADA.
-                DISPLAY "QUAL A TABUADA DE MULTIPLICACAO?"
-                ACCEPT NUMERO.
-                DISPLAY "QUAL O TAMANHO DA TABUADA?"
-                ACCEPT QUANTOS.
-
-
-            EXIBIR-TABUADA.
-                DISPLAY "A TABUADA DE MULTIPLICACAO DE " NUMERO "EH".
-                PERFORM CALCULA-E-EXIBE
-                VARYING MULTIPLICADOR
-                   FROM 2 BY 3
-                   UNTIL MULTIPLICADOR > QUANTOS.
-            CALCULA-E-EXIBE.
-
-                COMPUTE PRODUTO = NUMERO * MULTIPLICADOR.
-                DISPLAY NUMERO "*" MULTIPLICADOR "=" PRODUTO.
+001000******************************************************************
+001010* PROGRAM-ID: PROG14
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     DISPLAYS A MULTIPLICATION TABLE STARTING AT AN
+001070*              OPERATOR-SUPPLIED MULTIPLIER AND STEPPING BY AN
+001080*              OPERATOR-SUPPLIED INCREMENT, INSTEAD OF THE OLD
+001090*              HARD-CODED "START AT 2, STEP BY 3". WHEN A TABPARM
+001100*              FILE IS PRESENT IT RUNS UNATTENDED FROM TP-NUMERO/
+001110*              TP-QUANTOS/TP-INICIO/TP-PASSO INSTEAD OF PROMPTING,
+001120*              SO IT CAN BE CHAINED INTO A BATCH JOB STREAM
+001130*              ALONGSIDE PROG12 AND PROG13.
+001140* ----------------------------------------------------------------
+001150* MODIFICATION HISTORY
+001160* DATE       INIT DESCRIPTION
+001170* 2026-08-09 RA   ADDED OPERATOR-CONFIGURABLE START/STEP (WAS
+001180*                 FIXED FROM 2 BY 3) AND COMMON RE-PROMPT-ON-
+001190*                 BAD-INPUT EDITING VIA PROG41. FIXED THE
+001200*                 DUPLICATE PROGRAM-ID THIS PROGRAM SHARED WITH
+001210*                 PROG13.
+001220* 2026-08-09 RA   ADDED UNATTENDED TABPARM BATCH MODE FOR THE
+001230*                 CHAINED NIGHTLY TABUADA JOB STREAM (PROG24).
+001240******************************************************************
+001250 IDENTIFICATION DIVISION.
+001260 PROGRAM-ID. PROG14.
+
+001270 ENVIRONMENT DIVISION.
+001280 INPUT-OUTPUT SECTION.
+001290 FILE-CONTROL.
+001300     SELECT TABUADA-PARM ASSIGN TO "TABPARM"
+001310         ORGANIZATION IS LINE SEQUENTIAL
+001320         FILE STATUS IS FS-TABPARM.
+
+001330 DATA DIVISION.
+001340 FILE SECTION.
+001350 FD  TABUADA-PARM.
+001360 COPY TABPARM.
+
+001370 WORKING-STORAGE SECTION.
+001380 01  NUMERO                      PIC 9(09).
+001390 01  MULTIPLICADOR               PIC 9(09).
+001400 01  PRODUTO                     PIC 9(09).
+001410 01  QUANTOS                     PIC 9(09).
+001420 01  WS-INICIO                   PIC 9(09) VALUE 2.
+001430 01  WS-PASSO                    PIC 9(09) VALUE 3.
+
+001440 01  WS-MENSAGEM                 PIC X(40).
+001450 01  WS-LIMITE-MIN               PIC 9(09).
+001460 01  WS-LIMITE-MAX               PIC 9(09).
+
+001470 01  FS-TABPARM                  PIC X(02).
+001480     88  FS-TABPARM-OK           VALUE "00".
+
+001490 01  WS-BATCH-SW                 PIC X(01) VALUE "N".
+001500     88  WS-MODO-BATCH           VALUE "Y".
+
+001510 PROCEDURE DIVISION.
+
+001520 PROGRAM-BEGIN.
+001530     PERFORM INICIALIZAR-PROGRAMA.
+001540     PERFORM PEGA-TABUADA.
+001550     PERFORM EXIBIR-TABUADA.
+001560     IF WS-MODO-BATCH
+001570         CLOSE TABUADA-PARM
+001580     END-IF.
+001590     STOP RUN.
+
+001600 INICIALIZAR-PROGRAMA.
+001610     MOVE ZERO TO MULTIPLICADOR.
+001620     OPEN INPUT TABUADA-PARM.
+001630     IF FS-TABPARM-OK
+001640         SET WS-MODO-BATCH TO TRUE
+001650     END-IF.
+
+001660 PEGA-TABUADA.
+001670     IF WS-MODO-BATCH
+001680         READ TABUADA-PARM
+001690             AT END
+001700                 DISPLAY "PROG14: TABPARM VAZIO - NADA A "
+001710                     "PROCESSAR"
+001720                 CLOSE TABUADA-PARM
+001730                 STOP RUN
+001740         END-READ
+001750         MOVE TP-NUMERO  TO NUMERO
+001760         MOVE TP-QUANTOS TO QUANTOS
+001770         MOVE TP-INICIO  TO WS-INICIO
+001780         MOVE TP-PASSO   TO WS-PASSO
+001790     ELSE
+001800         MOVE "QUAL A TABUADA DE MULTIPLICACAO?" TO WS-MENSAGEM
+001810         MOVE ZERO TO WS-LIMITE-MIN
+001820         MOVE 999999999 TO WS-LIMITE-MAX
+001830         CALL "PROG41" USING WS-MENSAGEM NUMERO
+001840             WS-LIMITE-MIN WS-LIMITE-MAX
+
+001850         MOVE "QUAL O TAMANHO DA TABUADA?" TO WS-MENSAGEM
+001860         MOVE 1 TO WS-LIMITE-MIN
+001870         MOVE 999999999 TO WS-LIMITE-MAX
+001880         CALL "PROG41" USING WS-MENSAGEM QUANTOS
+001890             WS-LIMITE-MIN WS-LIMITE-MAX
+
+001900         MOVE "EM QUE MULTIPLICADOR A TABUADA DEVE COMECAR?" TO
+001910             WS-MENSAGEM
+001920         MOVE 1 TO WS-LIMITE-MIN
+001930         MOVE 999999999 TO WS-LIMITE-MAX
+001940         CALL "PROG41" USING WS-MENSAGEM WS-INICIO
+001950             WS-LIMITE-MIN WS-LIMITE-MAX
+
+001960         MOVE "DE QUANTO EM QUANTO A TABUADA DEVE SUBIR?" TO
+001970             WS-MENSAGEM
+001980         MOVE 1 TO WS-LIMITE-MIN
+001990         MOVE 999999999 TO WS-LIMITE-MAX
+002000         CALL "PROG41" USING WS-MENSAGEM WS-PASSO
+002010             WS-LIMITE-MIN WS-LIMITE-MAX
+002020     END-IF.
+
+002030 EXIBIR-TABUADA.
+002040     DISPLAY "A TABUADA DE MULTIPLICACAO DE " NUMERO "EH".
+002050     PERFORM CALCULA-E-EXIBE
+002060         VARYING MULTIPLICADOR
+002070            FROM WS-INICIO BY WS-PASSO
+002080            UNTIL MULTIPLICADOR > QUANTOS.
+
+002090 CALCULA-E-EXIBE.
+002100     COMPUTE PRODUTO = NUMERO * MULTIPLICADOR
+002110         ON SIZE ERROR
+002120             DISPLAY "PROG14: PRODUTO EXCEDEU O CAMPO - IGNORADO"
+002130     END-COMPUTE.
+002140     DISPLAY NUMERO "*" MULTIPLICADOR "=" PRODUTO.
