@@ -0,0 +1,137 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG31
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     EXTRACTS A MAILING LIST FROM THE EMPLOYEE-MASTER,
+001070*              ONE LINE PER ACTIVE FUNCIONARIO, USING THE
+001080*              STRUCTURED ENDERECO SUB-FIELDS SO THE LIST CAN BE
+001090*              FILTERED BY POSTAL CODE (END-CEP) OR CITY
+001100*              (END-CIDADE) - SOMETHING A FLAT ADDRESS BLOB COULD
+001110*              NEVER SUPPORT RELIABLY. AN OPTIONAL CEP OR CIDADE
+001120*              FILTER MAY BE SUPPLIED; A BLANK FILTER EXTRACTS
+001130*              EVERYONE.
+001140* ----------------------------------------------------------------
+001150* MODIFICATION HISTORY
+001160* DATE       INIT DESCRIPTION
+001170* 2026-08-09 RA   INITIAL VERSION
+001180******************************************************************
+001190 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. PROG31.
+
+001210 ENVIRONMENT DIVISION.
+001220 INPUT-OUTPUT SECTION.
+001230 FILE-CONTROL.
+001240     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+001250         ORGANIZATION IS INDEXED
+001260         ACCESS MODE IS DYNAMIC
+001270         RECORD KEY IS CODIGO
+001280         FILE STATUS IS FS-EMPMAST.
+
+001290     SELECT MAILING-EXTRACT ASSIGN TO "MAILEXT"
+001300         ORGANIZATION IS LINE SEQUENTIAL
+001310         FILE STATUS IS FS-MAILEXT.
+
+001320 DATA DIVISION.
+001330 FILE SECTION.
+001340 FD  EMPLOYEE-MASTER.
+001350 COPY EMPREC.
+
+001360 FD  MAILING-EXTRACT.
+001370 01  MAILING-EXTRACT-REC.
+001380     05  ME-NOME                  PIC X(30).
+001390     05  FILLER                   PIC X(01) VALUE SPACE.
+001400     05  ME-RUA                   PIC X(30).
+001410     05  FILLER                   PIC X(01) VALUE SPACE.
+001420     05  ME-CIDADE                PIC X(20).
+001430     05  FILLER                   PIC X(01) VALUE SPACE.
+001440     05  ME-ESTADO                PIC X(02).
+001450     05  FILLER                   PIC X(01) VALUE SPACE.
+001460     05  ME-CEP                   PIC X(09).
+
+001470 WORKING-STORAGE SECTION.
+001480 01  FS-EMPMAST                  PIC X(02).
+001490     88  FS-EMPMAST-OK           VALUE "00".
+001500     88  FS-EMPMAST-EOF          VALUE "10".
+
+001510 01  FS-MAILEXT                  PIC X(02).
+001520     88  FS-MAILEXT-OK           VALUE "00".
+
+001530 01  WS-FILTRO-CEP                PIC X(09).
+001540 01  WS-FILTRO-CIDADE             PIC X(20).
+001550 01  WS-QTD-EXTRAIDOS             PIC 9(06) COMP VALUE ZERO.
+
+001560 PROCEDURE DIVISION.
+
+001570 0000-MAINLINE.
+001580     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001590     PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+001600         UNTIL FS-EMPMAST-EOF.
+001610     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+001620     GO TO 9999-EXIT.
+
+001630*----------------------------------------------------------------
+001640* 1000-INICIALIZAR
+001650*----------------------------------------------------------------
+001660 1000-INICIALIZAR.
+001670     DISPLAY "FILTRAR POR CEP (ENTER = TODOS)".
+001680     ACCEPT WS-FILTRO-CEP.
+001690     DISPLAY "FILTRAR POR CIDADE (ENTER = TODAS)".
+001700     ACCEPT WS-FILTRO-CIDADE.
+
+001710     OPEN INPUT EMPLOYEE-MASTER.
+001720     IF NOT FS-EMPMAST-OK
+001730         DISPLAY "PROG31: ERRO AO ABRIR EMPLOYEE-MASTER "
+001740                 FS-EMPMAST
+001750         GO TO 9999-EXIT
+001760     END-IF.
+
+001770     OPEN OUTPUT MAILING-EXTRACT.
+
+001780     PERFORM 1100-LER-PROXIMO.
+001790 1000-INICIALIZAR-EXIT.
+001800     EXIT.
+
+001810 1100-LER-PROXIMO.
+001820     READ EMPLOYEE-MASTER NEXT
+001830         AT END
+001840             SET FS-EMPMAST-EOF TO TRUE
+001850     END-READ.
+
+001860*----------------------------------------------------------------
+001870* 2000-PROCESSAR
+001880*----------------------------------------------------------------
+001890 2000-PROCESSAR.
+001900     IF EMP-ATIVO
+001910         IF (WS-FILTRO-CEP = SPACES OR WS-FILTRO-CEP = END-CEP)
+001920             AND (WS-FILTRO-CIDADE = SPACES
+001930                 OR WS-FILTRO-CIDADE = END-CIDADE)
+001940             PERFORM 2100-GRAVAR-LINHA
+001950         END-IF
+001960     END-IF.
+
+001970     PERFORM 1100-LER-PROXIMO.
+001980 2000-PROCESSAR-EXIT.
+001990     EXIT.
+
+002000 2100-GRAVAR-LINHA.
+002010     MOVE NOME       TO ME-NOME.
+002020     MOVE END-RUA     TO ME-RUA.
+002030     MOVE END-CIDADE  TO ME-CIDADE.
+002040     MOVE END-ESTADO  TO ME-ESTADO.
+002050     MOVE END-CEP     TO ME-CEP.
+002060     WRITE MAILING-EXTRACT-REC.
+002070     ADD 1 TO WS-QTD-EXTRAIDOS.
+
+002080*----------------------------------------------------------------
+002090* 8000-FINALIZAR
+002100*----------------------------------------------------------------
+002110 8000-FINALIZAR.
+002120     DISPLAY "REGISTROS EXTRAIDOS: " WS-QTD-EXTRAIDOS.
+002130     CLOSE EMPLOYEE-MASTER MAILING-EXTRACT.
+002140 8000-FINALIZAR-EXIT.
+002150     EXIT.
+
+002160 9999-EXIT.
+002170     STOP RUN.
