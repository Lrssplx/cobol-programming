@@ -1,40 +1,187 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG28.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       01  FUNCIONARIO.
-           05 CODIGO PIC 9(2) VALUE 30.
-           05 FILLER PIC X(2) VALUE "--".
-           05 NOME PIC X(10) VALUE "JOSE".
-           05 FILLER PIC X(2).
-           05 ENDERECO PIC X(30) VALUE "RUA TESTE".
-           05 FILLER PIC X(2) VALUE "=".
-           05 SALARIO PIC 9(4)V9(4) VALUE 2500.0000.
-           05 FUNCAO.
-                10 DEPARTAMENTO PIC X(10).
-                10 FILLER PIC X(1) VALUE "-".
-                10 TAREFA PIC X(100).
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-           MOVE "MARKETING" TO DEPARTAMENTO.
-           MOVE "CRIAR CAMPANHA DE NATAL" TO TAREFA.
-
-           DISPLAY FUNCIONARIO.
-
-           MOVE "FINANCEIRO" TO DEPARTAMENTO.
-           MOVE "TRAZER RELATORIO FINANCEIRO" TO TAREFA.
-
-           ADD 1 TO CODIGO.
-
-           DISPLAY FUNCIONARIO.
-
-
-           STOP RUN.
+001000******************************************************************
+001010* PROGRAM-ID: PROG18
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     ASSIGN A DEPARTAMENTO/TAREFA TO A FUNCIONARIO ON
+001070*              THE EMPLOYEE-MASTER FILE. EVERY ASSIGNMENT MADE IS
+001080*              APPENDED TO THE TASK-HISTORY FILE WITH ITS
+001090*              EFFECTIVE DATE, AND THE PRIOR ASSIGNMENT (IF ANY)
+001100*              IS CLOSED OFF WITH AN END DATE - NOTHING IS LOST
+001110*              THE WAY THE OLD MOVE-OVER-MOVE DEMO LOST IT.
+001120* ----------------------------------------------------------------
+001130* MODIFICATION HISTORY
+001140* DATE       INIT DESCRIPTION
+001150* 2026-08-09 RA   REWRITTEN AGAINST THE EMPLOYEE-MASTER AND A
+001160*                 DATED TASK-HISTORY FILE - FORMERLY OVERWROTE
+001170*                 TAREFA IN WORKING-STORAGE AND DISPLAYED IT.
+001180******************************************************************
+001190 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. PROG18.
+
+001210 ENVIRONMENT DIVISION.
+001220 INPUT-OUTPUT SECTION.
+001230 FILE-CONTROL.
+001240     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+001250         ORGANIZATION IS INDEXED
+001260         ACCESS MODE IS DYNAMIC
+001270         RECORD KEY IS CODIGO
+001280         FILE STATUS IS FS-EMPMAST.
+
+001290     SELECT TASK-HISTORY ASSIGN TO "FUNCHIST"
+001300         ORGANIZATION IS LINE SEQUENTIAL
+001310         FILE STATUS IS FS-FUNCHIST.
+
+001320 DATA DIVISION.
+001330 FILE SECTION.
+001340 FD  EMPLOYEE-MASTER.
+001350 COPY EMPREC.
+
+001360 FD  TASK-HISTORY.
+001370 COPY FUNCHIST.
+
+001380 WORKING-STORAGE SECTION.
+001390 01  FS-EMPMAST               PIC X(02).
+001400     88  FS-EMPMAST-OK        VALUE "00".
+
+001410 01  FS-FUNCHIST              PIC X(02).
+001420     88  FS-FUNCHIST-OK       VALUE "00".
+
+001430 01  WS-DATA-HORA.
+001440     05  WS-DATA-ATUAL        PIC 9(08).
+001450     05  WS-HORA-ATUAL        PIC 9(06).
+
+001460 01  WS-DEPARTAMENTO-ANTIGO   PIC X(10).
+001470 01  WS-TAREFA-ANTIGA         PIC X(100).
+001480 01  WS-DATA-EFETIVA-ANTIGA   PIC 9(08).
+001490 01  WS-DESCRICAO-AUD         PIC X(60).
+
+001500 01  WS-CAMPOS-LOG.
+001510     05  WS-DEPTO-ANTIGO-LOG  PIC X(30).
+001520     05  WS-DEPTO-NOVO-LOG    PIC X(30).
+
+001530 PROCEDURE DIVISION.
+
+001540*----------------------------------------------------------------
+001550* 0000-MAINLINE
+001560*----------------------------------------------------------------
+001570 0000-MAINLINE.
+001580     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001590     PERFORM 2000-LOCALIZAR-FUNCIONARIO
+001600         THRU 2000-LOCALIZAR-FUNCIONARIO-EXIT.
+001610     PERFORM 3000-ATRIBUIR-TAREFA THRU 3000-ATRIBUIR-TAREFA-EXIT.
+001620     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+001630     GO TO 9999-EXIT.
+
+001640*----------------------------------------------------------------
+001650* 1000-INICIALIZAR
+001660*----------------------------------------------------------------
+001670 1000-INICIALIZAR.
+001680     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+001690     ACCEPT WS-HORA-ATUAL FROM TIME.
+
+001700     OPEN I-O EMPLOYEE-MASTER.
+001710     IF NOT FS-EMPMAST-OK
+001720         OPEN OUTPUT EMPLOYEE-MASTER
+001730         CLOSE EMPLOYEE-MASTER
+001740         OPEN I-O EMPLOYEE-MASTER
+001750     END-IF.
+001760     IF NOT FS-EMPMAST-OK
+001770         DISPLAY "PROG18: ERRO AO ABRIR EMPLOYEE-MASTER "
+001780                 FS-EMPMAST
+001790         GO TO 9999-EXIT
+001800     END-IF.
+
+001810     OPEN EXTEND TASK-HISTORY.
+001820     IF NOT FS-FUNCHIST-OK
+001830         OPEN OUTPUT TASK-HISTORY
+001840     END-IF.
+001850 1000-INICIALIZAR-EXIT.
+001860     EXIT.
+
+001870*----------------------------------------------------------------
+001880* 2000-LOCALIZAR-FUNCIONARIO
+001890*----------------------------------------------------------------
+001900 2000-LOCALIZAR-FUNCIONARIO.
+001910     DISPLAY "CODIGO DO FUNCIONARIO".
+001920     ACCEPT CODIGO.
+
+001930     READ EMPLOYEE-MASTER
+001940         INVALID KEY
+001950             DISPLAY "PROG18: FUNCIONARIO " CODIGO " NAO "
+001960                     "ENCONTRADO"
+001970             GO TO 9999-EXIT
+001980     END-READ.
+
+001990     MOVE DEPARTAMENTO       TO WS-DEPARTAMENTO-ANTIGO.
+002000     MOVE TAREFA             TO WS-TAREFA-ANTIGA.
+002010     MOVE DATA-EFETIVA-TAREFA TO WS-DATA-EFETIVA-ANTIGA.
+002020 2000-LOCALIZAR-FUNCIONARIO-EXIT.
+002030     EXIT.
+
+002040*----------------------------------------------------------------
+002050* 3000-ATRIBUIR-TAREFA - CLOSE OFF THE PRIOR ASSIGNMENT (IF ANY)
+002060*                         AND APPEND THE NEW ONE TO THE HISTORY
+002070*----------------------------------------------------------------
+002080 3000-ATRIBUIR-TAREFA.
+002090     DISPLAY "DEPARTAMENTO".
+002100     ACCEPT DEPARTAMENTO.
+002110     DISPLAY "TAREFA".
+002120     ACCEPT TAREFA.
+
+002130     IF WS-DEPARTAMENTO-ANTIGO NOT = SPACES
+002140         MOVE CODIGO                 TO FH-CODIGO
+002150         MOVE WS-DEPARTAMENTO-ANTIGO  TO FH-DEPARTAMENTO
+002160         MOVE WS-TAREFA-ANTIGA        TO FH-TAREFA
+002170         MOVE WS-DATA-EFETIVA-ANTIGA  TO FH-DATA-EFETIVA
+002180         MOVE WS-DATA-ATUAL           TO FH-DATA-FIM
+002190         MOVE WS-DATA-ATUAL           TO FH-DATA-REGISTRO
+002200         MOVE WS-HORA-ATUAL           TO FH-HORA-REGISTRO
+002210         WRITE FUNC-HIST-REC
+002220     END-IF.
+
+002230     MOVE CODIGO         TO FH-CODIGO
+002240     MOVE DEPARTAMENTO   TO FH-DEPARTAMENTO
+002250     MOVE TAREFA         TO FH-TAREFA
+002260     MOVE WS-DATA-ATUAL  TO FH-DATA-EFETIVA
+002270     MOVE ZERO           TO FH-DATA-FIM
+002280     MOVE WS-DATA-ATUAL  TO FH-DATA-REGISTRO
+002290     MOVE WS-HORA-ATUAL  TO FH-HORA-REGISTRO
+002300     WRITE FUNC-HIST-REC.
+
+002310     MOVE WS-DATA-ATUAL TO DATA-EFETIVA-TAREFA.
+002320     REWRITE FUNCIONARIO.
+002330     IF NOT FS-EMPMAST-OK
+002340         DISPLAY "PROG18: ERRO AO ATUALIZAR FUNCIONARIO "
+002350             CODIGO " - " FS-EMPMAST
+002360         GO TO 3000-ATRIBUIR-TAREFA-EXIT
+002370     END-IF.
+
+002380     IF WS-DEPARTAMENTO-ANTIGO NOT = DEPARTAMENTO
+002390         MOVE SPACES TO WS-DEPTO-ANTIGO-LOG
+002400         MOVE SPACES TO WS-DEPTO-NOVO-LOG
+002410         MOVE WS-DEPARTAMENTO-ANTIGO TO WS-DEPTO-ANTIGO-LOG
+002420         MOVE DEPARTAMENTO TO WS-DEPTO-NOVO-LOG
+002430         CALL "PROG30" USING CODIGO "DEPARTAMENTO   "
+002440             WS-DEPTO-ANTIGO-LOG WS-DEPTO-NOVO-LOG
+002450     END-IF.
+
+002460     STRING "ATRIBUIU TAREFA A FUNCIONARIO " CODIGO
+002470         DELIMITED BY SIZE INTO WS-DESCRICAO-AUD.
+002480     CALL "PROG22" USING "PROG18  " WS-DESCRICAO-AUD.
+
+002490     DISPLAY FUNCIONARIO.
+002500 3000-ATRIBUIR-TAREFA-EXIT.
+002510     EXIT.
+
+002520*----------------------------------------------------------------
+002530* 8000-FINALIZAR
+002540*----------------------------------------------------------------
+002550 8000-FINALIZAR.
+002560     CLOSE EMPLOYEE-MASTER TASK-HISTORY.
+002570 8000-FINALIZAR-EXIT.
+002580     EXIT.
+
+002590 9999-EXIT.
+002600     STOP RUN.
