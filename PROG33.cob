@@ -0,0 +1,242 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG33
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     PROJECTS A FUNCIONARIO'S YEARS OF SERVICE FROM
+001070*              DATA-ADMISSAO THE SAME STRAIGHTFORWARD ADD-AND-
+001080*              COMPARE WAY PROG6 PROJECTS AGE, THEN APPLIES A
+001090*              ONE-TIME SENIORITY PAY BUMP TO SALARIO ONCE TENURE
+001100*              CROSSES A DEFINED THRESHOLD (5, 10, 15 YEARS), AND
+001110*              REWRITES THE RAISED SALARIO BACK TO THE EMPLOYEE-
+001120*              MASTER, THE SAME WAY PROG16 REQUIRES A SECOND
+001130*              OPERATOR'S SIGN-OFF AND WRITES A CHANGE-LOG ENTRY
+001140*              BEFORE ANY SALARIO CHANGE IS COMMITTED.
+001150* ----------------------------------------------------------------
+001160* MODIFICATION HISTORY
+001170* DATE       INIT DESCRIPTION
+001180* 2026-08-09 RA   INITIAL VERSION
+001190* 2026-08-09 RA   ROUTED THE BUMP THROUGH A SECOND OPERATOR'S
+001200*                 SIGN-OFF AND THE CHANGE-LOG/AUDIT-LOG CALLS,
+001210*                 THE SAME WAY PROG16 GATES A SALARIO CHANGE -
+001220*                 FORMERLY COMMITTED THE RAISE WITH NEITHER.
+001230******************************************************************
+001240 IDENTIFICATION DIVISION.
+001250 PROGRAM-ID. PROG33.
+
+001260 ENVIRONMENT DIVISION.
+001270 INPUT-OUTPUT SECTION.
+001280 FILE-CONTROL.
+001290     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+001300         ORGANIZATION IS INDEXED
+001310         ACCESS MODE IS DYNAMIC
+001320         RECORD KEY IS CODIGO
+001330         FILE STATUS IS FS-EMPMAST.
+
+001340     SELECT OPERATOR-FILE ASSIGN TO "OPERADOR"
+001350         ORGANIZATION IS INDEXED
+001360         ACCESS MODE IS DYNAMIC
+001370         RECORD KEY IS OP-CODIGO-OPERADOR
+001380         FILE STATUS IS FS-OPERADOR.
+
+001390 DATA DIVISION.
+001400 FILE SECTION.
+001410 FD  EMPLOYEE-MASTER.
+001420 COPY EMPREC.
+
+001430 FD  OPERATOR-FILE.
+001440 COPY OPERREC.
+
+001450 WORKING-STORAGE SECTION.
+001460 01  FS-EMPMAST                  PIC X(02).
+001470     88  FS-EMPMAST-OK           VALUE "00".
+001480     88  FS-EMPMAST-NOTFND       VALUE "23".
+
+001490 01  FS-OPERADOR                 PIC X(02).
+001500     88  FS-OPERADOR-OK          VALUE "00".
+
+001510 01  WS-CODIGO-ENT                PIC 9(09).
+001520 01  WS-MENSAGEM                  PIC X(40).
+001530 01  WS-LIMITE-MIN                PIC 9(09).
+001540 01  WS-LIMITE-MAX                PIC 9(09).
+
+001550 01  WS-DATA-ATUAL-FILLER         PIC 9(08).
+001560 01  WS-ANO-ATUAL                 PIC 9(04).
+001570 01  WS-ANO-ADMISSAO              PIC 9(04).
+001580 01  WS-TEMPO-DE-CASA             PIC 9(03).
+
+001590 01  WS-SALARIO-ANTIGO            PIC 9(06)V9(04).
+001600 01  WS-BUMP-VALOR                PIC 9(06)V9(04) VALUE ZERO.
+001610 01  WS-BUMP-CONCEDIDO-SW         PIC X(01) VALUE "N".
+001620     88  WS-BUMP-CONCEDIDO        VALUE "Y".
+001630 01  WS-APROVADO-SW               PIC X(01) VALUE "N".
+001640     88  WS-APROVADO              VALUE "Y".
+001650 01  WS-CODIGO-APROV              PIC X(06).
+001660 01  WS-DESCRICAO-AUD             PIC X(60).
+
+001670 01  WS-CAMPOS-LOG.
+001680     05  WS-SALARIO-ANTIGO-LOG    PIC X(30).
+001690     05  WS-SALARIO-NOVO-LOG      PIC X(30).
+
+001700 PROCEDURE DIVISION.
+
+001710 0000-MAINLINE.
+001720     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001730     PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT.
+001740     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+001750     GO TO 9999-EXIT.
+
+001760*----------------------------------------------------------------
+001770* 1000-INICIALIZAR
+001780*----------------------------------------------------------------
+001790 1000-INICIALIZAR.
+001800     OPEN I-O EMPLOYEE-MASTER.
+001810     IF NOT FS-EMPMAST-OK
+001820         OPEN OUTPUT EMPLOYEE-MASTER
+001830         CLOSE EMPLOYEE-MASTER
+001840         OPEN I-O EMPLOYEE-MASTER
+001850     END-IF.
+001860     IF NOT FS-EMPMAST-OK
+001870         DISPLAY "PROG33: ERRO AO ABRIR EMPLOYEE-MASTER "
+001880                 FS-EMPMAST
+001890         GO TO 9999-EXIT
+001900     END-IF.
+
+001910     OPEN INPUT OPERATOR-FILE.
+
+001920     MOVE "CODIGO DO FUNCIONARIO" TO WS-MENSAGEM.
+001930     MOVE ZERO TO WS-LIMITE-MIN.
+001940     MOVE 999999 TO WS-LIMITE-MAX.
+001950     CALL "PROG41" USING WS-MENSAGEM WS-CODIGO-ENT
+001960         WS-LIMITE-MIN WS-LIMITE-MAX.
+001970     MOVE WS-CODIGO-ENT TO CODIGO.
+
+001980     ACCEPT WS-DATA-ATUAL-FILLER FROM DATE YYYYMMDD.
+001990     MOVE WS-DATA-ATUAL-FILLER(1:4) TO WS-ANO-ATUAL.
+002000 1000-INICIALIZAR-EXIT.
+002010     EXIT.
+
+002020*----------------------------------------------------------------
+002030* 2000-PROCESSAR
+002040*----------------------------------------------------------------
+002050 2000-PROCESSAR.
+002060     READ EMPLOYEE-MASTER
+002070         INVALID KEY
+002080             DISPLAY "PROG33: CODIGO NAO ENCONTRADO"
+002090             GO TO 2000-PROCESSAR-EXIT
+002100     END-READ.
+
+002110     MOVE DATA-ADMISSAO(1:4) TO WS-ANO-ADMISSAO.
+002120     COMPUTE WS-TEMPO-DE-CASA = WS-ANO-ATUAL - WS-ANO-ADMISSAO.
+002130     DISPLAY NOME " TEM " WS-TEMPO-DE-CASA " ANO(S) DE CASA".
+
+002140     MOVE SALARIO TO WS-SALARIO-ANTIGO.
+002150     PERFORM 2100-APLICAR-BUMP THRU 2100-APLICAR-BUMP-EXIT.
+
+002160     IF NOT WS-BUMP-CONCEDIDO
+002170         DISPLAY "TEMPO DE CASA AINDA NAO ATINGIU UM LIMIAR "
+002180             "DE BONIFICACAO"
+002190         GO TO 2000-PROCESSAR-EXIT
+002200     END-IF.
+
+002210     PERFORM 2050-CONFIRMAR-APROVACAO
+002220         THRU 2050-CONFIRMAR-APROVACAO-EXIT.
+002230     IF NOT WS-APROVADO
+002240         DISPLAY "PROG33: BONIFICACAO REJEITADA - SEM APROVACAO "
+002250                 "DE UM SEGUNDO OPERADOR"
+002260         GO TO 2000-PROCESSAR-EXIT
+002270     END-IF.
+
+002280     ADD WS-BUMP-VALOR TO SALARIO.
+002290     REWRITE FUNCIONARIO.
+002300     IF NOT FS-EMPMAST-OK
+002310         DISPLAY "PROG33: ERRO AO ATUALIZAR FUNCIONARIO "
+002320             CODIGO " - " FS-EMPMAST
+002330         GO TO 2000-PROCESSAR-EXIT
+002340     END-IF.
+
+002350     DISPLAY "SALARIO ANTIGO: " WS-SALARIO-ANTIGO.
+002360     DISPLAY "SALARIO NOVO ..: " SALARIO.
+
+002370     PERFORM 2200-GRAVAR-LOG-BUMP THRU 2200-GRAVAR-LOG-BUMP-EXIT.
+
+002380     STRING "APLICOU BONIFICACAO DE TEMPO DE CASA A FUNCIONARIO "
+002390         CODIGO DELIMITED BY SIZE INTO WS-DESCRICAO-AUD.
+002400     CALL "PROG22" USING "PROG33  " WS-DESCRICAO-AUD.
+002410 2000-PROCESSAR-EXIT.
+002420     EXIT.
+
+002430*----------------------------------------------------------------
+002440* 2100-APLICAR-BUMP - SAME ADD-AND-COMPARE SHAPE AS PROG6'S AGE
+002450*                      PROJECTION, APPLIED AGAINST SERVICE TIME
+002460*----------------------------------------------------------------
+002470 2100-APLICAR-BUMP.
+002480     IF WS-TEMPO-DE-CASA >= 15
+002490         MOVE 500.0000 TO WS-BUMP-VALOR
+002500         SET WS-BUMP-CONCEDIDO TO TRUE
+002510     ELSE
+002520         IF WS-TEMPO-DE-CASA >= 10
+002530             MOVE 300.0000 TO WS-BUMP-VALOR
+002540             SET WS-BUMP-CONCEDIDO TO TRUE
+002550         ELSE
+002560             IF WS-TEMPO-DE-CASA >= 5
+002570                 MOVE 150.0000 TO WS-BUMP-VALOR
+002580                 SET WS-BUMP-CONCEDIDO TO TRUE
+002590             END-IF
+002600         END-IF
+002610     END-IF.
+002620 2100-APLICAR-BUMP-EXIT.
+002630     EXIT.
+
+002640*----------------------------------------------------------------
+002650* 2050-CONFIRMAR-APROVACAO - A SENIORITY BUMP ALWAYS CHANGES
+002660*                             SALARIO, SO IT ALWAYS NEEDS A SECOND
+002670*                             OPERATOR'S SIGN-OFF CODE BEFORE IT
+002680*                             IS APPLIED, THE SAME AS PROG16.
+002690*----------------------------------------------------------------
+002700 2050-CONFIRMAR-APROVACAO.
+002710     MOVE "N" TO WS-APROVADO-SW.
+
+002720     DISPLAY "BONIFICACAO DE TEMPO DE CASA DETECTADA - INFORME O "
+002730             "CODIGO DO SEGUNDO OPERADOR APROVADOR".
+002740     ACCEPT WS-CODIGO-APROV.
+
+002750     MOVE WS-CODIGO-APROV TO OP-CODIGO-OPERADOR.
+002760     READ OPERATOR-FILE
+002770         INVALID KEY
+002780             DISPLAY "PROG33: OPERADOR APROVADOR NAO ENCONTRADO"
+002790         NOT INVALID KEY
+002800             IF OP-NIVEL-SUPERVISOR
+002810                 MOVE "Y" TO WS-APROVADO-SW
+002820             ELSE
+002830                 DISPLAY "PROG33: OPERADOR INFORMADO NAO TEM "
+002840                         "NIVEL DE APROVACAO"
+002850             END-IF
+002860     END-READ.
+002870 2050-CONFIRMAR-APROVACAO-EXIT.
+002880     EXIT.
+
+002890*----------------------------------------------------------------
+002900* 2200-GRAVAR-LOG-BUMP - RECORD OLD/NEW SALARIO ON THE CHANGE LOG
+002910*----------------------------------------------------------------
+002920 2200-GRAVAR-LOG-BUMP.
+002930     MOVE SPACES TO WS-SALARIO-ANTIGO-LOG.
+002940     MOVE SPACES TO WS-SALARIO-NOVO-LOG.
+002950     MOVE WS-SALARIO-ANTIGO TO WS-SALARIO-ANTIGO-LOG.
+002960     MOVE SALARIO           TO WS-SALARIO-NOVO-LOG.
+002970     CALL "PROG30" USING CODIGO "SALARIO        "
+002980         WS-SALARIO-ANTIGO-LOG WS-SALARIO-NOVO-LOG.
+002990 2200-GRAVAR-LOG-BUMP-EXIT.
+003000     EXIT.
+
+003010*----------------------------------------------------------------
+003020* 8000-FINALIZAR
+003030*----------------------------------------------------------------
+003040 8000-FINALIZAR.
+003050     CLOSE EMPLOYEE-MASTER OPERATOR-FILE.
+003060 8000-FINALIZAR-EXIT.
+003070     EXIT.
+
+003080 9999-EXIT.
+003090     STOP RUN.
