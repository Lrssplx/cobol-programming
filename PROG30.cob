@@ -0,0 +1,68 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG30
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     CALLABLE CHANGE-LOG WRITER. GIVEN A FUNCIONARIO
+001070*              CODIGO, THE FIELD NAME, AND ITS OLD/NEW VALUE,
+001080*              APPENDS A TIMESTAMPED ROW TO THE CHANGE-LOG FILE
+001090*              SO "WHEN DID THIS FIELD CHANGE AND FROM WHAT" CAN
+001100*              BE ANSWERED AFTER THE FACT.
+001110* ----------------------------------------------------------------
+001120* MODIFICATION HISTORY
+001130* DATE       INIT DESCRIPTION
+001140* 2026-08-09 RA   INITIAL VERSION
+001150******************************************************************
+001160 IDENTIFICATION DIVISION.
+001170 PROGRAM-ID. PROG30.
+
+001180 ENVIRONMENT DIVISION.
+001190 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001210     SELECT CHANGE-LOG ASSIGN TO "CHGLOG"
+001220         ORGANIZATION IS LINE SEQUENTIAL
+001230         FILE STATUS IS FS-CHGLOG.
+
+001240 DATA DIVISION.
+001250 FILE SECTION.
+001260 FD  CHANGE-LOG.
+001270 COPY CHGLOG.
+
+001280 WORKING-STORAGE SECTION.
+001290 01  FS-CHGLOG                   PIC X(02).
+001300     88  FS-CHGLOG-OK            VALUE "00".
+
+001310 LINKAGE SECTION.
+001320 01  LK-CODIGO                   PIC 9(06).
+001330 01  LK-CAMPO                    PIC X(15).
+001340 01  LK-VALOR-ANTIGO             PIC X(30).
+001350 01  LK-VALOR-NOVO               PIC X(30).
+
+001360 PROCEDURE DIVISION USING LK-CODIGO LK-CAMPO
+001370         LK-VALOR-ANTIGO LK-VALOR-NOVO.
+
+001380 0000-MAINLINE.
+001390     PERFORM 1000-GRAVAR-ALTERACAO
+001400         THRU 1000-GRAVAR-ALTERACAO-EXIT.
+001410     GOBACK.
+
+001420*----------------------------------------------------------------
+001430* 1000-GRAVAR-ALTERACAO
+001440*----------------------------------------------------------------
+001450 1000-GRAVAR-ALTERACAO.
+001460     MOVE LK-CODIGO       TO CL-CODIGO.
+001470     MOVE LK-CAMPO        TO CL-CAMPO.
+001480     MOVE LK-VALOR-ANTIGO TO CL-VALOR-ANTIGO.
+001490     MOVE LK-VALOR-NOVO   TO CL-VALOR-NOVO.
+001500     ACCEPT CL-DATA FROM DATE YYYYMMDD.
+001510     ACCEPT CL-HORA FROM TIME.
+
+001520     OPEN EXTEND CHANGE-LOG.
+001530     IF NOT FS-CHGLOG-OK
+001540         OPEN OUTPUT CHANGE-LOG
+001550     END-IF.
+001560     WRITE CHGLOG-REC.
+001570     CLOSE CHANGE-LOG.
+001580 1000-GRAVAR-ALTERACAO-EXIT.
+001590     EXIT.
