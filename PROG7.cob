@@ -1,42 +1,197 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG7.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
+001000******************************************************************
+001010* PROGRAM-ID: PROG7
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     RUNS A SHORT MULTI-QUESTION SURVEY FOR A GIVEN
+001070*              EMPLOYEE CODIGO AND LOGS EVERY ANSWER TO THE
+001080*              SURVEY FILE. THE OLD VERSION ONLY ASKED ONE
+001090*              YES/NO QUESTION ABOUT PIZZA AND KEPT NOTHING.
+001100* ----------------------------------------------------------------
+001110* MODIFICATION HISTORY
+001120* DATE       INIT DESCRIPTION
+001130* 2026-08-09 RA   REPLACED THE SINGLE PIZZA QUESTION WITH A
+001140*                 NUMBERED MULTI-QUESTION SURVEY, EACH ANSWER
+001150*                 LOGGED TO THE SURVEY FILE VIA COPYBOOK SURVEY.
+001160* 2026-08-09 RA   ADDED A TALLY REPORT OVER THE SURVEY FILE
+001170*                 SHOWING S VS N PERCENTAGES PER QUESTION.
+001180******************************************************************
+001190 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. PROG7.
 
-       WORKING-STORAGE SECTION.
+001210 ENVIRONMENT DIVISION.
+001220 INPUT-OUTPUT SECTION.
+001230 FILE-CONTROL.
+001240     SELECT SURVEY-FILE ASSIGN TO "SURVEY"
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS IS FS-SURVEY.
 
-       01  RESPOSTA PIC X(1).
+001270 DATA DIVISION.
+001280 FILE SECTION.
+001290 FD  SURVEY-FILE.
+001300 COPY SURVEY.
 
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-           PERFORM PERGUNTA.
+001310 WORKING-STORAGE SECTION.
+001320 01  FS-SURVEY                   PIC X(02).
+001330     88  FS-SURVEY-OK            VALUE "00".
 
-           PERFORM CONVERTE-MAIUSCULO.
-           PERFORM EXIBE-RESPOSTA.
+001340 01  WS-CODIGO                   PIC 9(06).
+001350 01  WS-CODIGO-ENT               PIC 9(09).
+001360 01  WS-PERGUNTA-NUM             PIC 9(02) COMP.
+001370 01  WS-RESPOSTA                 PIC X(01).
+001380 01  WS-MENSAGEM                 PIC X(40).
+001390 01  WS-LIMITE-MIN               PIC 9(09).
+001400 01  WS-LIMITE-MAX               PIC 9(09).
 
+001410 01  WS-PERGUNTAS.
+001420     05  FILLER PIC X(35) VALUE
+001430         "VOCE GOSTA DO SEU DEPARTAMENTO?".
+001440     05  FILLER PIC X(35) VALUE
+001450         "VOCE RECOMENDARIA A EMPRESA?".
+001460     05  FILLER PIC X(35) VALUE
+001470         "VOCE SE SENTE BEM REMUNERADO?".
+001480 01  WS-PERGUNTAS-TAB REDEFINES WS-PERGUNTAS.
+001490     05  WS-PERGUNTA-TXT PIC X(35) OCCURS 3 TIMES.
 
+001500 01  WS-EOF-SURVEY-SW            PIC X(01) VALUE "N".
+001510     88  WS-EOF-SURVEY           VALUE "Y".
+001520 01  WS-TALLY-IDX                PIC 9(02) COMP.
+001530 01  WS-TALLY-TABLE.
+001540     05  WS-TALLY-ENTRY OCCURS 3 TIMES.
+001550         10  WS-TALLY-S          PIC 9(05) COMP VALUE ZERO.
+001560         10  WS-TALLY-N          PIC 9(05) COMP VALUE ZERO.
+001570 01  WS-TALLY-TOTAL              PIC 9(05) COMP.
+001580 01  WS-PCT-S                    PIC 999V99.
+001590 01  WS-PCT-N                    PIC 999V99.
+001600 01  WS-PCT-S-ED                 PIC ZZ9.99.
+001610 01  WS-PCT-N-ED                 PIC ZZ9.99.
 
-           STOP RUN.
+001620 PROCEDURE DIVISION.
+001630 PROGRAM-BEGIN.
+001640     MOVE "CODIGO DO FUNCIONARIO" TO WS-MENSAGEM.
+001650     MOVE ZERO TO WS-LIMITE-MIN.
+001660     MOVE 999999 TO WS-LIMITE-MAX.
+001670     CALL "PROG41" USING WS-MENSAGEM WS-CODIGO-ENT
+001680         WS-LIMITE-MIN WS-LIMITE-MAX.
+001690     MOVE WS-CODIGO-ENT TO WS-CODIGO.
 
-           PERGUNTA.
-            DISPLAY "VOCE GOSTA DE PIZZA? (S/n)".
-            ACCEPT RESPOSTA.
+001700     OPEN EXTEND SURVEY-FILE.
+001710     IF NOT FS-SURVEY-OK
+001720         OPEN OUTPUT SURVEY-FILE
+001730     END-IF.
 
-           EXIBE-RESPOSTA.
-               IF RESPOSTA IS EQUAL "S"
-                   DISPLAY "SIM EU GOSTO".
+001740     MOVE ZERO TO WS-PERGUNTA-NUM.
+001750     PERFORM PERGUNTA UNTIL WS-PERGUNTA-NUM = 3.
 
-                   IF RESPOSTA IS EQUAL "N"
-                       DISPLAY "NAO GOSTO".
-           CONVERTE-MAIUSCULO.
-               IF RESPOSTA IS EQUAL "s"
-                   MOVE "S" TO RESPOSTA.
+001760     CLOSE SURVEY-FILE.
+001770     PERFORM RELATORIO-TALLY.
+001780     STOP RUN.
 
-                   IF RESPOSTA IS EQUAL "n"
-                       MOVE "N" TO RESPOSTA.
+001790 PERGUNTA.
+001800     ADD 1 TO WS-PERGUNTA-NUM.
+001810     DISPLAY WS-PERGUNTA-TXT(WS-PERGUNTA-NUM) " (S/N)".
+001820     ACCEPT WS-RESPOSTA.
+001830     PERFORM CONVERTE-MAIUSCULO.
+001840     PERFORM EXIBE-RESPOSTA.
+001850     PERFORM GRAVAR-RESPOSTA.
+
+001860 CONVERTE-MAIUSCULO.
+001870     IF WS-RESPOSTA = "s"
+001880         MOVE "S" TO WS-RESPOSTA
+001890     END-IF.
+001900     IF WS-RESPOSTA = "n"
+001910         MOVE "N" TO WS-RESPOSTA
+001920     END-IF.
+
+001930 EXIBE-RESPOSTA.
+001940     IF WS-RESPOSTA = "S"
+001950         DISPLAY "RESPOSTA REGISTRADA: SIM"
+001960     ELSE
+001970         DISPLAY "RESPOSTA REGISTRADA: NAO"
+001980     END-IF.
+
+001990 GRAVAR-RESPOSTA.
+002000     MOVE WS-CODIGO       TO SV-CODIGO.
+002010     MOVE "PESQUISA"      TO SV-QUESTIONARIO.
+002020     MOVE WS-PERGUNTA-NUM TO SV-PERGUNTA-NUM.
+002030     MOVE WS-RESPOSTA     TO SV-RESPOSTA.
+002040     ACCEPT SV-DATA FROM DATE YYYYMMDD.
+002050     ACCEPT SV-HORA FROM TIME.
+002060     WRITE SURVEY-REC.
+
+002070*----------------------------------------------------------------
+002080* RELATORIO-TALLY - RE-READS THE WHOLE SURVEY FILE AND SHOWS
+002090*                    S VS N PERCENTAGES FOR EACH QUESTION, NOT
+002100*                    JUST THE ANSWERS GIVEN THIS RUN
+002110*----------------------------------------------------------------
+002120 RELATORIO-TALLY.
+002130     MOVE ZERO TO WS-TALLY-IDX.
+002140     PERFORM ZERAR-TALLY UNTIL WS-TALLY-IDX = 3.
+
+002150     OPEN INPUT SURVEY-FILE.
+002160     IF FS-SURVEY-OK
+002170         MOVE "N" TO WS-EOF-SURVEY-SW
+002180         PERFORM LER-PROXIMA-RESPOSTA
+002190         PERFORM CONTAR-RESPOSTA UNTIL WS-EOF-SURVEY
+002200         CLOSE SURVEY-FILE
+002210         PERFORM IMPRIMIR-TALLY
+002220     ELSE
+002230         DISPLAY "PROG7: ERRO AO ABRIR SURVEY-FILE PARA O "
+002240             "RELATORIO DE TALLY " FS-SURVEY
+002250     END-IF.
+
+002260 ZERAR-TALLY.
+002270     ADD 1 TO WS-TALLY-IDX.
+002280     MOVE ZERO TO WS-TALLY-S(WS-TALLY-IDX).
+002290     MOVE ZERO TO WS-TALLY-N(WS-TALLY-IDX).
+
+002300 LER-PROXIMA-RESPOSTA.
+002310     READ SURVEY-FILE
+002320         AT END
+002330             MOVE "Y" TO WS-EOF-SURVEY-SW
+002340     END-READ.
+
+002350 CONTAR-RESPOSTA.
+002360     IF SV-QUESTIONARIO = "PESQUISA"
+002370         MOVE SV-PERGUNTA-NUM TO WS-TALLY-IDX
+002380         IF WS-TALLY-IDX >= 1 AND WS-TALLY-IDX <= 3
+002390             IF SV-RESPOSTA(1:1) = "S"
+002400                 ADD 1 TO WS-TALLY-S(WS-TALLY-IDX)
+002410             ELSE
+002420                 IF SV-RESPOSTA(1:1) = "N"
+002430                     ADD 1 TO WS-TALLY-N(WS-TALLY-IDX)
+002440                 END-IF
+002450             END-IF
+002460         END-IF
+002470     END-IF.
+002480     PERFORM LER-PROXIMA-RESPOSTA.
+
+002490*----------------------------------------------------------------
+002500* IMPRIMIR-TALLY
+002510*----------------------------------------------------------------
+002520 IMPRIMIR-TALLY.
+002530     DISPLAY "===============================================".
+002540     DISPLAY "     RELATORIO DE TALLY DA PESQUISA - S / N     ".
+002550     DISPLAY "===============================================".
+002560     MOVE ZERO TO WS-TALLY-IDX.
+002570     PERFORM IMPRIMIR-TALLY-LINHA UNTIL WS-TALLY-IDX = 3.
+002580     DISPLAY "===============================================".
+
+002590 IMPRIMIR-TALLY-LINHA.
+002600     ADD 1 TO WS-TALLY-IDX.
+002610     COMPUTE WS-TALLY-TOTAL =
+002620         WS-TALLY-S(WS-TALLY-IDX) + WS-TALLY-N(WS-TALLY-IDX).
+002630     IF WS-TALLY-TOTAL = ZERO
+002640         DISPLAY WS-PERGUNTA-TXT(WS-TALLY-IDX) ": SEM RESPOSTAS"
+002650     ELSE
+002660         COMPUTE WS-PCT-S ROUNDED =
+002670             (WS-TALLY-S(WS-TALLY-IDX) * 100) / WS-TALLY-TOTAL
+002680         COMPUTE WS-PCT-N ROUNDED =
+002690             (WS-TALLY-N(WS-TALLY-IDX) * 100) / WS-TALLY-TOTAL
+002700         MOVE WS-PCT-S TO WS-PCT-S-ED
+002710         MOVE WS-PCT-N TO WS-PCT-N-ED
+002720         DISPLAY WS-PERGUNTA-TXT(WS-TALLY-IDX)
+002730         DISPLAY "   SIM: " WS-PCT-S-ED "%   NAO: "
+002740             WS-PCT-N-ED "%"
+002750     END-IF.
