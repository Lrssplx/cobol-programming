@@ -0,0 +1,144 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG32
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     COMPUTES A YEAR-END BONUS FOR EVERY ACTIVE
+001070*              FUNCIONARIO BY APPLYING A TIERED PERCENTAGE OF
+001080*              SALARIO BASED ON TIME OF SERVICE, AND PRINTS A
+001090*              BONUS REGISTER (EMPLOYEE, BASE SALARY, PERCENTAGE,
+001100*              BONUS AMOUNT) FOR FINANCE TO APPROVE BEFORE PAYOUT.
+001110* ----------------------------------------------------------------
+001120* MODIFICATION HISTORY
+001130* DATE       INIT DESCRIPTION
+001140* 2026-08-09 RA   INITIAL VERSION
+001150******************************************************************
+001160 IDENTIFICATION DIVISION.
+001170 PROGRAM-ID. PROG32.
+
+001180 ENVIRONMENT DIVISION.
+001190 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001210     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+001220         ORGANIZATION IS INDEXED
+001230         ACCESS MODE IS DYNAMIC
+001240         RECORD KEY IS CODIGO
+001250         FILE STATUS IS FS-EMPMAST.
+
+001260 DATA DIVISION.
+001270 FILE SECTION.
+001280 FD  EMPLOYEE-MASTER.
+001290 COPY EMPREC.
+
+001300 WORKING-STORAGE SECTION.
+001310 01  FS-EMPMAST                  PIC X(02).
+001320     88  FS-EMPMAST-OK           VALUE "00".
+001330     88  FS-EMPMAST-EOF          VALUE "10".
+
+001340 01  WS-DATA-ATUAL-FILLER         PIC 9(08).
+001350 01  WS-ANO-ATUAL                 PIC 9(04).
+001360 01  WS-ANO-ADMISSAO              PIC 9(04).
+001370 01  WS-ANOS-DE-CASA              PIC 9(03).
+
+001380 01  WS-PERCENTUAL-BONUS          PIC 9(02)V9(02).
+001390 01  WS-VALOR-BONUS               PIC 9(08)V9(02).
+001400 01  WS-TOTAL-BONUS               PIC 9(11)V9(02) VALUE ZERO.
+001410 01  WS-QTD-FUNCIONARIOS          PIC 9(06) COMP VALUE ZERO.
+
+001420 PROCEDURE DIVISION.
+
+001430 0000-MAINLINE.
+001440     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001450     PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+001460         UNTIL FS-EMPMAST-EOF.
+001470     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+001480     GO TO 9999-EXIT.
+
+001490*----------------------------------------------------------------
+001500* 1000-INICIALIZAR
+001510*----------------------------------------------------------------
+001520 1000-INICIALIZAR.
+001530     OPEN INPUT EMPLOYEE-MASTER.
+001540     IF NOT FS-EMPMAST-OK
+001550         DISPLAY "PROG32: ERRO AO ABRIR EMPLOYEE-MASTER "
+001560                 FS-EMPMAST
+001570         GO TO 9999-EXIT
+001580     END-IF.
+
+001590     ACCEPT WS-DATA-ATUAL-FILLER FROM DATE YYYYMMDD.
+001600     MOVE WS-DATA-ATUAL-FILLER(1:4) TO WS-ANO-ATUAL.
+
+001610     DISPLAY "REGISTRO DE BONUS DE FIM DE ANO".
+001620     DISPLAY "CODIGO NOME                       SALARIO    "
+001630         "PERC   BONUS".
+
+001640     PERFORM 1100-LER-PROXIMO.
+001650 1000-INICIALIZAR-EXIT.
+001660     EXIT.
+
+001670 1100-LER-PROXIMO.
+001680     READ EMPLOYEE-MASTER NEXT
+001690         AT END
+001700             SET FS-EMPMAST-EOF TO TRUE
+001710     END-READ.
+
+001720*----------------------------------------------------------------
+001730* 2000-PROCESSAR
+001740*----------------------------------------------------------------
+001750 2000-PROCESSAR.
+001760     IF EMP-ATIVO
+001770         PERFORM 2100-CALCULAR-BONUS
+001780         PERFORM 2200-IMPRIMIR-LINHA
+001790     END-IF.
+
+001800     PERFORM 1100-LER-PROXIMO.
+001810 2000-PROCESSAR-EXIT.
+001820     EXIT.
+
+001830*----------------------------------------------------------------
+001840* 2100-CALCULAR-BONUS - TIERED PERCENTAGE OF SALARIO BASED ON
+001850*                        YEARS OF SERVICE, SAME "ADD/COMPARE"
+001860*                        SHAPE AS THE AGE-PROJECTION LOGIC
+001870*----------------------------------------------------------------
+001880 2100-CALCULAR-BONUS.
+001890     MOVE DATA-ADMISSAO(1:4) TO WS-ANO-ADMISSAO.
+001900     COMPUTE WS-ANOS-DE-CASA = WS-ANO-ATUAL - WS-ANO-ADMISSAO.
+
+001910     IF WS-ANOS-DE-CASA >= 10
+001920         MOVE 15.00 TO WS-PERCENTUAL-BONUS
+001930     ELSE
+001940         IF WS-ANOS-DE-CASA >= 5
+001950             MOVE 10.00 TO WS-PERCENTUAL-BONUS
+001960         ELSE
+001970             IF WS-ANOS-DE-CASA >= 1
+001980                 MOVE 5.00 TO WS-PERCENTUAL-BONUS
+001990             ELSE
+002000                 MOVE 2.50 TO WS-PERCENTUAL-BONUS
+002010             END-IF
+002020         END-IF
+002030     END-IF.
+
+002040     COMPUTE WS-VALOR-BONUS ROUNDED =
+002050         SALARIO * WS-PERCENTUAL-BONUS / 100.
+
+002060     ADD WS-VALOR-BONUS TO WS-TOTAL-BONUS.
+002070     ADD 1 TO WS-QTD-FUNCIONARIOS.
+
+002080 2200-IMPRIMIR-LINHA.
+002090     DISPLAY CODIGO " " NOME " " SALARIO " "
+002100         WS-PERCENTUAL-BONUS " " WS-VALOR-BONUS.
+
+002110*----------------------------------------------------------------
+002120* 8000-FINALIZAR
+002130*----------------------------------------------------------------
+002140 8000-FINALIZAR.
+002150     DISPLAY " ".
+002160     DISPLAY "FUNCIONARIOS BONIFICADOS: " WS-QTD-FUNCIONARIOS.
+002170     DISPLAY "TOTAL DE BONUS A PAGAR .: " WS-TOTAL-BONUS.
+002180     CLOSE EMPLOYEE-MASTER.
+002190 8000-FINALIZAR-EXIT.
+002200     EXIT.
+
+002210 9999-EXIT.
+002220     STOP RUN.
