@@ -0,0 +1,112 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG21
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     SCANS THE EMPLOYEE-MASTER AND LISTS EVERY ACTIVE
+001070*              FUNCIONARIO WHO HAS REACHED OR WILL REACH AGE 65
+001080*              WITHIN THE CURRENT CALENDAR YEAR, PROJECTED FROM
+001090*              DATA-NASCIMENTO, SO RH CAN PLAN RETIREMENTS AHEAD
+001100*              OF TIME INSTEAD OF DISCOVERING THEM ONE AT A TIME.
+001110* ----------------------------------------------------------------
+001120* MODIFICATION HISTORY
+001130* DATE       INIT DESCRIPTION
+001140* 2026-08-09 RA   INITIAL VERSION
+001150******************************************************************
+001160 IDENTIFICATION DIVISION.
+001170 PROGRAM-ID. PROG21.
+
+001180 ENVIRONMENT DIVISION.
+001190 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001210     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+001220         ORGANIZATION IS INDEXED
+001230         ACCESS MODE IS DYNAMIC
+001240         RECORD KEY IS CODIGO
+001250         FILE STATUS IS FS-EMPMAST.
+
+001260 DATA DIVISION.
+001270 FILE SECTION.
+001280 FD  EMPLOYEE-MASTER.
+001290 COPY EMPREC.
+
+001300 WORKING-STORAGE SECTION.
+001310 01  FS-EMPMAST                  PIC X(02).
+001320     88  FS-EMPMAST-OK           VALUE "00".
+001330     88  FS-EMPMAST-EOF          VALUE "10".
+
+001340 01  WS-IDADE-APOSENTADORIA      PIC 9(03) VALUE 65.
+
+001350 01  WS-DATA-ATUAL-FILLER        PIC 9(08).
+001360 01  WS-ANO-ATUAL                PIC 9(04).
+
+001370 01  WS-ANO-NASCIMENTO           PIC 9(04).
+001380 01  WS-IDADE-NO-ANO             PIC 9(03).
+001390 01  WS-CONTADOR                 PIC 9(05) COMP VALUE ZERO.
+
+001400 PROCEDURE DIVISION.
+
+001410 0000-MAINLINE.
+001420     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001430     PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+001440         UNTIL FS-EMPMAST-EOF.
+001450     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+001460     GO TO 9999-EXIT.
+
+001470*----------------------------------------------------------------
+001480* 1000-INICIALIZAR
+001490*----------------------------------------------------------------
+001500 1000-INICIALIZAR.
+001510     OPEN INPUT EMPLOYEE-MASTER.
+001520     IF NOT FS-EMPMAST-OK
+001530         DISPLAY "PROG21: ERRO AO ABRIR EMPLOYEE-MASTER "
+001540                 FS-EMPMAST
+001550         GO TO 9999-EXIT
+001560     END-IF.
+
+001570     ACCEPT WS-DATA-ATUAL-FILLER FROM DATE YYYYMMDD.
+001580     MOVE WS-DATA-ATUAL-FILLER(1:4) TO WS-ANO-ATUAL.
+
+001590     DISPLAY "RELATORIO DE ELEGIBILIDADE PARA APOSENTADORIA".
+001600     DISPLAY "CODIGO NOME                           IDADE".
+
+001610     PERFORM 2100-LER-PROXIMO.
+001620 1000-INICIALIZAR-EXIT.
+001630     EXIT.
+
+001640*----------------------------------------------------------------
+001650* 2000-PROCESSAR
+001660*----------------------------------------------------------------
+001670 2000-PROCESSAR.
+001680     IF EMP-ATIVO
+001690         MOVE DATA-NASCIMENTO(1:4) TO WS-ANO-NASCIMENTO
+001700         COMPUTE WS-IDADE-NO-ANO =
+001710             WS-ANO-ATUAL - WS-ANO-NASCIMENTO
+001720         IF WS-IDADE-NO-ANO >= WS-IDADE-APOSENTADORIA
+001730             DISPLAY CODIGO " " NOME " " WS-IDADE-NO-ANO
+001740             ADD 1 TO WS-CONTADOR
+001750         END-IF
+001760     END-IF.
+
+001770     PERFORM 2100-LER-PROXIMO.
+001780 2000-PROCESSAR-EXIT.
+001790     EXIT.
+
+001800 2100-LER-PROXIMO.
+001810     READ EMPLOYEE-MASTER NEXT
+001820         AT END
+001830             SET FS-EMPMAST-EOF TO TRUE
+001840     END-READ.
+
+001850*----------------------------------------------------------------
+001860* 8000-FINALIZAR
+001870*----------------------------------------------------------------
+001880 8000-FINALIZAR.
+001890     DISPLAY "TOTAL DE FUNCIONARIOS ELEGIVEIS: " WS-CONTADOR.
+001900     CLOSE EMPLOYEE-MASTER.
+001910 8000-FINALIZAR-EXIT.
+001920     EXIT.
+
+001930 9999-EXIT.
+001940     STOP RUN.
