@@ -0,0 +1,103 @@
+001000******************************************************************
+001010* PROGRAM-ID: PROG35
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     NUMBERED OPERATOR MENU FRONT-END FOR THE UTILITY
+001070*              PROGRAMS. LISTS THE AVAILABLE JOBS IN BUSINESS
+001080*              TERMS ("1. CADASTRAR/ATUALIZAR FUNCIONARIO", ETC.)
+001090*              SO NEW STAFF DO NOT NEED TO MEMORIZE PROGRAM-IDS,
+001100*              THEN WRITES THE OPERATOR'S CHOICE AS A JOB CODE TO
+001110*              DISPPARM AND LAUNCHES PROG25 TO DO THE ACTUAL
+001120*              DISPATCH, SO THE JOB-CODE-TO-PROGRAM-ID MAPPING
+001130*              LIVES IN EXACTLY ONE PLACE.
+001140* ----------------------------------------------------------------
+001150* MODIFICATION HISTORY
+001160* DATE       INIT DESCRIPTION
+001170* 2026-08-09 RA   INITIAL VERSION
+001180******************************************************************
+001190 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. PROG35.
+
+001210 ENVIRONMENT DIVISION.
+001220 INPUT-OUTPUT SECTION.
+001230 FILE-CONTROL.
+001240     SELECT DISPATCH-PARM ASSIGN TO "DISPPARM"
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS IS FS-DISPPARM.
+
+001270 DATA DIVISION.
+001280 FILE SECTION.
+001290 FD  DISPATCH-PARM.
+001300 01  DISPPARM-REC                PIC X(02).
+
+001310 WORKING-STORAGE SECTION.
+001320 01  FS-DISPPARM                 PIC X(02).
+
+001330 01  WS-OPCAO                     PIC 9(02).
+001340 01  WS-OPCAO-VALIDA-SW           PIC X(01) VALUE "N".
+001350     88  WS-OPCAO-VALIDA          VALUE "Y".
+
+001360 01  WS-MENU.
+001370     05  FILLER PIC X(45) VALUE
+001380         "01 CADASTRAR/ATUALIZAR FUNCIONARIO".
+001390     05  FILLER PIC X(45) VALUE
+001400         "02 ATRIBUIR TAREFA/DEPARTAMENTO".
+001410     05  FILLER PIC X(45) VALUE
+001420         "03 CALCULAR FOLHA DE PAGAMENTO".
+001430     05  FILLER PIC X(45) VALUE
+001440         "04 IMPRIMIR RELATORIO DE TABUADA".
+001450     05  FILLER PIC X(45) VALUE
+001460         "05 CONSULTAR FUNCIONARIO".
+001470     05  FILLER PIC X(45) VALUE
+001480         "06 RELATORIO DE APOSENTADORIA".
+001490     05  FILLER PIC X(45) VALUE
+001500         "07 RECONCILIACAO DE LOTE".
+001510     05  FILLER PIC X(45) VALUE
+001520         "08 PESQUISA COM O FUNCIONARIO".
+001530 01  WS-MENU-TAB REDEFINES WS-MENU.
+001540     05  WS-MENU-LINHA PIC X(45) OCCURS 8 TIMES.
+
+001550 PROCEDURE DIVISION.
+
+001560 0000-MAINLINE.
+001570     PERFORM 1000-EXIBIR-MENU THRU 1000-EXIBIR-MENU-EXIT.
+001580     PERFORM 2000-GRAVAR-ESCOLHA THRU 2000-GRAVAR-ESCOLHA-EXIT.
+001590     CALL "SYSTEM" USING "PROG25".
+001600     STOP RUN.
+
+001610*----------------------------------------------------------------
+001620* 1000-EXIBIR-MENU - RE-PROMPT UNTIL A LISTED OPTION IS TYPED
+001630*----------------------------------------------------------------
+001640 1000-EXIBIR-MENU.
+001650     DISPLAY "MENU DE UTILITARIOS".
+001660     PERFORM 1100-EXIBIR-LINHA
+001670         VARYING WS-OPCAO FROM 1 BY 1 UNTIL WS-OPCAO > 8.
+
+001680     PERFORM 1200-LER-OPCAO UNTIL WS-OPCAO-VALIDA.
+001690 1000-EXIBIR-MENU-EXIT.
+001700     EXIT.
+
+001710 1100-EXIBIR-LINHA.
+001720     DISPLAY WS-MENU-LINHA(WS-OPCAO).
+
+001730 1200-LER-OPCAO.
+001740     DISPLAY "ESCOLHA UMA OPCAO (01-08)".
+001750     ACCEPT WS-OPCAO.
+001760     IF WS-OPCAO >= 1 AND WS-OPCAO <= 8
+001770         SET WS-OPCAO-VALIDA TO TRUE
+001780     ELSE
+001790         DISPLAY "OPCAO INVALIDA"
+001800     END-IF.
+
+001810*----------------------------------------------------------------
+001820* 2000-GRAVAR-ESCOLHA
+001830*----------------------------------------------------------------
+001840 2000-GRAVAR-ESCOLHA.
+001850     MOVE WS-OPCAO TO DISPPARM-REC.
+001860     OPEN OUTPUT DISPATCH-PARM.
+001870     WRITE DISPPARM-REC.
+001880     CLOSE DISPATCH-PARM.
+001890 2000-GRAVAR-ESCOLHA-EXIT.
+001900     EXIT.
