@@ -1,40 +1,121 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG13.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUMERO PIC 9(2).
-       01  MULTIPLICADOR PIC 9(3).
-       01  PRODUTO PIC 9(4).
-
-
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-           PERFORM INICIALIZAR-PROGRAMA.
-           PERFORM PEGA-TABUADA.
-           PERFORM EXIBIR-TABUADA.
-
-            STOP RUN.
-
-            INICIALIZAR-PROGRAMA.
-                MOVE 0 TO MULTIPLICADOR.
-            PEGA-TABUADA.
-                DISPLAY "QUAL A TABUADA DE MULTIPLICACAO?"
-                ACCEPT NUMERO.
-
-
-            EXIBIR-TABUADA.
-                DISPLAY "A TABUADA DE MULTIPLICACAO DE " NUMERO "EH".
-                PERFORM CALCULA-E-EXIBE UNTIL MULTIPLICADOR >5 .
-
-            CALCULA-E-EXIBE.
-                ADD 1 TO MULTIPLICADOR.
-                COMPUTE PRODUTO = NUMERO * MULTIPLICADOR.
-                DISPLAY NUMERO "*" MULTIPLICADOR "=" PRODUTO.
+001000******************************************************************
+001010* PROGRAM-ID: PROG13
+001020* AUTHOR:      R. ALMEIDA - APPLICATIONS
+001030* INSTALLATION: FOLHA DE PAGAMENTO / RECURSOS HUMANOS
+001040* DATE-WRITTEN: 2026-08-09
+001050* DATE-COMPILED:
+001060* PURPOSE:     DISPLAYS A MULTIPLICATION TABLE FOR AN OPERATOR-
+001070*              SUPPLIED NUMBER. THE SIZE OF THE TABLE (HOW MANY
+001080*              ROWS TO PRINT) IS NOW A THIRD OPERATOR-SUPPLIED
+001090*              VALUE INSTEAD OF THE FIXED "STOP AT 5" LIMIT, WITH
+001100*              A SENSIBLE DEFAULT WHEN THE OPERATOR JUST PRESSES
+001110*              ENTER. WHEN A TABPARM FILE IS PRESENT IT RUNS
+001120*              UNATTENDED FROM TP-NUMERO/TP-QUANTOS INSTEAD OF
+001130*              PROMPTING, SO IT CAN BE CHAINED INTO A BATCH JOB
+001140*              STREAM ALONGSIDE PROG12 AND PROG14.
+001150* ----------------------------------------------------------------
+001160* MODIFICATION HISTORY
+001170* DATE       INIT DESCRIPTION
+001180* 2026-08-09 RA   ADDED OPERATOR-CONFIGURABLE TABLE SIZE (WAS A
+001190*                 FIXED STOP AT 5) AND COMMON RE-PROMPT-ON-BAD-
+001200*                 INPUT EDITING VIA PROG41. FIXED THE DUPLICATE
+001210*                 PROGRAM-ID THIS PROGRAM SHARED WITH PROG14.
+001220* 2026-08-09 RA   ADDED UNATTENDED TABPARM BATCH MODE FOR THE
+001230*                 CHAINED NIGHTLY TABUADA JOB STREAM (PROG24).
+001240******************************************************************
+001250 IDENTIFICATION DIVISION.
+001260 PROGRAM-ID. PROG13.
+
+001270 ENVIRONMENT DIVISION.
+001280 INPUT-OUTPUT SECTION.
+001290 FILE-CONTROL.
+001300     SELECT TABUADA-PARM ASSIGN TO "TABPARM"
+001310         ORGANIZATION IS LINE SEQUENTIAL
+001320         FILE STATUS IS FS-TABPARM.
+
+001330 DATA DIVISION.
+001340 FILE SECTION.
+001350 FD  TABUADA-PARM.
+001360 COPY TABPARM.
+
+001370 WORKING-STORAGE SECTION.
+001380 01  NUMERO                      PIC 9(09).
+001390 01  MULTIPLICADOR               PIC 9(09).
+001400 01  PRODUTO                     PIC 9(09).
+001410 01  WS-TAMANHO                  PIC 9(09) VALUE 5.
+001420 01  WS-TAMANHO-DEFAULT-SW       PIC X(01).
+
+001430 01  WS-MENSAGEM                 PIC X(40).
+001440 01  WS-LIMITE-MIN               PIC 9(09).
+001450 01  WS-LIMITE-MAX               PIC 9(09).
+
+001460 01  FS-TABPARM                  PIC X(02).
+001470     88  FS-TABPARM-OK           VALUE "00".
+
+001480 01  WS-BATCH-SW                 PIC X(01) VALUE "N".
+001490     88  WS-MODO-BATCH           VALUE "Y".
+
+001500 PROCEDURE DIVISION.
+
+001510*----------------------------------------------------------------
+001520* PROGRAM-BEGIN
+001530*----------------------------------------------------------------
+001540 PROGRAM-BEGIN.
+001550     PERFORM INICIALIZAR-PROGRAMA.
+001560     PERFORM PEGA-TABUADA.
+001570     PERFORM EXIBIR-TABUADA.
+001580     IF WS-MODO-BATCH
+001590         CLOSE TABUADA-PARM
+001600     END-IF.
+001610     STOP RUN.
+
+001620 INICIALIZAR-PROGRAMA.
+001630     MOVE ZERO TO MULTIPLICADOR.
+001640     OPEN INPUT TABUADA-PARM.
+001650     IF FS-TABPARM-OK
+001660         SET WS-MODO-BATCH TO TRUE
+001670     END-IF.
+
+001680 PEGA-TABUADA.
+001690     IF WS-MODO-BATCH
+001700         READ TABUADA-PARM
+001710             AT END
+001720                 DISPLAY "PROG13: TABPARM VAZIO - NADA A "
+001730                     "PROCESSAR"
+001740                 CLOSE TABUADA-PARM
+001750                 STOP RUN
+001760         END-READ
+001770         MOVE TP-NUMERO  TO NUMERO
+001780         MOVE TP-QUANTOS TO WS-TAMANHO
+001790     ELSE
+001800         MOVE "QUAL A TABUADA DE MULTIPLICACAO?" TO WS-MENSAGEM
+001810         MOVE ZERO TO WS-LIMITE-MIN
+001820         MOVE 999999999 TO WS-LIMITE-MAX
+001830         CALL "PROG41" USING WS-MENSAGEM NUMERO
+001840             WS-LIMITE-MIN WS-LIMITE-MAX
+
+001850         DISPLAY "QUANTAS LINHAS A TABUADA DEVE TER? (ENTER = 5)"
+001860         ACCEPT WS-TAMANHO-DEFAULT-SW
+001870         IF WS-TAMANHO-DEFAULT-SW = SPACE
+001880             MOVE 5 TO WS-TAMANHO
+001890         ELSE
+001900             MOVE "QUANTAS LINHAS A TABUADA DEVE TER?" TO
+001910                 WS-MENSAGEM
+001920             MOVE 1 TO WS-LIMITE-MIN
+001930             MOVE 999999999 TO WS-LIMITE-MAX
+001940             CALL "PROG41" USING WS-MENSAGEM WS-TAMANHO
+001950                 WS-LIMITE-MIN WS-LIMITE-MAX
+001960         END-IF
+001970     END-IF.
+
+001980 EXIBIR-TABUADA.
+001990     DISPLAY "A TABUADA DE MULTIPLICACAO DE " NUMERO "EH".
+002000     PERFORM CALCULA-E-EXIBE UNTIL MULTIPLICADOR >= WS-TAMANHO.
+
+002010 CALCULA-E-EXIBE.
+002020     ADD 1 TO MULTIPLICADOR.
+002030     COMPUTE PRODUTO = NUMERO * MULTIPLICADOR
+002040         ON SIZE ERROR
+002050             DISPLAY "PROG13: PRODUTO EXCEDEU O CAMPO - IGNORADO"
+002060     END-COMPUTE.
+002070     DISPLAY NUMERO "*" MULTIPLICADOR "=" PRODUTO.
